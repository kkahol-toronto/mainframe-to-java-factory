@@ -0,0 +1,461 @@
+000010  IDENTIFICATION DIVISION.
+000020******************************************************************
+000030  PROGRAM-ID.     CCMR6320.
+000040  AUTHOR.         R. FORTUNATE.
+000050  INSTALLATION.   B&CCW - CHECKWRITING SYSTEMS.
+000060  DATE-WRITTEN.   AUGUST 2026.
+000070  DATE-COMPILED.
+000080******************************************************************
+000090*                                                                 
+000100*  PROGRAM:    CCMR6320                                           
+000110*  SYSTEM:     BRANCH & CENTRALIZED CHECKWRITING (B&CCW)          
+000120*  PURPOSE:    PRINTS AND TOTALS THE FINAL 1099 DETAIL            
+000130*              RECORDS (TEN99-RCD, CLCWW013) BUILT BY             
+000140*              CCCW9100/CCCW9150, CROSS-REFERENCING EACH          
+000150*              PAYEE AGAINST THE KEYED YEAR-TO-DATE FILE          
+000160*              (TEN99-YTD-FILE, CLCWW014) FOR THE PAYEE'S         
+000170*              YEAR TOTAL.  THE DETAIL LINE AND THE CODE-         
+000180*              FIELD BREAKDOWN BELOW ARE DRIVEN OFF               
+000190*              WS-FIELD-BREAKDOWN-TABLE RATHER THAN A FIXED       
+000200*              SET OF HARD-CODED COLUMNS, SO A FIELD ADDED        
+000210*              TO CLCWW013 LATER ONLY NEEDS A NEW ENTRY IN        
+000220*              THE BREAKDOWN KEY, NOT A SEPARATE REPORT.          
+000230*                                                                 
+000240******************************************************************
+000250*                      MODIFICATION HISTORY                       
+000260******************************************************************
+000270* DATE     INIT  DESCRIPTION                                      
+000280* -------- ----  --------------------------------------------     
+000290* 08/2026  RF    NEW PROGRAM - 1099 DETAIL LISTING WITH           
+000300*                TAX-TYPE/TIN-IND/CORRECTED-VOID-IND/             
+000310*                CURRENCY-CODE BREAKDOWN AND TOTALS               
+000320******************************************************************
+000330  ENVIRONMENT DIVISION.
+000340  CONFIGURATION SECTION.
+000350  SOURCE-COMPUTER.   IBM-370.
+000360  OBJECT-COMPUTER.   IBM-370.
+000370  INPUT-OUTPUT SECTION.
+000380  FILE-CONTROL.
+000390 
+000400      COPY C2INX001.
+000410 
+000420      SELECT TEN99-OUTPUT-FILE   ASSIGN TO TEN99OUT
+000430          ORGANIZATION IS SEQUENTIAL.
+000440 
+000450* TEN99-YTD-FILE IS KEYED ON TEN99-YTD-KEY (CLCWW014) - SEE       
+000460* CCCW9150'S SELECT ENTRY FOR WHY.  THIS PROGRAM IS THE DIRECT    
+000470* READ THAT JUSTIFIES THE KEYED REORGANIZATION: ONE RANDOM        
+000480* READ PER DETAIL RECORD INSTEAD OF A SEQUENTIAL SCAN OF THE      
+000490* WHOLE YEAR'S ACCUMULATION FILE FOR EVERY PAYEE PRINTED.         
+000500      SELECT TEN99-YTD-FILE      ASSIGN TO TEN99YTD
+000510          ORGANIZATION IS INDEXED
+000520          ACCESS MODE IS RANDOM
+000530          RECORD KEY IS TEN99-YTD-KEY
+000540          FILE STATUS IS WS-YTD-FILE-STATUS.
+000550 
+000560      COPY C2INX004.
+000570 
+000580  DATA DIVISION.
+000590  FILE SECTION.
+000600 
+000610      COPY C2INX002.
+000620 
+000630  FD  TEN99-OUTPUT-FILE
+000640      BLOCK CONTAINS 0 RECORDS
+000650      RECORDING MODE IS F
+000660      LABEL RECORDS ARE STANDARD
+000670      DATA RECORD IS TEN99-IN-RCD.
+000680 
+000690  01  TEN99-IN-RCD                   PIC X(320).
+000700 
+000710  FD  TEN99-YTD-FILE
+000720      BLOCK CONTAINS 0 RECORDS
+000730      RECORDING MODE IS F
+000740      LABEL RECORDS ARE STANDARD
+000750      DATA RECORD IS TEN99-YTD-RCD.
+000760 
+000770      COPY CLCWW014.
+000780 
+000790      COPY C2INX005.
+000800 
+000810  WORKING-STORAGE SECTION.
+000820 
+000830      COPY C2INX003.
+000840 
+000850      COPY C2INX006.
+000860 
+000870      COPY CLCWW013.
+000880 
+000890  77  WS-PROGRAM-ID               PIC X(08) VALUE "CCMR6320".
+000900  01  WS-RUN-YEAR-WORK.
+000910      05  WS-RUN-YEAR-CEN             PIC X(02).
+000920      05  WS-RUN-YEAR-YR              PIC X(02).
+000930  01  WS-RUN-YEAR REDEFINES WS-RUN-YEAR-WORK
+000940                                  PIC 9(04).
+000950  77  WS-TAX-YEAR                 PIC 9(04) VALUE ZERO.
+000960 
+000970* THE TAX YEAR ON THE REPORT HEADING/YTD LOOKUP KEY IS THE        
+000980* CALENDAR YEAR PRIOR TO THE RUN DATE, THE SAME CONVENTION        
+000990* CCCW9150 USES FOR TEN99-YTD-TAX-YEAR, DERIVED HERE FROM         
+001000* TEN99-PROCESSING-DATE-HDR ON THE FILE'S OWN HEADER RECORD       
+001010* RATHER THAN TODAY'S DATE, SO A RERUN AGAINST AN OLDER FILE      
+001020* STILL REPORTS THE RIGHT YEAR.                                   
+001030 
+001040  01  WS-SWITCHES.
+001050      05  WS-TEN99-EOF-SW         PIC X(01) VALUE "N".
+001060          88  WS-TEN99-EOF                VALUE "Y".
+001070      05  WS-FBRK-FOUND-SW        PIC X(01) VALUE "N".
+001080          88  WS-FBRK-FOUND               VALUE "Y".
+001090 
+001100* FILE STATUS FOR THE KEYED TEN99-YTD-FILE.  STATUS 23 (KEY       
+001110* NOT FOUND) IS EXPECTED WHEN THE DETAIL FILE IS NEWER THAN       
+001120* THE YTD FILE IT IS BEING CROSS-REFERENCED AGAINST AND IS        
+001130* NOT TREATED AS AN ERROR - THE CROSS-REFERENCE COLUMNS ARE       
+001140* JUST LEFT AT ZERO FOR THAT DETAIL LINE.                         
+001150  01  WS-YTD-CONTROLS.
+001160      05  WS-YTD-FILE-STATUS      PIC X(02) VALUE SPACES.
+001170 
+001180  01  WS-COUNTERS.
+001190      05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+001200      05  WS-RECORDS-PRINTED      PIC 9(09) COMP VALUE ZERO.
+001210 
+001220  01  WS-RUN-TOTALS.
+001230      05  WS-TOTAL-DISB-AMT       PIC S9(13)V99 VALUE ZERO.
+001240      05  WS-TOTAL-BACKUP-WITHHOLD-AMT
+001250                                  PIC S9(13)V99 VALUE ZERO.
+001260 
+001270* ACCUMULATES COUNT/DOLLAR TOTALS PER DISTINCT COMBINATION OF     
+001280* TEN99-TAX-TYPE, TEN99-TIN-IND, TEN99-CORRECTED-VOID-IND AND     
+001290* TEN99-CURRENCY-CODE-DATA SEEN ON THE FILE, ROLLED OUT AS A      
+001300* BREAKDOWN REPORT AT WRAP-UP.  A FUTURE ONE-BYTE OR SHORT        
+001310* CODE FIELD ADDED TO CLCWW013 ONLY NEEDS A NEW MOVE INTO         
+001320* WS-FBRK-SEARCH-KEY BELOW, NOT A SEPARATE REPORT SECTION.        
+001330  01  WS-FIELD-BREAKDOWN-TABLE.
+001340      05  WS-FBRK-ENTRY               OCCURS 50 TIMES.
+001350          10  WS-FBRK-KEY.
+001360              15  WS-FBRK-TAX-TYPE        PIC X(01).
+001370              15  WS-FBRK-TIN-IND         PIC X(01).
+001380              15  WS-FBRK-CORR-VOID-IND   PIC X(01).
+001390              15  WS-FBRK-CURRENCY-CODE   PIC X(03).
+001400          10  WS-FBRK-COUNT           PIC 9(09) COMP VALUE ZERO.
+001410          10  WS-FBRK-DISB-AMOUNT     PIC S9(13)V99 VALUE ZERO.
+001420          10  WS-FBRK-BACKUP-AMOUNT   PIC S9(13)V99 VALUE ZERO.
+001430 
+001440  77  WS-FBRK-COUNT-TOTAL          PIC 9(04) COMP VALUE ZERO.
+001450  77  WS-FBRK-TABLE-MAX            PIC 9(04) COMP VALUE 50.
+001460  77  WS-FBRK-TBL-SUB              PIC 9(04) COMP VALUE ZERO.
+001470  77  WS-FBRK-MATCHED-SUB          PIC 9(04) COMP VALUE ZERO.
+001480  77  WS-FBRK-SEARCH-KEY           PIC X(06) VALUE SPACES.
+001490 
+001500  01  WS-DETAIL-LINE.
+001510      05  FILLER                  PIC X(02) VALUE SPACES.
+001520      05  DTL-SSN-TAX-ID          PIC X(16).
+001530      05  FILLER                  PIC X(02) VALUE SPACES.
+001540      05  DTL-NAME                PIC X(30).
+001550      05  FILLER                  PIC X(02) VALUE SPACES.
+001560      05  DTL-DISB-AMT            PIC ---,---,---,--9.99.
+001570      05  FILLER                  PIC X(02) VALUE SPACES.
+001580      05  DTL-BACKUP-WITHHOLD-AMT PIC ---,---,---,--9.99.
+001590      05  FILLER                  PIC X(02) VALUE SPACES.
+001600      05  DTL-TAX-TYPE            PIC X(01).
+001610      05  FILLER                  PIC X(02) VALUE SPACES.
+001620      05  DTL-TIN-IND             PIC X(01).
+001630      05  FILLER                  PIC X(02) VALUE SPACES.
+001640      05  DTL-CORR-VOID-IND       PIC X(01).
+001650      05  FILLER                  PIC X(02) VALUE SPACES.
+001660      05  DTL-CURRENCY-CODE       PIC X(03).
+001670      05  FILLER                  PIC X(02) VALUE SPACES.
+001680      05  DTL-YTD-GROSS-AMT       PIC ---,---,---,--9.99.
+001690      05  FILLER                  PIC X(10) VALUE SPACES.
+001700 
+001710  01  WS-BREAKDOWN-LINE.
+001720      05  FILLER                  PIC X(02) VALUE SPACES.
+001730      05  BRK-TAX-TYPE            PIC X(01).
+001740      05  FILLER                  PIC X(04) VALUE SPACES.
+001750      05  BRK-TIN-IND             PIC X(01).
+001760      05  FILLER                  PIC X(04) VALUE SPACES.
+001770      05  BRK-CORR-VOID-IND       PIC X(01).
+001780      05  FILLER                  PIC X(04) VALUE SPACES.
+001790      05  BRK-CURRENCY-CODE       PIC X(03).
+001800      05  FILLER                  PIC X(04) VALUE SPACES.
+001810      05  BRK-COUNT               PIC ---,---,--9.
+001820      05  FILLER                  PIC X(04) VALUE SPACES.
+001830      05  BRK-DISB-AMOUNT         PIC ---,---,---,--9.99.
+001840      05  FILLER                  PIC X(02) VALUE SPACES.
+001850      05  BRK-BACKUP-AMOUNT       PIC ---,---,---,--9.99.
+001860      05  FILLER                  PIC X(16) VALUE SPACES.
+001870 
+001880  01  WS-YTD-LOOKUP-KEY.
+001890      05  WS-YTD-LOOKUP-TAX-YEAR  PIC 9(04).
+001900      05  WS-YTD-LOOKUP-SSN       PIC X(16).
+001910 
+001920* DOLLAR GRAND TOTALS ARE PRINTED THROUGH THIS EDITED LINE        
+001930* RATHER THAN SYSOUT-COUNT-RCD (C2INX003), SINCE SCR-COUNT IS     
+001940* AN UNSIGNED WHOLE-DOLLAR FIELD AND WOULD LOSE THE SIGN AND      
+001950* CENTS ON THESE TOTALS.                                          
+001960  01  WS-GRAND-TOTAL-LINE.
+001970      05  FILLER                  PIC X(02) VALUE SPACES.
+001980      05  GTL-LITERAL             PIC X(30).
+001990      05  GTL-AMOUNT              PIC ---,---,---,--9.99.
+002000      05  FILLER                  PIC X(80) VALUE SPACES.
+002010 
+002020  PROCEDURE DIVISION.
+002030 
+002040  0000-MAINLINE.
+002050 
+002060      PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+002070 
+002080      PERFORM 2000-PROCESS-DETAIL    THRU 2000-EXIT
+002090          UNTIL WS-TEN99-EOF.
+002100 
+002110      PERFORM 8000-WRAPUP            THRU 8000-EXIT.
+002120 
+002130      GOBACK.
+002140 
+002150  1000-INITIALIZE.
+002160 
+002170      OPEN OUTPUT CC-E01W-DISPLAY-FILE.
+002180      OPEN EXTEND RUN-HISTORY-FILE.
+002190 
+002200      COPY C2INZ001.
+002210 
+002220      OPEN INPUT  TEN99-OUTPUT-FILE.
+002230      OPEN INPUT  TEN99-YTD-FILE.
+002240 
+002250      MOVE "1099 DETAIL LISTING WITH FIELD BREAKDOWN"
+002260                                  TO CC-E01W-DISPLAY-RCD.
+002270      PERFORM 8999-WRITE-SYSOUT.
+002280 
+002290  1000-EXIT.
+002300      EXIT.
+002310 
+002320  2000-PROCESS-DETAIL.
+002330 
+002340      READ TEN99-OUTPUT-FILE
+002350          AT END
+002360              MOVE "Y" TO WS-TEN99-EOF-SW
+002370              GO TO 2000-EXIT
+002380      END-READ.
+002390 
+002400      ADD 1 TO WS-RECORDS-READ.
+002410 
+002420      IF TEN99-IN-RCD (1:10) = LOW-VALUES
+002430          PERFORM 2050-CAPTURE-HEADER    THRU 2050-EXIT
+002440          GO TO 2000-EXIT
+002450      END-IF.
+002460 
+002470      IF TEN99-IN-RCD (1:10) = HIGH-VALUES
+002480          GO TO 2000-EXIT
+002490      END-IF.
+002500 
+002510      MOVE TEN99-IN-RCD           TO TEN99-RCD.
+002520 
+002530      PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT.
+002540      PERFORM 2600-ACCUMULATE-BREAKDOWN THRU 2600-EXIT.
+002550 
+002560  2000-EXIT.
+002570      EXIT.
+002580 
+002590  2050-CAPTURE-HEADER.
+002600 
+002610      MOVE TEN99-IN-RCD           TO TEN99-RECORD-HDR.
+002620      MOVE TEN99-CC-HDR           TO WS-RUN-YEAR-CEN.
+002630      MOVE TEN99-YY-HDR           TO WS-RUN-YEAR-YR.
+002640      COMPUTE WS-TAX-YEAR = WS-RUN-YEAR - 1.
+002650 
+002660  2050-EXIT.
+002670      EXIT.
+002680 
+002690  2500-WRITE-DETAIL-LINE.
+002700 
+002710      MOVE SPACES                 TO WS-DETAIL-LINE.
+002720      MOVE TEN99-SSN-TAX-ID-DATA  TO DTL-SSN-TAX-ID.
+002730      MOVE TEN99-NAME-DATA (1:30) TO DTL-NAME.
+002740      MOVE TEN99-RPT-DISB-AMT-DATA
+002750                                  TO DTL-DISB-AMT.
+002760      MOVE TEN99-BACKUP-WITHHOLD-AMT-DATA
+002770                                  TO DTL-BACKUP-WITHHOLD-AMT.
+002780      MOVE TEN99-TAX-TYPE         TO DTL-TAX-TYPE.
+002790      MOVE TEN99-TIN-IND          TO DTL-TIN-IND.
+002800      MOVE TEN99-CORRECTED-VOID-IND
+002810                                  TO DTL-CORR-VOID-IND.
+002820      MOVE TEN99-CURRENCY-CODE-DATA
+002830                                  TO DTL-CURRENCY-CODE.
+002840 
+002850      MOVE WS-TAX-YEAR            TO WS-YTD-LOOKUP-TAX-YEAR.
+002860      MOVE TEN99-SSN-TAX-ID-DATA  TO WS-YTD-LOOKUP-SSN.
+002870      MOVE WS-YTD-LOOKUP-TAX-YEAR TO TEN99-YTD-TAX-YEAR.
+002880      MOVE WS-YTD-LOOKUP-SSN      TO TEN99-YTD-SSN-TAX-ID.
+002890 
+002900      READ TEN99-YTD-FILE
+002910          INVALID KEY
+002920              MOVE ZERO TO TEN99-YTD-GROSS-DISB-AMT
+002930      END-READ.
+002940      MOVE TEN99-YTD-GROSS-DISB-AMT TO DTL-YTD-GROSS-AMT.
+002950 
+002960      MOVE WS-DETAIL-LINE         TO CC-E01W-DISPLAY-RCD.
+002970      PERFORM 8999-WRITE-SYSOUT.
+002980 
+002990      ADD 1 TO WS-RECORDS-PRINTED.
+003000      ADD TEN99-RPT-DISB-AMT-DATA TO WS-TOTAL-DISB-AMT.
+003010      ADD TEN99-BACKUP-WITHHOLD-AMT-DATA
+003020                                  TO WS-TOTAL-BACKUP-WITHHOLD-AMT.
+003030 
+003040  2500-EXIT.
+003050      EXIT.
+003060 
+003070* 2600-ACCUMULATE-BREAKDOWN                                       
+003080*   ROLLS THIS DETAIL RECORD'S CODE FIELDS INTO THE MATCHING      
+003090*   WS-FIELD-BREAKDOWN-TABLE ENTRY, ADDING A NEW ENTRY THE        
+003100*   FIRST TIME A COMBINATION IS SEEN.  A COMBINATION NOT          
+003110*   FOUND AND WITH NO ROOM LEFT IN THE TABLE IS DROPPED FROM      
+003120*   THE BREAKDOWN (SHOULD NOT HAPPEN - 50 ENTRIES IS WELL         
+003130*   ABOVE THE NUMBER OF CODE COMBINATIONS THIS SHOP USES).        
+003140*   2610-SEARCH-BREAKDOWN CAPTURES THE MATCHED SUBSCRIPT INTO     
+003150*   WS-FBRK-MATCHED-SUB AT THE MOMENT OF THE MATCH - PERFORM ...  
+003160*   VARYING TESTS AFTER BUMPING THE SUBSCRIPT, SO WS-FBRK-TBL-SUB 
+003170*   ON EXIT FROM A MID-TABLE MATCH IS ONE ROW PAST THE ENTRY      
+003180*   THAT ACTUALLY MATCHED.                                        
+003190  2600-ACCUMULATE-BREAKDOWN.
+003200 
+003210      MOVE TEN99-TAX-TYPE             TO WS-FBRK-SEARCH-KEY (1:1).
+003220      MOVE TEN99-TIN-IND              TO WS-FBRK-SEARCH-KEY (2:1).
+003230      MOVE TEN99-CORRECTED-VOID-IND   TO WS-FBRK-SEARCH-KEY (3:1).
+003240      MOVE TEN99-CURRENCY-CODE-DATA   TO WS-FBRK-SEARCH-KEY (4:3).
+003250 
+003260      MOVE "N" TO WS-FBRK-FOUND-SW.
+003270      MOVE ZERO TO WS-FBRK-TBL-SUB.
+003280      MOVE ZERO TO WS-FBRK-MATCHED-SUB.
+003290 
+003300      PERFORM 2610-SEARCH-BREAKDOWN  THRU 2610-EXIT
+003310          VARYING WS-FBRK-TBL-SUB FROM 1 BY 1
+003320          UNTIL WS-FBRK-TBL-SUB > WS-FBRK-COUNT-TOTAL
+003330             OR WS-FBRK-FOUND.
+003340 
+003350      IF NOT WS-FBRK-FOUND
+003360          IF WS-FBRK-COUNT-TOTAL < WS-FBRK-TABLE-MAX
+003370              ADD 1 TO WS-FBRK-COUNT-TOTAL
+003380              MOVE WS-FBRK-COUNT-TOTAL TO WS-FBRK-MATCHED-SUB
+003390              MOVE WS-FBRK-SEARCH-KEY (1:1)
+003400                       TO WS-FBRK-TAX-TYPE (WS-FBRK-MATCHED-SUB)
+003410              MOVE WS-FBRK-SEARCH-KEY (2:1)
+003420                       TO WS-FBRK-TIN-IND (WS-FBRK-MATCHED-SUB)
+003430              MOVE WS-FBRK-SEARCH-KEY (3:1)
+003440                   TO WS-FBRK-CORR-VOID-IND (WS-FBRK-MATCHED-SUB)
+003450              MOVE WS-FBRK-SEARCH-KEY (4:3)
+003460                   TO WS-FBRK-CURRENCY-CODE (WS-FBRK-MATCHED-SUB)
+003470          END-IF
+003480      END-IF.
+003490 
+003500      IF WS-FBRK-MATCHED-SUB > ZERO
+003510          ADD 1 TO WS-FBRK-COUNT (WS-FBRK-MATCHED-SUB)
+003520          ADD TEN99-RPT-DISB-AMT-DATA
+003530                  TO WS-FBRK-DISB-AMOUNT (WS-FBRK-MATCHED-SUB)
+003540          ADD TEN99-BACKUP-WITHHOLD-AMT-DATA
+003550                  TO WS-FBRK-BACKUP-AMOUNT (WS-FBRK-MATCHED-SUB)
+003560      END-IF.
+003570 
+003580  2600-EXIT.
+003590      EXIT.
+003600 
+003610  2610-SEARCH-BREAKDOWN.
+003620 
+003630      IF WS-FBRK-SEARCH-KEY = WS-FBRK-KEY (WS-FBRK-TBL-SUB)
+003640          MOVE "Y" TO WS-FBRK-FOUND-SW
+003650          MOVE WS-FBRK-TBL-SUB TO WS-FBRK-MATCHED-SUB
+003660      END-IF.
+003670 
+003680  2610-EXIT.
+003690      EXIT.
+003700 
+003710  8000-WRAPUP.
+003720 
+003730      MOVE SCL-READ-LIT        TO SCR-LITERAL.
+003740      MOVE WS-RECORDS-READ     TO SCR-COUNT.
+003750      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+003760      PERFORM 8999-WRITE-SYSOUT.
+003770 
+003780      MOVE "RECORDS PRINTED:"   TO SCR-LITERAL.
+003790      MOVE WS-RECORDS-PRINTED  TO SCR-COUNT.
+003800      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+003810      PERFORM 8999-WRITE-SYSOUT.
+003820 
+003830      PERFORM 8200-WRITE-BREAKDOWN   THRU 8200-EXIT.
+003840 
+003850      COPY C2INZ003.
+003860 
+003870      PERFORM 9999-CLOSE-FILES    THRU 9999-EXIT.
+003880 
+003890  8000-EXIT.
+003900      EXIT.
+003910 
+003920* 8200-WRITE-BREAKDOWN                                            
+003930*   PRINTS ONE LINE PER WS-FIELD-BREAKDOWN-TABLE ENTRY            
+003940*   ACCUMULATED BY 2600-ACCUMULATE-BREAKDOWN, FOLLOWED BY THE     
+003950*   RUN'S GRAND TOTAL DISBURSED AND BACKUP-WITHHOLD AMOUNTS.      
+003960  8200-WRITE-BREAKDOWN.
+003970 
+003980      MOVE SPACES                 TO CC-E01W-DISPLAY-RCD.
+003990      PERFORM 8999-WRITE-SYSOUT.
+004000      MOVE "TAX-TYPE TIN-IND CORR/VOID CURRENCY"
+004010                                  TO CC-E01W-DISPLAY-RCD.
+004020      PERFORM 8999-WRITE-SYSOUT.
+004030 
+004040      MOVE ZERO TO WS-FBRK-TBL-SUB.
+004050 
+004060      PERFORM 8210-WRITE-BREAKDOWN-LINE  THRU 8210-EXIT
+004070          VARYING WS-FBRK-TBL-SUB FROM 1 BY 1
+004080          UNTIL WS-FBRK-TBL-SUB > WS-FBRK-COUNT-TOTAL.
+004090 
+004100      MOVE SPACES                 TO CC-E01W-DISPLAY-RCD.
+004110      PERFORM 8999-WRITE-SYSOUT.
+004120      MOVE SPACES                 TO WS-GRAND-TOTAL-LINE.
+004130      MOVE "TOTAL DISBURSED AMOUNT:"   TO GTL-LITERAL.
+004140      MOVE WS-TOTAL-DISB-AMT           TO GTL-AMOUNT.
+004150      MOVE WS-GRAND-TOTAL-LINE         TO CC-E01W-DISPLAY-RCD.
+004160      PERFORM 8999-WRITE-SYSOUT.
+004170      MOVE SPACES                 TO WS-GRAND-TOTAL-LINE.
+004180      MOVE "TOTAL BACKUP WITHHOLD AMT:" TO GTL-LITERAL.
+004190      MOVE WS-TOTAL-BACKUP-WITHHOLD-AMT TO GTL-AMOUNT.
+004200      MOVE WS-GRAND-TOTAL-LINE         TO CC-E01W-DISPLAY-RCD.
+004210      PERFORM 8999-WRITE-SYSOUT.
+004220 
+004230  8200-EXIT.
+004240      EXIT.
+004250 
+004260  8210-WRITE-BREAKDOWN-LINE.
+004270 
+004280      MOVE SPACES                 TO WS-BREAKDOWN-LINE.
+004290      MOVE WS-FBRK-TAX-TYPE (WS-FBRK-TBL-SUB)
+004300                                  TO BRK-TAX-TYPE.
+004310      MOVE WS-FBRK-TIN-IND (WS-FBRK-TBL-SUB)
+004320                                  TO BRK-TIN-IND.
+004330      MOVE WS-FBRK-CORR-VOID-IND (WS-FBRK-TBL-SUB)
+004340                                  TO BRK-CORR-VOID-IND.
+004350      MOVE WS-FBRK-CURRENCY-CODE (WS-FBRK-TBL-SUB)
+004360                                  TO BRK-CURRENCY-CODE.
+004370      MOVE WS-FBRK-COUNT (WS-FBRK-TBL-SUB)
+004380                                  TO BRK-COUNT.
+004390      MOVE WS-FBRK-DISB-AMOUNT (WS-FBRK-TBL-SUB)
+004400                                  TO BRK-DISB-AMOUNT.
+004410      MOVE WS-FBRK-BACKUP-AMOUNT (WS-FBRK-TBL-SUB)
+004420                                  TO BRK-BACKUP-AMOUNT.
+004430 
+004440      MOVE WS-BREAKDOWN-LINE      TO CC-E01W-DISPLAY-RCD.
+004450      PERFORM 8999-WRITE-SYSOUT.
+004460 
+004470  8210-EXIT.
+004480      EXIT.
+004490 
+004500      COPY C2INZ002.
+004510 
+004520      COPY C2INZ004.
+004530 
+004540      COPY C2INZ005.
+004550 
+004560      TEN99-OUTPUT-FILE
+004570      TEN99-YTD-FILE
+004580      RUN-HISTORY-FILE.
+004590 
+004600  9999-EXIT.
+004610      EXIT.
