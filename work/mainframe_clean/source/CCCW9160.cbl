@@ -0,0 +1,254 @@
+000010  IDENTIFICATION DIVISION.
+000020******************************************************************
+000030  PROGRAM-ID.     CCCW9160.
+000040  AUTHOR.         R. FORTUNATE.
+000050  INSTALLATION.   B&CCW - CHECKWRITING SYSTEMS.
+000060  DATE-WRITTEN.   AUGUST 2026.
+000070  DATE-COMPILED.
+000080******************************************************************
+000090*                                                                 
+000100*  PROGRAM:    CCCW9160                                           
+000110*  SYSTEM:     BRANCH & CENTRALIZED CHECKWRITING (B&CCW)          
+000120*  PURPOSE:    REPACKAGES THE FINAL 1099 DETAIL RECORDS BUILT     
+000130*              BY CCCW9150 (TEN99-RCD, CLCWW013) INTO THE IRS     
+000140*              FILING INFORMATION RETURNS ELECTRONICALLY          
+000150*              (FIRE) FIXED-LENGTH LAYOUT (CLCWW029) FOR          
+000160*              DIRECT TRANSMISSION, ALONGSIDE THE EXISTING        
+000170*              PROPRIETARY FLAT FILE.                             
+000180*                                                                 
+000190******************************************************************
+000200*                      MODIFICATION HISTORY                       
+000210******************************************************************
+000220* DATE     INIT  DESCRIPTION                                      
+000230* -------- ----  --------------------------------------------     
+000240* 08/2026  RF    NEW PROGRAM - IRS FIRE FORMAT OUTPUT             
+000250* 08/2026  RF    OPEN THE SHOP-WIDE RUN-HISTORY FILE SO C2INZ001/ 
+000260*                C2INZ003 CAN LOG THIS RUN'S START/END TO IT      
+000270* 08/2026  RF    COPY THE NEW C2INX006 SQLCA LAYOUT SO 9998-COREDU
+000280*                CAN FILL IN SAR-DB-NAME/SAR-TABLE-NAME ON ITS OWN
+000290*                WHEN A REAL DB2 ERROR IS PRESENT                 
+000300* 08/2026  RF    STAMP THE TRANSMITTER/PAYER TIN AND NAME ONTO THE
+000310*                "T" AND "A" RECORDS - THEY WERE BEING WRITTEN    
+000320*                WITH THOSE FIELDS BLANK                          
+000330******************************************************************
+000340  ENVIRONMENT DIVISION.
+000350  CONFIGURATION SECTION.
+000360  SOURCE-COMPUTER.   IBM-370.
+000370  OBJECT-COMPUTER.   IBM-370.
+000380  INPUT-OUTPUT SECTION.
+000390  FILE-CONTROL.
+000400 
+000410      COPY C2INX001.
+000420 
+000430      SELECT TEN99-OUTPUT-FILE   ASSIGN TO TEN99OUT
+000440          ORGANIZATION IS SEQUENTIAL.
+000450 
+000460      SELECT FIRE-OUTPUT-FILE    ASSIGN TO FIREOUT
+000470          ORGANIZATION IS SEQUENTIAL.
+000480 
+000490      COPY C2INX004.
+000500 
+000510  DATA DIVISION.
+000520  FILE SECTION.
+000530 
+000540      COPY C2INX002.
+000550 
+000560  FD  TEN99-OUTPUT-FILE
+000570      BLOCK CONTAINS 0 RECORDS
+000580      RECORDING MODE IS F
+000590      LABEL RECORDS ARE STANDARD
+000600      DATA RECORD IS TEN99-IN-RCD.
+000610 
+000620  01  TEN99-IN-RCD                   PIC X(320).
+000630 
+000640  FD  FIRE-OUTPUT-FILE
+000650      BLOCK CONTAINS 0 RECORDS
+000660      RECORDING MODE IS F
+000670      LABEL RECORDS ARE STANDARD
+000680      DATA RECORD IS FIRE-OUT-RCD.
+000690 
+000700  01  FIRE-OUT-RCD                   PIC X(750).
+000710 
+000720      COPY C2INX005.
+000730 
+000740  WORKING-STORAGE SECTION.
+000750 
+000760      COPY C2INX003.
+000770 
+000780      COPY C2INX006.
+000790 
+000800      COPY CLCWW013.
+000810 
+000820      COPY CLCWW029.
+000830 
+000840  77  WS-PROGRAM-ID               PIC X(08) VALUE "CCCW9160".
+000850 
+000860  01  WS-SWITCHES.
+000870      05  WS-TEN99-EOF-SW         PIC X(01) VALUE "N".
+000880          88  WS-TEN99-EOF                VALUE "Y".
+000890 
+000900  01  WS-COUNTERS.
+000910      05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+000920      05  WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+000930 
+000940  01  WS-TOTAL-AMOUNT-1             PIC 9(15)V99 VALUE ZERO.
+000950 
+000960* THE TAX YEAR STAMPED ON THE FIRE RECORDS IS THE CALENDAR        
+000970* YEAR PRIOR TO THE RUN DATE, THE SAME CONVENTION CCCW9150        
+000980* USES FOR TEN99-YTD-TAX-YEAR.                                    
+000990  01  WS-RUN-YEAR-WORK.
+001000      05  WS-RUN-YEAR-CEN             PIC X(02).
+001010      05  WS-RUN-YEAR-YR              PIC X(02).
+001020  01  WS-RUN-YEAR REDEFINES WS-RUN-YEAR-WORK
+001030                                  PIC 9(04).
+001040  77  WS-TAX-YEAR                 PIC 9(04) VALUE ZERO.
+001050 
+001060* THIS SHOP IS BOTH THE TRANSMITTER AND THE PAYER OF RECORD FOR   
+001070* THE FIRE FILE - THERE IS NO THIRD-PARTY TRANSMITTER - SO THE    
+001080* SAME TIN/NAME GO ON BOTH THE "T" AND "A" RECORDS.               
+001090  77  WS-PAYER-TIN                 PIC X(09) VALUE "741122233".
+001100  77  WS-PAYER-NAME                PIC X(40) VALUE
+001110              "COMPASS BANK".
+001120 
+001130  PROCEDURE DIVISION.
+001140 
+001150  0000-MAINLINE.
+001160 
+001170      PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+001180 
+001190      PERFORM 2000-PROCESS-DETAIL    THRU 2000-EXIT
+001200          UNTIL WS-TEN99-EOF.
+001210 
+001220      PERFORM 7000-WRITE-TRAILERS    THRU 7000-EXIT.
+001230 
+001240      PERFORM 8000-WRAPUP            THRU 8000-EXIT.
+001250 
+001260      GOBACK.
+001270 
+001280  1000-INITIALIZE.
+001290 
+001300      OPEN OUTPUT CC-E01W-DISPLAY-FILE.
+001310      OPEN EXTEND RUN-HISTORY-FILE.
+001320 
+001330      COPY C2INZ001.
+001340 
+001350      MOVE SPR-DATE-CEN           TO WS-RUN-YEAR-CEN.
+001360      MOVE SWA-CURR-YR            TO WS-RUN-YEAR-YR.
+001370      COMPUTE WS-TAX-YEAR = WS-RUN-YEAR - 1.
+001380 
+001390      OPEN INPUT  TEN99-OUTPUT-FILE.
+001400      OPEN OUTPUT FIRE-OUTPUT-FILE.
+001410 
+001420      MOVE SPACES                 TO FIRE-OUT-RCD.
+001430      MOVE FIRE-T-RECORD          TO FIRE-OUT-RCD.
+001440      MOVE WS-TAX-YEAR            TO FIRE-T-PAYMENT-YEAR.
+001450      MOVE WS-PAYER-TIN           TO FIRE-T-TRANSMITTER-TIN.
+001460      MOVE WS-PAYER-NAME          TO FIRE-T-TRANSMITTER-NAME.
+001470      MOVE FIRE-T-RECORD          TO FIRE-OUT-RCD.
+001480      WRITE FIRE-OUT-RCD.
+001490 
+001500      MOVE SPACES                 TO FIRE-OUT-RCD.
+001510      MOVE FIRE-A-RECORD          TO FIRE-OUT-RCD.
+001520      MOVE WS-TAX-YEAR            TO FIRE-A-PAYMENT-YEAR.
+001530      MOVE WS-PAYER-TIN           TO FIRE-A-PAYER-TIN.
+001540      MOVE WS-PAYER-NAME          TO FIRE-A-PAYER-NAME.
+001550      MOVE FIRE-A-RECORD          TO FIRE-OUT-RCD.
+001560      WRITE FIRE-OUT-RCD.
+001570 
+001580  1000-EXIT.
+001590      EXIT.
+001600 
+001610  2000-PROCESS-DETAIL.
+001620 
+001630      READ TEN99-OUTPUT-FILE
+001640          AT END
+001650              MOVE "Y" TO WS-TEN99-EOF-SW
+001660              GO TO 2000-EXIT
+001670      END-READ.
+001680 
+001690      ADD 1 TO WS-RECORDS-READ.
+001700 
+001710      IF TEN99-IN-RCD (1:10) = LOW-VALUES
+001720          OR TEN99-IN-RCD (1:10) = HIGH-VALUES
+001730          GO TO 2000-EXIT
+001740      END-IF.
+001750 
+001760      MOVE TEN99-IN-RCD           TO TEN99-RCD.
+001770 
+001780      PERFORM 2500-BUILD-B-RECORD    THRU 2500-EXIT.
+001790 
+001800  2000-EXIT.
+001810      EXIT.
+001820 
+001830  2500-BUILD-B-RECORD.
+001840 
+001850      MOVE SPACES                    TO FIRE-OUT-RCD.
+001860      MOVE FIRE-B-RECORD             TO FIRE-OUT-RCD.
+001870      MOVE WS-TAX-YEAR               TO FIRE-B-PAYMENT-YEAR.
+001880      MOVE TEN99-SSN-TAX-ID-DATA (1:9)
+001890                              TO FIRE-B-TIN.
+001900      MOVE TEN99-NAME-DATA           TO FIRE-B-PAYEE-NAME.
+001910      MOVE TEN99-ADDRESS-LINE1-DATA
+001920                              TO FIRE-B-PAYEE-ADDRESS.
+001930      MOVE TEN99-CITY-DATA           TO FIRE-B-PAYEE-CITY.
+001940      MOVE TEN99-STATE-DATA (1:2)    TO FIRE-B-PAYEE-STATE.
+001950      MOVE TEN99-ZIP-DATA (1:9)      TO FIRE-B-PAYEE-ZIP.
+001960      MOVE TEN99-RPT-DISB-AMT-DATA   TO FIRE-B-AMOUNT-1.
+001970      MOVE FIRE-B-RECORD             TO FIRE-OUT-RCD.
+001980 
+001990      WRITE FIRE-OUT-RCD.
+002000      ADD 1 TO WS-RECORDS-WRITTEN.
+002010      ADD TEN99-RPT-DISB-AMT-DATA    TO WS-TOTAL-AMOUNT-1.
+002020 
+002030  2500-EXIT.
+002040      EXIT.
+002050 
+002060  7000-WRITE-TRAILERS.
+002070 
+002080      MOVE SPACES                 TO FIRE-OUT-RCD.
+002090      MOVE FIRE-C-RECORD          TO FIRE-OUT-RCD.
+002100      MOVE WS-RECORDS-WRITTEN     TO FIRE-C-TOTAL-PAYEE-RCDS.
+002110      MOVE WS-TOTAL-AMOUNT-1      TO FIRE-C-TOTAL-AMOUNT-1.
+002120      MOVE FIRE-C-RECORD          TO FIRE-OUT-RCD.
+002130      WRITE FIRE-OUT-RCD.
+002140 
+002150      MOVE SPACES                 TO FIRE-OUT-RCD.
+002160      MOVE FIRE-F-RECORD          TO FIRE-OUT-RCD.
+002170      MOVE 1                      TO FIRE-F-TOTAL-PAYER-RCDS.
+002180      MOVE FIRE-F-RECORD          TO FIRE-OUT-RCD.
+002190      WRITE FIRE-OUT-RCD.
+002200 
+002210  7000-EXIT.
+002220      EXIT.
+002230 
+002240  8000-WRAPUP.
+002250 
+002260      MOVE SCL-READ-LIT        TO SCR-LITERAL.
+002270      MOVE WS-RECORDS-READ     TO SCR-COUNT.
+002280      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+002290      PERFORM 8999-WRITE-SYSOUT.
+002300 
+002310      MOVE SCL-WRITTEN-LIT     TO SCR-LITERAL.
+002320      MOVE WS-RECORDS-WRITTEN  TO SCR-COUNT.
+002330      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+002340      PERFORM 8999-WRITE-SYSOUT.
+002350 
+002360      COPY C2INZ003.
+002370 
+002380      PERFORM 9999-CLOSE-FILES    THRU 9999-EXIT.
+002390 
+002400  8000-EXIT.
+002410      EXIT.
+002420 
+002430      COPY C2INZ002.
+002440 
+002450      COPY C2INZ004.
+002460 
+002470      COPY C2INZ005.
+002480 
+002490      TEN99-OUTPUT-FILE
+002500      FIRE-OUTPUT-FILE
+002510      RUN-HISTORY-FILE.
+002520 
+002530  9999-EXIT.
+002540      EXIT.
