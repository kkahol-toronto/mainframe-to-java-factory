@@ -0,0 +1,233 @@
+000010  IDENTIFICATION DIVISION.
+000020******************************************************************
+000030  PROGRAM-ID.     CCMR6310.
+000040  AUTHOR.         R. FORTUNATE.
+000050  INSTALLATION.   B&CCW - CHECKWRITING SYSTEMS.
+000060  DATE-WRITTEN.   AUGUST 2026.
+000070  DATE-COMPILED.
+000080******************************************************************
+000090*                                                                 
+000100*  PROGRAM:    CCMR6310                                           
+000110*  SYSTEM:     BRANCH & CENTRALIZED CHECKWRITING (B&CCW)          
+000120*  PURPOSE:    LOOKS UP A PAYEE'S 1099 CORRECTION/VOID            
+000130*              HISTORY (TEN99-CORR-HIST-FILE, CLCWW044) BY        
+000140*              SSN/TIN SO STAFF CAN ANSWER A PAYEE CALLING        
+000150*              ABOUT A PRIOR-YEAR CORRECTED OR VOIDED 1099        
+000160*              WITHOUT SEARCHING EACH TAX YEAR'S OUTPUT FILE      
+000170*              BY HAND.  THE HISTORY FILE IS WRITTEN BY           
+000180*              CCCW9150 AND ACCUMULATES ACROSS TAX YEARS.         
+000190*                                                                 
+000200*  PARM:       SSN/TIN TO SEARCH FOR, LEFT-JUSTIFIED, UP TO       
+000210*              16 CHARACTERS (TEN99-SSN-TAX-ID-DATA FORMAT).      
+000220*              A MISSING OR BLANK PARM IS AN OPERATOR ERROR -     
+000230*              NOT A DATA-INTEGRITY ABEND - SO IT IS REPORTED     
+000240*              TO SYSOUT AND THE RUN ENDS NORMALLY.               
+000250*                                                                 
+000260******************************************************************
+000270*                      MODIFICATION HISTORY                       
+000280******************************************************************
+000290* DATE     INIT  DESCRIPTION                                      
+000300* -------- ----  --------------------------------------------     
+000310* 08/2026  RF    NEW PROGRAM - 1099 CORRECTION/VOID HISTORY       
+000320*                LOOKUP BY SSN/TIN                                
+000330******************************************************************
+000340  ENVIRONMENT DIVISION.
+000350  CONFIGURATION SECTION.
+000360  SOURCE-COMPUTER.   IBM-370.
+000370  OBJECT-COMPUTER.   IBM-370.
+000380  INPUT-OUTPUT SECTION.
+000390  FILE-CONTROL.
+000400 
+000410      COPY C2INX001.
+000420 
+000430      SELECT TEN99-CORR-HIST-FILE ASSIGN TO CORRHIST
+000440          ORGANIZATION IS SEQUENTIAL.
+000450 
+000460      COPY C2INX004.
+000470 
+000480  DATA DIVISION.
+000490  FILE SECTION.
+000500 
+000510      COPY C2INX002.
+000520 
+000530  FD  TEN99-CORR-HIST-FILE
+000540      BLOCK CONTAINS 0 RECORDS
+000550      RECORDING MODE IS F
+000560      LABEL RECORDS ARE STANDARD
+000570      DATA RECORD IS TEN99-CORR-HIST-RCD.
+000580 
+000590      COPY CLCWW044.
+000600 
+000610      COPY C2INX005.
+000620 
+000630  WORKING-STORAGE SECTION.
+000640 
+000650      COPY C2INX003.
+000660 
+000670      COPY C2INX006.
+000680 
+000690  77  WS-PROGRAM-ID               PIC X(08) VALUE "CCMR6310".
+000700 
+000710  01  WS-SWITCHES.
+000720      05  WS-HIST-EOF-SW          PIC X(01) VALUE "N".
+000730          88  WS-HIST-EOF                 VALUE "Y".
+000740 
+000750  01  WS-COUNTERS.
+000760      05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+000770      05  WS-MATCHES-FOUND        PIC 9(09) COMP VALUE ZERO.
+000780 
+000790* THE PARM SSN/TIN IS MOVED INTO A WORK FIELD OF THE SAME         
+000800* LENGTH AND LAYOUT AS CH-SSN-TAX-ID - LEFT-JUSTIFIED WITH THE    
+000810* 9-DIGIT TIN IN THE FIRST 9 BYTES, THE SAME WAY CCCW9100/        
+000820* CCCW9150 POPULATE TEN99-SSN-TAX-ID-DATA.  THE OPERATOR-         
+000830* SUPPLIED PARM IS EXPECTED TO ALREADY FOLLOW THAT CONVENTION.    
+000840  01  WS-SEARCH-SSN                PIC X(16) VALUE SPACES.
+000850 
+000860  01  WS-REPORT-LINE.
+000870      05  FILLER                  PIC X(02) VALUE SPACES.
+000880      05  RPT-TAX-YEAR            PIC 9(04).
+000890      05  FILLER                  PIC X(02) VALUE SPACES.
+000900      05  RPT-NAME                PIC X(40).
+000910      05  FILLER                  PIC X(02) VALUE SPACES.
+000920      05  RPT-CORR-VOID-LIT       PIC X(09).
+000930      05  FILLER                  PIC X(02) VALUE SPACES.
+000940      05  RPT-PROCESSED-DATE.
+000950          10  RPT-PROCESSED-MO    PIC X(02).
+000960          10  FILLER              PIC X(01) VALUE "/".
+000970          10  RPT-PROCESSED-DA    PIC X(02).
+000980          10  FILLER              PIC X(01) VALUE "/".
+000990          10  RPT-PROCESSED-CEN   PIC X(02).
+001000          10  RPT-PROCESSED-YR    PIC X(02).
+001010      05  FILLER                  PIC X(62) VALUE SPACES.
+001020 
+001030  LINKAGE SECTION.
+001040 
+001050* RUN-TIME PARM FROM THE EXECUTE STATEMENT - THE SSN/TIN TO       
+001060* SEARCH THE CORRECTION/VOID HISTORY FOR.                         
+001070  01  LS-PARM-DATA.
+001080      05  LS-PARM-LENGTH          PIC S9(04) COMP.
+001090      05  LS-PARM-SSN             PIC X(16).
+001100 
+001110  PROCEDURE DIVISION USING LS-PARM-DATA.
+001120 
+001130  0000-MAINLINE.
+001140 
+001150      PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+001160 
+001170      IF WS-SEARCH-SSN NOT = SPACES
+001180          PERFORM 2000-SEARCH-HISTORY    THRU 2000-EXIT
+001190              UNTIL WS-HIST-EOF
+001200      END-IF.
+001210 
+001220      PERFORM 8000-WRAPUP            THRU 8000-EXIT.
+001230 
+001240      GOBACK.
+001250 
+001260  1000-INITIALIZE.
+001270 
+001280      OPEN OUTPUT CC-E01W-DISPLAY-FILE.
+001290      OPEN EXTEND RUN-HISTORY-FILE.
+001300 
+001310      COPY C2INZ001.
+001320 
+001330      IF LS-PARM-LENGTH > ZERO
+001340          MOVE LS-PARM-SSN        TO WS-SEARCH-SSN
+001350      END-IF.
+001360 
+001370      IF WS-SEARCH-SSN = SPACES
+001380          MOVE "NO SSN/TIN PARM SUPPLIED - NOTHING TO"
+001390                                  TO CC-E01W-DISPLAY-RCD
+001400          PERFORM 8999-WRITE-SYSOUT
+001410          MOVE "SEARCH.  SUPPLY THE SSN/TIN AS THE RUN PARM."
+001420                                  TO CC-E01W-DISPLAY-RCD
+001430          PERFORM 8999-WRITE-SYSOUT
+001440      ELSE
+001450          OPEN INPUT TEN99-CORR-HIST-FILE
+001460      END-IF.
+001470 
+001480  1000-EXIT.
+001490      EXIT.
+001500 
+001510  2000-SEARCH-HISTORY.
+001520 
+001530      READ TEN99-CORR-HIST-FILE
+001540          AT END
+001550              MOVE "Y" TO WS-HIST-EOF-SW
+001560              GO TO 2000-EXIT
+001570      END-READ.
+001580 
+001590      ADD 1 TO WS-RECORDS-READ.
+001600 
+001610      IF CH-SSN-TAX-ID = WS-SEARCH-SSN
+001620          PERFORM 2100-WRITE-REPORT-LINE THRU 2100-EXIT
+001630      END-IF.
+001640 
+001650  2000-EXIT.
+001660      EXIT.
+001670 
+001680  2100-WRITE-REPORT-LINE.
+001690 
+001700      MOVE SPACES                 TO WS-REPORT-LINE.
+001710      MOVE CH-TAX-YEAR             TO RPT-TAX-YEAR.
+001720      MOVE CH-NAME                 TO RPT-NAME.
+001730      EVALUATE TRUE
+001740          WHEN CH-CORRECTED-RETURN
+001750              MOVE "CORRECTED"    TO RPT-CORR-VOID-LIT
+001760          WHEN CH-VOID-RETURN
+001770              MOVE "VOIDED"      TO RPT-CORR-VOID-LIT
+001780          WHEN OTHER
+001790              MOVE SPACES         TO RPT-CORR-VOID-LIT
+001800      END-EVALUATE.
+001810      MOVE CH-PROCESSING-DATE-MO   TO RPT-PROCESSED-MO.
+001820      MOVE CH-PROCESSING-DATE-DA   TO RPT-PROCESSED-DA.
+001830      MOVE CH-PROCESSING-DATE-CEN  TO RPT-PROCESSED-CEN.
+001840      MOVE CH-PROCESSING-DATE-YR   TO RPT-PROCESSED-YR.
+001850 
+001860      MOVE WS-REPORT-LINE          TO CC-E01W-DISPLAY-RCD.
+001870      PERFORM 8999-WRITE-SYSOUT.
+001880      ADD 1 TO WS-MATCHES-FOUND.
+001890 
+001900  2100-EXIT.
+001910      EXIT.
+001920 
+001930  8000-WRAPUP.
+001940 
+001950      IF WS-SEARCH-SSN NOT = SPACES
+001960          MOVE SCL-READ-LIT       TO SCR-LITERAL
+001970          MOVE WS-RECORDS-READ    TO SCR-COUNT
+001980          MOVE SYSOUT-COUNT-RCD   TO CC-E01W-DISPLAY-RCD
+001990          PERFORM 8999-WRITE-SYSOUT
+002000 
+002010          MOVE "MATCHES FOUND:"   TO SCR-LITERAL
+002020          MOVE WS-MATCHES-FOUND   TO SCR-COUNT
+002030          MOVE SYSOUT-COUNT-RCD   TO CC-E01W-DISPLAY-RCD
+002040          PERFORM 8999-WRITE-SYSOUT
+002050 
+002060          IF WS-MATCHES-FOUND = ZERO
+002070              MOVE "NO CORRECTION/VOID HISTORY FOUND FOR THIS"
+002080                                  TO CC-E01W-DISPLAY-RCD
+002090              PERFORM 8999-WRITE-SYSOUT
+002100              MOVE "SSN/TIN."     TO CC-E01W-DISPLAY-RCD
+002110              PERFORM 8999-WRITE-SYSOUT
+002120          END-IF
+002130 
+002140          CLOSE TEN99-CORR-HIST-FILE
+002150      END-IF.
+002160 
+002170      COPY C2INZ003.
+002180 
+002190      PERFORM 9999-CLOSE-FILES    THRU 9999-EXIT.
+002200 
+002210  8000-EXIT.
+002220      EXIT.
+002230 
+002240      COPY C2INZ002.
+002250 
+002260      COPY C2INZ004.
+002270 
+002280      COPY C2INZ005.
+002290 
+002300      RUN-HISTORY-FILE.
+002310 
+002320  9999-EXIT.
+002330      EXIT.
