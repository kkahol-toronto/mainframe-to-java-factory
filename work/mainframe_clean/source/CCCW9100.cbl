@@ -0,0 +1,1565 @@
+000010  IDENTIFICATION DIVISION.
+000020******************************************************************
+000030  PROGRAM-ID.     CCCW9100.
+000040  AUTHOR.         R. FORTUNATE.
+000050  INSTALLATION.   B&CCW - CHECKWRITING SYSTEMS.
+000060  DATE-WRITTEN.   MARCH 2012.
+000070  DATE-COMPILED.
+000080******************************************************************
+000090*                                                                 
+000100*  PROGRAM:    CCCW9100                                           
+000110*  SYSTEM:     BRANCH & CENTRALIZED CHECKWRITING (B&CCW)          
+000120*  PURPOSE:    EDITS THE DAILY DISBURSEMENT REQUEST FEED          
+000130*              (CLCWW027) AND BUILDS THE 1099 DETAIL STAGING      
+000140*              RECORDS (CLCWW013 - TEN99-RCD) FOR THIS RUN.       
+000150*              ONE STAGING RECORD IS PRODUCED PER DISBURSEMENT    
+000160*              REQUEST THAT PASSES EDIT.  REQUESTS THAT FAIL      
+000170*              THE TIN EDIT ARE WRITTEN TO A SUSPENSE REPORT      
+000180*              (CLCWW028) INSTEAD.  THE STAGING FILE IS           
+000190*              ACCUMULATED ACROSS EVERY RUN IN THE TAX YEAR       
+000200*              AND IS LATER CONSOLIDATED, AGGREGATED PER          
+000210*              PAYEE AND THRESHOLD-TESTED BY CCCW9150, WHICH      
+000220*              BUILDS THE FINAL IRS 1099 FILE.                    
+000230*                                                                 
+000240******************************************************************
+000250*                      MODIFICATION HISTORY                       
+000260******************************************************************
+000270* DATE     INIT  DESCRIPTION                                      
+000280* -------- ----  --------------------------------------------     
+000290* 03/2012  RF    NEW PROGRAM - DAILY 1099 STAGING EXTRACT         
+000300* 04/2012  RF    EDIT TEN99-SSN-TAX-ID-DATA FOR A VALID 9-        
+000310*                DIGIT TIN; ROUTE FAILURES TO A SUSPENSE          
+000320*                REPORT KEYED BY CHECK NUMBER/BRANCH              
+000330* 08/2026  RF    PASS THROUGH DISB-CORRECTED-VOID-IND TO THE      
+000340*                NEW TEN99-CORRECTED-VOID-IND FIELD               
+000350* 08/2026  RF    CALCULATE BACKUP WITHHOLDING WHEN TEN99-TIN-     
+000360*                IND SHOWS A TIN MISMATCH AND POST IT TO THE      
+000370*                NEW TEN99-BACKUP-WITHHOLD-AMT-DATA FIELD;        
+000380*                WRITE A CLCWW030 SUMMARY RECORD FOR EACH         
+000390*                PAYEE WITHHELD UPON                              
+000400* 08/2026  RF    VALIDATE DISB-RSN-CODE AGAINST THE CLCWW032      
+000410*                REASON CODE TABLE AND DRIVE TEN99-RSN-FOR-       
+000420*                DISB-DATA FROM THE TABLE DESCRIPTION INSTEAD     
+000430*                OF PASSING THROUGH FREEFORM TEXT                 
+000440* 08/2026  RF    WRITE A SAME-DAY POSITIVE-PAY EXTRACT (CLCWW034) 
+000450*                FOR EVERY DISBURSEMENT REQUEST PROCESSED         
+000460* 08/2026  RF    DETECT DUPLICATE ONSITE CHECK NUMBERS WITHIN A   
+000470*                BRANCH FOR THE RUN AND ROUTE THEM TO THE         
+000480*                EXISTING CLCWW028 SUSPENSE REPORT                
+000490* 08/2026  RF    ADD A BRANCH-LEVEL DAILY DISBURSEMENT SUMMARY    
+000500*                REPORT (CLCWW035)                                
+000510* 08/2026  RF    ADD CHECKPOINT/RESTART (CLCWW036) SO A RERUN     
+000520*                AFTER AN ABEND SKIPS PAST ALREADY-COMMITTED      
+000530*                DISBURSEMENT REQUESTS                            
+000540* 08/2026  RF    OPEN THE SHOP-WIDE RUN-HISTORY FILE SO C2INZ001/ 
+000550*                C2INZ003 CAN LOG THIS RUN'S START/END TO IT      
+000560* 08/2026  RF    SWITCH THE RECORDS REJECTED FOOTER LINE TO THE   
+000570*                NEW SHARED SCL-REJECTED-LIT IN C2INX003          
+000580* 08/2026  RF    ACCEPT A TEST/PARALLEL RUN PARM; A TEST RUN      
+000590*                WRITES THE STAGING FILE TO TEN99DTT INSTEAD OF   
+000600*                TEN99DTL SO IT NEVER MIXES INTO THE REAL YEAR'S  
+000610*                ACCUMULATION                                     
+000620* 08/2026  RF    ACCEPT A SELECTIVE-RERUN PARM LIMITING THE RUN   
+000630*                TO ONE ISSUING BRANCH OR PS BUSINESS UNIT, SO A  
+000640*                BAD FEED CAN BE REPROCESSED WITHOUT REBUILDING   
+000650*                THE WHOLE STAGING FILE                           
+000660* 08/2026  RF    ACCEPT A RUN-DATE RANGE PARM (DISB-EFF-DATE,     
+000670*                NEW TO CLCWW027) SO A SINGLE PAY PERIOD CAN BE   
+000680*                ISOLATED FOR A TARGETED RERUN WITHOUT STAGING A  
+000690*                CUT-DOWN INPUT FILE BY HAND                      
+000700* 08/2026  RF    MASK TW-SSN-TAX-ID ON THE BACKUP WITHHOLDING     
+000710*                SUMMARY REPORT TO THE LAST 4 DIGITS OF THE TIN - 
+000720*                THIS IS AN OPERATIONAL REPORT, NOT THE IRS FILE  
+000730*                ITSELF                                           
+000740* 08/2026  RF    LOAD THE NEW VENDOR/PAYEE MASTER (CLCWW037) AND  
+000750*                CHECK EVERY DISBURSEMENT'S NAME/TIN PAIR AGAINST 
+000760*                IT; A MISMATCH IS SUSPENDED THE SAME AS A BAD    
+000770*                TIN SO IT CAN BE CORRECTED BEFORE FILING INSTEAD 
+000780*                OF COMING BACK AS AN IRS B-NOTICE                
+000790* 08/2026  RF    ACCEPT AN EXPECTED PANVALET LEVEL ON THE PARM AND
+000800*                ABEND IF IT DISAGREES WITH THE LEVEL C2INZ001    
+000810*                ACTUALLY CHECKED OUT, SO A WRONG LOAD MODULE IS  
+000820*                CAUGHT BEFORE ANY DISBURSEMENT IS READ           
+000830* 08/2026  RF    CONVERT A NON-USD DISB-AMOUNT TO USD AGAINST THE 
+000840*                NEW CLCWW040 FX RATE TABLE BEFORE IT IS REPORTED;
+000850*                CARRY THE ORIGINAL CURRENCY CODE ON THE NEW      
+000860*                TEN99-CURRENCY-CODE-DATA FIELD                   
+000870* 08/2026  RF    COPY THE NEW C2INX006 SQLCA LAYOUT SO 9998-COREDU
+000880*                CAN FILL IN SAR-DB-NAME/SAR-TABLE-NAME ON ITS OWN
+000890*                WHEN A REAL DB2 ERROR IS PRESENT                 
+000900* 08/2026  RF    WRITE EVERY HELD RECORD'S FULL TEN99-RCD DETAIL T
+000910*                THE NEW TEN99-HELD-FILE (CLCWW041), FLAGGED WITH 
+000920*                ITS HOLD REASON, SO A CORRECTED RECORD CAN BE    
+000930*                RELOADED INSTEAD OF RE-KEYED FROM SCRATCH        
+000940* 08/2026  RF    VALIDATE TEN99-COMPASS-ENT-CDE-DATA AGAINST THE  
+000950*                NEW CLCWW042 ENTITY CODE TABLE AND HOLD ANY      
+000960*                RECORD CARRYING A CODE NOT ON THE TABLE          
+000970******************************************************************
+000980  ENVIRONMENT DIVISION.
+000990  CONFIGURATION SECTION.
+001000  SOURCE-COMPUTER.   IBM-370.
+001010  OBJECT-COMPUTER.   IBM-370.
+001020  INPUT-OUTPUT SECTION.
+001030  FILE-CONTROL.
+001040 
+001050      COPY C2INX001.
+001060 
+001070      SELECT DISB-REQ-FILE       ASSIGN TO DISBREQ
+001080          ORGANIZATION IS SEQUENTIAL.
+001090 
+001100      SELECT TEN99-STAGING-FILE  ASSIGN TO WS-TEN99-STAGING-DDNAME
+001110          ORGANIZATION IS SEQUENTIAL.
+001120 
+001130      SELECT TEN99-SUSPENSE-RPT  ASSIGN TO TEN99SUS
+001140          ORGANIZATION IS SEQUENTIAL.
+001150 
+001160      SELECT TEN99-HELD-FILE     ASSIGN TO TEN99HLD
+001170          ORGANIZATION IS SEQUENTIAL.
+001180 
+001190      SELECT TEN99-WITHHOLD-RPT  ASSIGN TO TEN99WHD
+001200          ORGANIZATION IS SEQUENTIAL.
+001210 
+001220      SELECT TEN99-POSPAY-RPT   ASSIGN TO TEN99PPY
+001230          ORGANIZATION IS SEQUENTIAL.
+001240 
+001250      SELECT DISB-DUP-SORT-WORK ASSIGN TO SORTWK02.
+001260 
+001270      SELECT TEN99-BRANCH-RPT   ASSIGN TO TEN99BRH
+001280          ORGANIZATION IS SEQUENTIAL.
+001290 
+001300      SELECT CHECKPOINT-FILE    ASSIGN TO CKPTFILE
+001310          ORGANIZATION IS SEQUENTIAL
+001320          FILE STATUS IS WS-CKPT-FILE-STATUS.
+001330 
+001340      SELECT VENDOR-MASTER-FILE ASSIGN TO VNDRMSTR
+001350          ORGANIZATION IS SEQUENTIAL.
+001360 
+001370      COPY C2INX004.
+001380 
+001390  DATA DIVISION.
+001400  FILE SECTION.
+001410 
+001420      COPY C2INX002.
+001430 
+001440  FD  DISB-REQ-FILE
+001450      BLOCK CONTAINS 0 RECORDS
+001460      RECORDING MODE IS F
+001470      LABEL RECORDS ARE STANDARD
+001480      DATA RECORD IS DISB-REQ-RCD.
+001490 
+001500      COPY CLCWW027.
+001510 
+001520  FD  TEN99-STAGING-FILE
+001530      BLOCK CONTAINS 0 RECORDS
+001540      RECORDING MODE IS F
+001550      LABEL RECORDS ARE STANDARD
+001560      DATA RECORD IS TEN99-RCD.
+001570 
+001580      COPY CLCWW013.
+001590 
+001600  FD  TEN99-SUSPENSE-RPT
+001610      BLOCK CONTAINS 0 RECORDS
+001620      RECORDING MODE IS F
+001630      LABEL RECORDS ARE STANDARD
+001640      DATA RECORD IS TEN99-SUSPENSE-RCD.
+001650 
+001660      COPY CLCWW028.
+001670 
+001680  FD  TEN99-HELD-FILE
+001690      BLOCK CONTAINS 0 RECORDS
+001700      RECORDING MODE IS F
+001710      LABEL RECORDS ARE STANDARD
+001720      DATA RECORD IS TEN99-HELD-RCD.
+001730 
+001740      COPY CLCWW041.
+001750 
+001760  FD  TEN99-WITHHOLD-RPT
+001770      BLOCK CONTAINS 0 RECORDS
+001780      RECORDING MODE IS F
+001790      LABEL RECORDS ARE STANDARD
+001800      DATA RECORD IS TEN99-WITHHOLD-RCD.
+001810 
+001820      COPY CLCWW030.
+001830 
+001840  FD  TEN99-POSPAY-RPT
+001850      BLOCK CONTAINS 0 RECORDS
+001860      RECORDING MODE IS F
+001870      LABEL RECORDS ARE STANDARD
+001880      DATA RECORD IS TEN99-POSPAY-RCD.
+001890 
+001900      COPY CLCWW034.
+001910 
+001920  SD  DISB-DUP-SORT-WORK
+001930      RECORDING MODE IS F
+001940      DATA RECORD IS DISB-DUP-SORT-RCD.
+001950 
+001960  01  DISB-DUP-SORT-RCD.
+001970      05  DS-BR-CHK-KEY.
+001980          10  DS-ISSUING-BR-CODE       PIC X(03).
+001990          10  DS-ONSITE-CHK-NUM        PIC X(08).
+002000 
+002010  FD  TEN99-BRANCH-RPT
+002020      BLOCK CONTAINS 0 RECORDS
+002030      RECORDING MODE IS F
+002040      LABEL RECORDS ARE STANDARD
+002050      DATA RECORD IS TEN99-BRANCH-RCD.
+002060 
+002070      COPY CLCWW035.
+002080 
+002090  FD  CHECKPOINT-FILE
+002100      BLOCK CONTAINS 0 RECORDS
+002110      RECORDING MODE IS F
+002120      LABEL RECORDS ARE STANDARD
+002130      DATA RECORD IS CHECKPOINT-RCD.
+002140 
+002150      COPY CLCWW036.
+002160 
+002170  FD  VENDOR-MASTER-FILE
+002180      BLOCK CONTAINS 0 RECORDS
+002190      RECORDING MODE IS F
+002200      LABEL RECORDS ARE STANDARD
+002210      DATA RECORD IS VENDOR-MASTER-RCD.
+002220 
+002230      COPY CLCWW037.
+002240 
+002250      COPY C2INX005.
+002260 
+002270  WORKING-STORAGE SECTION.
+002280 
+002290      COPY C2INX003.
+002300 
+002310      COPY C2INX006.
+002320 
+002330      COPY CLCWW032.
+002340 
+002350      COPY CLCWW040.
+002360 
+002370      COPY CLCWW042.
+002380 
+002390  77  WS-PROGRAM-ID               PIC X(08) VALUE "CCCW9100".
+002400 
+002410  01  WS-SWITCHES.
+002420      05  WS-DISB-EOF-SW          PIC X(01) VALUE "N".
+002430          88  WS-DISB-EOF                 VALUE "Y".
+002440      05  WS-TIN-VALID-SW         PIC X(01) VALUE "Y".
+002450          88  WS-TIN-VALID                VALUE "Y".
+002460      05  WS-RSN-FOUND-SW         PIC X(01) VALUE "N".
+002470          88  WS-RSN-CODE-FOUND           VALUE "Y".
+002480      05  WS-FX-FOUND-SW          PIC X(01) VALUE "N".
+002490          88  WS-FX-CODE-FOUND            VALUE "Y".
+002500      05  WS-DUP-SORT-EOF-SW      PIC X(01) VALUE "N".
+002510          88  WS-DUP-SORT-EOF             VALUE "Y".
+002520      05  WS-DUP-RETURN-EOF-SW    PIC X(01) VALUE "N".
+002530          88  WS-DUP-RETURN-EOF           VALUE "Y".
+002540      05  WS-DUP-FIRST-SW         PIC X(01) VALUE "Y".
+002550          88  WS-DUP-FIRST-RCD            VALUE "Y".
+002560      05  WS-DUP-FOUND-SW         PIC X(01) VALUE "N".
+002570          88  WS-DUP-KEY-FOUND            VALUE "Y".
+002580      05  WS-DUP-CHECK-SW         PIC X(01) VALUE "N".
+002590          88  WS-DUPLICATE-CHECK          VALUE "Y".
+002600      05  WS-TEST-MODE-SW         PIC X(01) VALUE "N".
+002610          88  WS-TEST-MODE-RUN            VALUE "Y".
+002620      05  WS-SELECTIVE-RERUN-SW   PIC X(01) VALUE "N".
+002630          88  WS-SELECTIVE-RERUN          VALUE "Y".
+002640      05  WS-SELECT-BY-BRANCH-SW  PIC X(01) VALUE "N".
+002650          88  WS-SELECT-BY-BRANCH         VALUE "Y".
+002660      05  WS-SELECT-BY-BUS-UNIT-SW PIC X(01) VALUE "N".
+002670          88  WS-SELECT-BY-BUS-UNIT       VALUE "Y".
+002680      05  WS-IN-SCOPE-SW          PIC X(01) VALUE "N".
+002690          88  WS-IN-SELECTED-SCOPE        VALUE "Y".
+002700      05  WS-DATE-RANGE-SW        PIC X(01) VALUE "N".
+002710          88  WS-DATE-RANGE-LIMITED       VALUE "Y".
+002720      05  WS-VENDOR-EOF-SW        PIC X(01) VALUE "N".
+002730          88  WS-VENDOR-EOF               VALUE "Y".
+002740      05  WS-VENDOR-FOUND-SW      PIC X(01) VALUE "N".
+002750          88  WS-VENDOR-MASTER-FOUND      VALUE "Y".
+002760      05  WS-VENDOR-MISMATCH-SW   PIC X(01) VALUE "N".
+002770          88  WS-VENDOR-MISMATCH          VALUE "Y".
+002780      05  WS-ENTITY-FOUND-SW      PIC X(01) VALUE "N".
+002790          88  WS-ENTITY-CODE-FOUND        VALUE "Y".
+002800 
+002810* TEST/PARALLEL RUN SUPPORT - A RUN STARTED WITH PARM 'TEST'      
+002820* WRITES THE STAGING FILE UNDER A SEPARATE DDNAME SO A DRY RUN    
+002830* AGAINST PRODUCTION-VOLUME DATA CAN NEVER MIX INTO THE REAL      
+002840* YEAR'S ACCUMULATION.                                            
+002850  01  WS-TEN99-STAGING-DDNAME      PIC X(08) VALUE "TEN99DTL".
+002860  77  WS-TEST-DDNAME-LIT           PIC X(08) VALUE "TEN99DTT".
+002870 
+002880* SELECTIVE-RERUN SUPPORT - A RUN STARTED WITH A BRANCH OR PS     
+002890* BUSINESS UNIT IN THE PARM ONLY PROCESSES DISB-REQ-FILE RECORDS  
+002900* MATCHING THAT VALUE, SO A SINGLE BAD FEED CAN BE REGENERATED    
+002910* WITHOUT REBUILDING THE WHOLE STAGING FILE.                      
+002920  77  WS-SELECT-BRANCH-CODE        PIC X(03) VALUE SPACES.
+002930  77  WS-SELECT-BUS-UNIT           PIC X(05) VALUE SPACES.
+002940 
+002950* RUN-DATE RANGE SUPPORT - A RUN STARTED WITH A BEGIN AND/OR END  
+002960* DATE IN THE PARM ONLY PROCESSES DISB-REQ-FILE RECORDS WHOSE     
+002970* DISB-EFF-DATE (CLCWW027) FALLS IN THAT RANGE, SO ONE PAY        
+002980* PERIOD CAN BE ISOLATED FOR A TARGETED RERUN WITHOUT STAGING A   
+002990* CUT-DOWN INPUT FILE BY HAND.  EITHER END LEFT BLANK ON THE PARM 
+003000* DEFAULTS WIDE OPEN ON THAT SIDE OF THE RANGE.                   
+003010  77  WS-BEGIN-DATE                PIC 9(06) VALUE ZERO.
+003020  77  WS-END-DATE                  PIC 9(06) VALUE 999999.
+003030 
+003040  01  WS-COUNTERS.
+003050      05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+003060      05  WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+003070      05  WS-RECORDS-REJECTED     PIC 9(09) COMP VALUE ZERO.
+003080      05  WS-RECORDS-HELD         PIC 9(09) COMP VALUE ZERO.
+003090      05  WS-RECORDS-WITHHELD     PIC 9(09) COMP VALUE ZERO.
+003100      05  WS-RSN-CODE-DEFAULTED   PIC 9(09) COMP VALUE ZERO.
+003110      05  WS-POSPAY-RCDS-WRITTEN  PIC 9(09) COMP VALUE ZERO.
+003120      05  WS-DUPLICATE-CHECKS     PIC 9(09) COMP VALUE ZERO.
+003130      05  WS-FX-CODE-DEFAULTED    PIC 9(09) COMP VALUE ZERO.
+003140      05  WS-FX-CONVERTED-CNT     PIC 9(09) COMP VALUE ZERO.
+003150      05  WS-ENTITY-CODE-REJECTS  PIC 9(09) COMP VALUE ZERO.
+003160 
+003170* HOLDS EVERY ISSUING-BRANCH/ONSITE-CHECK-NUMBER KEY THAT         
+003180* 1500-DETECT-DUPLICATES FOUND REPEATED WITHIN THIS RUN, SO       
+003190* 3000-BUILD-DETAIL CAN ROUTE THOSE REQUESTS TO SUSPENSE INSTEAD  
+003200* OF STAGING THEM OR SENDING THEM TO THE BANK.  SIZED WELL ABOVE  
+003210* ANY DUPLICATE VOLUME SEEN IN A NORMAL DAILY RUN; ONCE FULL,     
+003220* ADDITIONAL DUPLICATE KEYS SIMPLY AREN'T FLAGGED.                
+003230  01  WS-DUPLICATE-KEY-TABLE.
+003240      05  WS-DUP-KEY-ENTRY        PIC X(11) OCCURS 500 TIMES.
+003250 
+003260  77  WS-DUP-KEY-COUNT            PIC 9(03) COMP VALUE ZERO.
+003270  77  WS-DUP-TABLE-MAX            PIC 9(03) COMP VALUE 500.
+003280  77  WS-DUP-TBL-SUB              PIC 9(03) COMP VALUE ZERO.
+003290  77  WS-HOLD-DUP-KEY             PIC X(11) VALUE SPACES.
+003300  77  WS-DUP-CHECK-KEY            PIC X(11) VALUE SPACES.
+003310 
+003320  77  WS-REJECT-REASON-TEXT       PIC X(40) VALUE SPACES.
+003330 
+003340* ACCUMULATES CHECK COUNT/DOLLAR TOTAL PER ISSUING BRANCH/        
+003350* COMPASS ENTITY CODE COMBINATION SEEN DURING THE RUN, ROLLED TO  
+003360* TEN99-BRANCH-RPT (CLCWW035) AT WRAP-UP.  SIZED WELL ABOVE THE   
+003370* NUMBER OF BRANCH/ENTITY COMBINATIONS ACTIVE IN ANY ONE RUN.     
+003380  01  WS-BRANCH-SUMMARY-TABLE.
+003390      05  WS-BRANCH-SUMMARY-ENTRY     OCCURS 200 TIMES.
+003400          10  WS-BR-SUM-KEY.
+003410              15  WS-BR-SUM-BR-CODE       PIC X(03).
+003420              15  WS-BR-SUM-ENT-CDE       PIC X(03).
+003430          10  WS-BR-SUM-COUNT         PIC 9(09) COMP VALUE ZERO.
+003440          10  WS-BR-SUM-AMOUNT        PIC S9(11)V99 VALUE ZERO.
+003450 
+003460  77  WS-BR-SUM-COUNT-TOTAL        PIC 9(03) COMP VALUE ZERO.
+003470  77  WS-BR-SUM-TABLE-MAX          PIC 9(03) COMP VALUE 200.
+003480  77  WS-BR-SUM-TBL-SUB            PIC 9(03) COMP VALUE ZERO.
+003490  77  WS-BR-SUM-MATCHED-SUB        PIC 9(03) COMP VALUE ZERO.
+003500  77  WS-BR-SUM-SEARCH-KEY         PIC X(06) VALUE SPACES.
+003510 
+003520  01  WS-BRANCH-SWITCHES.
+003530      05  WS-BR-SUM-FOUND-SW      PIC X(01) VALUE "N".
+003540          88  WS-BR-SUM-FOUND             VALUE "Y".
+003550 
+003560* CHECKPOINT/RESTART CONTROLS - A CHECKPOINT IS WRITTEN EVERY     
+003570* WS-CKPT-INTERVAL REQUESTS READ.  IF CHECKPOINT-FILE ALREADY     
+003580* HOLDS RECORDS WHEN THIS RUN STARTS, THE PRIOR RUN ABENDED       
+003590* BEFORE CLEARING IT, SO THIS IS TREATED AS A RESTART AND THE     
+003600* OUTPUT FILES ARE EXTENDED RATHER THAN REBUILT FROM SCRATCH.     
+003610  01  WS-CKPT-CONTROLS.
+003620      05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+003630      05  WS-CKPT-RESTART-SW      PIC X(01) VALUE "N".
+003640          88  WS-RESTART-RUN              VALUE "Y".
+003650      05  WS-CKPT-EOF-SW          PIC X(01) VALUE "N".
+003660          88  WS-CKPT-EOF                 VALUE "Y".
+003670      05  WS-CKPT-CTL-FOUND-SW    PIC X(01) VALUE "N".
+003680          88  WS-CKPT-CTL-RCD-FOUND       VALUE "Y".
+003690      05  WS-CKPT-INTERVAL        PIC 9(05) COMP VALUE 1000.
+003700      05  WS-CKPT-SKIP-COUNT      PIC 9(09) COMP VALUE ZERO.
+003710      05  WS-CKPT-INSCOPE-SKIPPED PIC 9(09) COMP VALUE ZERO.
+003720      05  WS-CKPT-QUOTIENT        PIC 9(09) COMP VALUE ZERO.
+003730      05  WS-CKPT-REMAINDER       PIC 9(09) COMP VALUE ZERO.
+003740 
+003750  77  WS-RSN-TBL-SUB              PIC 9(02) COMP VALUE ZERO.
+003760  77  WS-RSN-LOOKUP-CODE          PIC X(02) VALUE SPACES.
+003770  77  WS-FX-TBL-SUB               PIC 9(02) COMP VALUE ZERO.
+003780  77  WS-FX-LOOKUP-CODE           PIC X(03) VALUE SPACES.
+003790  77  WS-FX-MATCHED-RATE         PIC 9(01)V9(06) VALUE ZERO.
+003800  77  WS-FX-CONVERTED-AMT         PIC S9(10)V99 VALUE ZERO.
+003810  77  WS-ENTITY-TBL-SUB           PIC 9(02) COMP VALUE ZERO.
+003820 
+003830* VENDOR/PAYEE MASTER (CLCWW037) LOADED INTO THIS TABLE AT        
+003840* STARTUP BY 1700-LOAD-VENDOR-MASTER AND SEARCHED BY              
+003850* 3550-EDIT-VENDOR-MASTER FOR EVERY DISBURSEMENT, TO CATCH A      
+003860* NAME/TIN MISMATCH BEFORE THE 1099 FILE IS BUILT.  SIZED WELL    
+003870* ABOVE THE CURRENT VENDOR POPULATION.                            
+003880  01  WS-VENDOR-TABLE.
+003890      05  WS-VENDOR-ENTRY         OCCURS 3000 TIMES.
+003900          10  WS-VENDOR-TIN           PIC X(09).
+003910          10  WS-VENDOR-NAME          PIC X(40).
+003920 
+003930  77  WS-VENDOR-COUNT             PIC 9(04) COMP VALUE ZERO.
+003940  77  WS-VENDOR-TABLE-MAX         PIC 9(04) COMP VALUE 3000.
+003950  77  WS-VENDOR-TBL-SUB           PIC 9(04) COMP VALUE ZERO.
+003960  77  WS-VENDOR-LOOKUP-TIN        PIC X(09) VALUE SPACES.
+003970  77  WS-VENDOR-MATCHED-NAME      PIC X(40) VALUE SPACES.
+003980 
+003990* BACKUP WITHHOLDING RATE - CURRENT IRS BACKUP WITHHOLDING RATE,  
+004000* APPLIED TO TEN99-RPT-DISB-AMT-DATA WHENEVER TEN99-TIN-IND       
+004010* SHOWS THE PAYEE'S TIN FAILED IRS MATCHING.                      
+004020  77  WS-BACKUP-WITHHOLD-RATE    PIC V9(04) VALUE .2400.
+004030 
+004040* TIN EDIT WORK AREA - A VALID TIN IS 9 NUMERIC DIGITS, NOT       
+004050* SPACES AND NOT ALL ZEROS.  TEN99-SSN-TAX-ID-DATA CARRIES THE    
+004060* 9 DIGITS LEFT-JUSTIFIED IN ITS 16 BYTES.                        
+004070  01  WS-TIN-EDIT-AREA.
+004080      05  WS-TIN-TEST             PIC X(09).
+004090      05  WS-TIN-TEST-N REDEFINES WS-TIN-TEST
+004100                                  PIC 9(09).
+004110 
+004120  LINKAGE SECTION.
+004130 
+004140* RUN-TIME PARM FROM THE EXECUTE STATEMENT.  LS-PARM-MODE OF      
+004150* 'TEST' STARTS A TEST/PARALLEL RUN.  LS-PARM-SELECT-TYPE OF 'BR' 
+004160* OR 'BU' LIMITS THE RUN TO ONE ISSUING BRANCH OR PS BUSINESS     
+004170* UNIT, FOR REPROCESSING A SINGLE BAD FEED WITHOUT REBUILDING THE 
+004180* WHOLE STAGING FILE.  EITHER, BOTH, OR NEITHER MAY BE PRESENT -  
+004190* E.G. PARM='TEST BR 101' RUNS A TEST-MODE SELECTIVE RERUN.       
+004200* LS-PARM-BEGIN-DATE/LS-PARM-END-DATE (YYMMDD) LIMIT THE RUN TO   
+004210* DISBURSEMENTS WITH A DISB-EFF-DATE IN THAT RANGE, FOR ISOLATING 
+004220* ONE PAY PERIOD FOR A TARGETED RERUN.  EITHER MAY BE LEFT BLANK  
+004230* TO LEAVE THAT SIDE OF THE RANGE OPEN-ENDED.  LS-PARM-EXPECT-    
+004240* LEVEL, WHEN THE SCHEDULER SUPPLIES IT, IS THE PANVALET LEVEL    
+004250* OPERATIONS EXPECTS THIS RUN TO EXECUTE AT; LEFT AT ZERO, NO     
+004260* LEVEL CHECK IS MADE.                                            
+004270  01  LS-PARM-DATA.
+004280      05  LS-PARM-LENGTH          PIC S9(04) COMP.
+004290      05  LS-PARM-TEXT.
+004300          10  LS-PARM-MODE            PIC X(04).
+004310          10  FILLER                  PIC X(01).
+004320          10  LS-PARM-SELECT-TYPE     PIC X(02).
+004330          10  FILLER                  PIC X(01).
+004340          10  LS-PARM-SELECT-VALUE    PIC X(05).
+004350          10  FILLER                  PIC X(01).
+004360          10  LS-PARM-BEGIN-DATE      PIC X(06).
+004370          10  FILLER                  PIC X(01).
+004380          10  LS-PARM-END-DATE        PIC X(06).
+004390          10  FILLER                  PIC X(01).
+004400          10  LS-PARM-EXPECT-LEVEL    PIC 9(03).
+004410 
+004420  PROCEDURE DIVISION USING LS-PARM-DATA.
+004430 
+004440  0000-MAINLINE.
+004450 
+004460      PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+004470 
+004480      PERFORM 1500-DETECT-DUPLICATES THRU 1500-EXIT.
+004490 
+004500      OPEN INPUT  DISB-REQ-FILE.
+004510      PERFORM 1600-SKIP-TO-CHECKPOINT THRU 1600-EXIT.
+004520 
+004530      PERFORM 2000-PROCESS-REQUEST   THRU 2000-EXIT
+004540          UNTIL WS-DISB-EOF.
+004550 
+004560      PERFORM 8000-WRAPUP            THRU 8000-EXIT.
+004570 
+004580      GOBACK.
+004590 
+004600  1000-INITIALIZE.
+004610 
+004620      OPEN OUTPUT CC-E01W-DISPLAY-FILE.
+004630      OPEN EXTEND RUN-HISTORY-FILE.
+004640 
+004650      COPY C2INZ001.
+004660 
+004670      PERFORM 1050-CHECK-PANVALET-LEVEL THRU 1050-EXIT.
+004680 
+004690      IF LS-PARM-LENGTH > ZERO AND LS-PARM-MODE = "TEST"
+004700          MOVE "Y" TO WS-TEST-MODE-SW
+004710          MOVE WS-TEST-DDNAME-LIT TO WS-TEN99-STAGING-DDNAME
+004720          MOVE SPACES             TO CC-E01W-DISPLAY-RCD
+004730          PERFORM 8999-WRITE-SYSOUT
+004740          MOVE "*** T E S T   R U N - NOT FOR PRODUCTION ***"
+004750                                  TO CC-E01W-DISPLAY-RCD
+004760          PERFORM 8999-WRITE-SYSOUT
+004770      END-IF.
+004780 
+004790      IF LS-PARM-LENGTH > ZERO AND LS-PARM-SELECT-TYPE = "BR"
+004800          MOVE "Y" TO WS-SELECTIVE-RERUN-SW
+004810          MOVE "Y" TO WS-SELECT-BY-BRANCH-SW
+004820          MOVE LS-PARM-SELECT-VALUE (1:3) TO WS-SELECT-BRANCH-CODE
+004830          MOVE SPACES             TO CC-E01W-DISPLAY-RCD
+004840          PERFORM 8999-WRITE-SYSOUT
+004850          STRING "*** SELECTIVE RERUN - BRANCH "
+004860                  WS-SELECT-BRANCH-CODE  " ONLY ***"
+004870              DELIMITED BY SIZE INTO CC-E01W-DISPLAY-RCD
+004880          PERFORM 8999-WRITE-SYSOUT
+004890      ELSE
+004900          IF LS-PARM-LENGTH > ZERO AND LS-PARM-SELECT-TYPE = "BU"
+004910              MOVE "Y" TO WS-SELECTIVE-RERUN-SW
+004920              MOVE "Y" TO WS-SELECT-BY-BUS-UNIT-SW
+004930              MOVE LS-PARM-SELECT-VALUE TO WS-SELECT-BUS-UNIT
+004940              MOVE SPACES             TO CC-E01W-DISPLAY-RCD
+004950              PERFORM 8999-WRITE-SYSOUT
+004960              STRING "*** SELECTIVE RERUN - BUSINESS UNIT "
+004970                      WS-SELECT-BUS-UNIT  " ONLY ***"
+004980                  DELIMITED BY SIZE INTO CC-E01W-DISPLAY-RCD
+004990              PERFORM 8999-WRITE-SYSOUT
+005000          END-IF
+005010      END-IF.
+005020 
+005030      IF LS-PARM-LENGTH > ZERO AND
+005040        (LS-PARM-BEGIN-DATE NOT = SPACES OR
+005050         LS-PARM-END-DATE   NOT = SPACES)
+005060          MOVE "Y" TO WS-DATE-RANGE-SW
+005070          IF LS-PARM-BEGIN-DATE NOT = SPACES
+005080              MOVE LS-PARM-BEGIN-DATE TO WS-BEGIN-DATE
+005090          END-IF
+005100          IF LS-PARM-END-DATE NOT = SPACES
+005110              MOVE LS-PARM-END-DATE   TO WS-END-DATE
+005120          END-IF
+005130          MOVE SPACES             TO CC-E01W-DISPLAY-RCD
+005140          PERFORM 8999-WRITE-SYSOUT
+005150          STRING "*** SELECTIVE RERUN - EFFECTIVE DATE "
+005160                  WS-BEGIN-DATE  " THRU " WS-END-DATE  " ONLY ***"
+005170              DELIMITED BY SIZE INTO CC-E01W-DISPLAY-RCD
+005180          PERFORM 8999-WRITE-SYSOUT
+005190      END-IF.
+005200 
+005210      PERFORM 1400-CHECK-RESTART     THRU 1400-EXIT.
+005220 
+005230      IF WS-RESTART-RUN
+005240          OPEN EXTEND TEN99-STAGING-FILE
+005250          OPEN EXTEND TEN99-SUSPENSE-RPT
+005260          OPEN EXTEND TEN99-HELD-FILE
+005270          OPEN EXTEND TEN99-WITHHOLD-RPT
+005280          OPEN EXTEND TEN99-POSPAY-RPT
+005290          OPEN EXTEND TEN99-BRANCH-RPT
+005300      ELSE
+005310          OPEN OUTPUT TEN99-STAGING-FILE
+005320          OPEN OUTPUT TEN99-SUSPENSE-RPT
+005330          OPEN OUTPUT TEN99-HELD-FILE
+005340          OPEN OUTPUT TEN99-WITHHOLD-RPT
+005350          OPEN OUTPUT TEN99-POSPAY-RPT
+005360          OPEN OUTPUT TEN99-BRANCH-RPT
+005370      END-IF.
+005380 
+005390      OPEN OUTPUT CHECKPOINT-FILE.
+005400 
+005410      PERFORM 1700-LOAD-VENDOR-MASTER THRU 1700-EXIT.
+005420 
+005430  1000-EXIT.
+005440      EXIT.
+005450 
+005460* 1050-CHECK-PANVALET-LEVEL                                       
+005470*   PANV-LEVEL WAS JUST STAMPED INTO PAN-VALET/PANV-DATA BY       
+005480*   C2INZ001 AND DISPLAYED ON SYSOUT, BUT THAT DISPLAY IS ONLY    
+005490*   INFORMATIONAL - NOTHING STOPPED THE RUN IF AN OLD OR WRONG    
+005500*   LOAD MODULE GOT PROMOTED.  WHEN THE SCHEDULER SUPPLIES AN     
+005510*   EXPECTED LEVEL ON THE PARM, THIS COMPARES IT AGAINST THE      
+005520*   LEVEL THAT ACTUALLY CHECKED OUT AND ABENDS BEFORE ANY         
+005530*   DISBURSEMENT IS READ IF THEY DISAGREE.  A PARM WITH NO        
+005540*   EXPECTED LEVEL (ZERO) SKIPS THE CHECK.                        
+005550  1050-CHECK-PANVALET-LEVEL.
+005560 
+005570      IF LS-PARM-LENGTH > ZERO AND LS-PARM-EXPECT-LEVEL > ZERO
+005580          IF PANV-LEVEL NOT = LS-PARM-EXPECT-LEVEL
+005590              MOVE "1050-CHECK-PANVALET-LEVEL" TO SAR-PARAGRAPH
+005600              MOVE "PANV01"                    TO SAR-RETURN-CODE
+005610              MOVE SPACES                      TO SAR-DB-NAME
+005620              MOVE "PAN-VALET"                TO SAR-TABLE-NAME
+005630              MOVE SPACES                      TO SAR-SQLCODE
+005640              GO TO 9998-COREDUMP
+005650          END-IF
+005660      END-IF.
+005670 
+005680  1050-EXIT.
+005690      EXIT.
+005700 
+005710* 1400-CHECK-RESTART                                              
+005720*   OPEN INPUT ON AN EMPTY CHECKPOINT-FILE RETURNS FILE STATUS    
+005730*   "00" JUST LIKE OPEN INPUT ON A POPULATED ONE - THE STATUS     
+005740*   ALONE CANNOT TELL A GENUINE RESTART FROM THE FILE             
+005750*   8400-CLEAR-CHECKPOINT LEFT EMPTY AFTER THE PRIOR RUN'S CLEAN  
+005760*   COMPLETION.  SO THIS READS EVERY RECORD ON THE FILE AND ONLY  
+005770*   DECLARES A RESTART IF A REAL TYPE "C" CONTROL RECORD WAS      
+005780*   ACTUALLY FOUND (WS-CKPT-CTL-RCD-FOUND, SET BY                 
+005790*   1420-RESTORE-CKPT-RECORD) - AN EMPTY OR ALL-BLANK FILE LEAVES 
+005800*   THAT SWITCH "N" AND THE RUN PROCEEDS AS A NORMAL, NON-        
+005810*   RESTART RUN.  WHEN IT IS A GENUINE RESTART, THE LAST          
+005820*   CHECKPOINT GROUP WRITTEN (THE LAST TYPE "C" CONTROL RECORD    
+005830*   AND THE TYPE "B" BRANCH-SUMMARY RECORDS BEHIND IT) RESTORES   
+005840*   WS-COUNTERS AND WS-BRANCH-SUMMARY-TABLE TO WHERE THE PRIOR    
+005850*   ATTEMPT LEFT OFF, NOT JUST THE RECORD COUNT TO SKIP PAST.     
+005860  1400-CHECK-RESTART.
+005870 
+005880      MOVE ZERO TO WS-CKPT-SKIP-COUNT.
+005890      MOVE "N" TO WS-CKPT-RESTART-SW.
+005900      MOVE "N" TO WS-CKPT-CTL-FOUND-SW.
+005910 
+005920      OPEN INPUT CHECKPOINT-FILE.
+005930 
+005940      IF WS-CKPT-FILE-STATUS = "00"
+005950          MOVE "N" TO WS-CKPT-EOF-SW
+005960          PERFORM 1410-READ-CHECKPOINT THRU 1410-EXIT
+005970              UNTIL WS-CKPT-EOF
+005980          CLOSE CHECKPOINT-FILE
+005990          IF WS-CKPT-CTL-RCD-FOUND
+006000              MOVE "Y" TO WS-CKPT-RESTART-SW
+006010          END-IF
+006020      END-IF.
+006030 
+006040  1400-EXIT.
+006050      EXIT.
+006060 
+006070  1410-READ-CHECKPOINT.
+006080 
+006090      READ CHECKPOINT-FILE
+006100          AT END
+006110              MOVE "Y" TO WS-CKPT-EOF-SW
+006120          NOT AT END
+006130              PERFORM 1420-RESTORE-CKPT-RECORD THRU 1420-EXIT
+006140      END-READ.
+006150 
+006160  1410-EXIT.
+006170      EXIT.
+006180 
+006190* 1420-RESTORE-CKPT-RECORD                                        
+006200*   A TYPE "C" RECORD STARTS A NEW CHECKPOINT GROUP, SO IT        
+006210*   RESETS WS-BR-SUM-COUNT-TOTAL BACK TO ZERO BEFORE THE TYPE     
+006220*   "B" RECORDS BEHIND IT ARE READ BACK INTO THE TABLE - ANY      
+006230*   ENTRIES LEFT FROM AN EARLIER, SUPERSEDED GROUP MUST NOT       
+006240*   SURVIVE INTO THE RESTORED STATE.                              
+006250  1420-RESTORE-CKPT-RECORD.
+006260 
+006270      IF CKPT-CONTROL-RECORD
+006280          MOVE "Y" TO WS-CKPT-CTL-FOUND-SW
+006290          MOVE CKPT-RECORDS-READ     TO WS-CKPT-SKIP-COUNT
+006300          MOVE CKPT-RECORDS-READ     TO WS-RECORDS-READ
+006310          MOVE CKPT-RECORDS-WRITTEN  TO WS-RECORDS-WRITTEN
+006320          MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+006330          MOVE CKPT-RECORDS-HELD     TO WS-RECORDS-HELD
+006340          MOVE CKPT-RECORDS-WITHHELD TO WS-RECORDS-WITHHELD
+006350          MOVE CKPT-RSN-CODE-DEFAULTED
+006360                       TO WS-RSN-CODE-DEFAULTED
+006370          MOVE CKPT-POSPAY-RCDS-WRITTEN
+006380                       TO WS-POSPAY-RCDS-WRITTEN
+006390          MOVE CKPT-DUPLICATE-CHECKS TO WS-DUPLICATE-CHECKS
+006400          MOVE CKPT-FX-CODE-DEFAULTED
+006410                       TO WS-FX-CODE-DEFAULTED
+006420          MOVE CKPT-FX-CONVERTED-CNT
+006430                       TO WS-FX-CONVERTED-CNT
+006440          MOVE CKPT-ENTITY-CODE-REJECTS
+006450                       TO WS-ENTITY-CODE-REJECTS
+006460          MOVE ZERO                  TO WS-BR-SUM-COUNT-TOTAL
+006470      ELSE
+006480          IF CKPT-BRANCH-RECORD
+006490              IF WS-BR-SUM-COUNT-TOTAL < WS-BR-SUM-TABLE-MAX
+006500                  ADD 1 TO WS-BR-SUM-COUNT-TOTAL
+006510                  MOVE CKPT-BR-SUM-BR-CODE
+006520                      TO WS-BR-SUM-BR-CODE (WS-BR-SUM-COUNT-TOTAL)
+006530                  MOVE CKPT-BR-SUM-ENT-CDE
+006540                      TO WS-BR-SUM-ENT-CDE (WS-BR-SUM-COUNT-TOTAL)
+006550                  MOVE CKPT-BR-SUM-COUNT
+006560                      TO WS-BR-SUM-COUNT (WS-BR-SUM-COUNT-TOTAL)
+006570                  MOVE CKPT-BR-SUM-AMOUNT
+006580                      TO WS-BR-SUM-AMOUNT (WS-BR-SUM-COUNT-TOTAL)
+006590              END-IF
+006600          END-IF
+006610      END-IF.
+006620 
+006630  1420-EXIT.
+006640      EXIT.
+006650 
+006660* 1500-DETECT-DUPLICATES                                          
+006670*   MAKES AN UP-FRONT PASS OVER DISB-REQ-FILE, SORTING ON ISSUING 
+006680*   BRANCH/ONSITE CHECK NUMBER, TO FIND ANY KEY THAT APPEARS MORE 
+006690*   THAN ONCE IN THIS RUN.  EVERY SUCH KEY IS ADDED TO            
+006700*   WS-DUPLICATE-KEY-TABLE SO THE MAIN PROCESSING PASS BELOW CAN  
+006710*   ROUTE THOSE REQUESTS TO SUSPENSE INSTEAD OF STAGING/POSITIVE- 
+006720*   PAY.  DISB-REQ-FILE IS CLOSED AGAIN AT THE END OF THIS PASS   
+006730*   SO THE MAIN PASS CAN REOPEN AND RE-READ IT FROM THE TOP.      
+006740  1500-DETECT-DUPLICATES.
+006750 
+006760      SORT DISB-DUP-SORT-WORK
+006770          ON ASCENDING KEY DS-BR-CHK-KEY
+006780          INPUT PROCEDURE  IS 1510-DUP-SORT-INPUT
+006790          OUTPUT PROCEDURE IS 1520-DUP-SORT-OUTPUT.
+006800 
+006810  1500-EXIT.
+006820      EXIT.
+006830 
+006840  1510-DUP-SORT-INPUT.
+006850 
+006860      OPEN INPUT DISB-REQ-FILE.
+006870 
+006880      PERFORM 1511-DUP-SORT-IN-RECORD THRU 1511-EXIT
+006890          UNTIL WS-DUP-SORT-EOF.
+006900 
+006910      CLOSE DISB-REQ-FILE.
+006920 
+006930  1510-EXIT.
+006940      EXIT.
+006950 
+006960  1511-DUP-SORT-IN-RECORD.
+006970 
+006980      READ DISB-REQ-FILE
+006990          AT END
+007000              MOVE "Y" TO WS-DUP-SORT-EOF-SW
+007010              GO TO 1511-EXIT
+007020      END-READ.
+007030 
+007040      MOVE DISB-ISSUING-BR-CODE   TO DS-ISSUING-BR-CODE.
+007050      MOVE DISB-ONSITE-CHK-NUM    TO DS-ONSITE-CHK-NUM.
+007060      RELEASE DISB-DUP-SORT-RCD.
+007070 
+007080  1511-EXIT.
+007090      EXIT.
+007100 
+007110  1520-DUP-SORT-OUTPUT.
+007120 
+007130      MOVE "Y" TO WS-DUP-FIRST-SW.
+007140      MOVE "N" TO WS-DUP-RETURN-EOF-SW.
+007150 
+007160      RETURN DISB-DUP-SORT-WORK
+007170          AT END
+007180              MOVE "Y" TO WS-DUP-RETURN-EOF-SW.
+007190 
+007200      PERFORM 1521-CHECK-DUP-KEY THRU 1521-EXIT
+007210          UNTIL WS-DUP-RETURN-EOF.
+007220 
+007230  1520-EXIT.
+007240      EXIT.
+007250 
+007260  1521-CHECK-DUP-KEY.
+007270 
+007280      IF NOT WS-DUP-FIRST-RCD
+007290          IF DS-BR-CHK-KEY = WS-HOLD-DUP-KEY
+007300              PERFORM 1530-ADD-DUP-KEY THRU 1530-EXIT
+007310          END-IF
+007320      END-IF.
+007330 
+007340      MOVE "N" TO WS-DUP-FIRST-SW.
+007350      MOVE DS-BR-CHK-KEY  TO WS-HOLD-DUP-KEY.
+007360 
+007370      RETURN DISB-DUP-SORT-WORK
+007380          AT END
+007390              MOVE "Y" TO WS-DUP-RETURN-EOF-SW.
+007400 
+007410  1521-EXIT.
+007420      EXIT.
+007430 
+007440* 1530-ADD-DUP-KEY                                                
+007450*   ADDS DS-BR-CHK-KEY TO WS-DUPLICATE-KEY-TABLE IF IT ISN'T      
+007460*   ALREADY THERE, SO A KEY REPEATED THREE OR MORE TIMES ONLY     
+007470*   TAKES ONE TABLE SLOT.                                         
+007480  1530-ADD-DUP-KEY.
+007490 
+007500      MOVE "N" TO WS-DUP-FOUND-SW.
+007510      MOVE ZERO TO WS-DUP-TBL-SUB.
+007520 
+007530      PERFORM 1531-SEARCH-DUP-KEY THRU 1531-EXIT
+007540          VARYING WS-DUP-TBL-SUB FROM 1 BY 1
+007550          UNTIL WS-DUP-TBL-SUB > WS-DUP-KEY-COUNT
+007560             OR WS-DUP-KEY-FOUND.
+007570 
+007580      IF NOT WS-DUP-KEY-FOUND
+007590          IF WS-DUP-KEY-COUNT < WS-DUP-TABLE-MAX
+007600              ADD 1 TO WS-DUP-KEY-COUNT
+007610              MOVE DS-BR-CHK-KEY
+007620                  TO WS-DUP-KEY-ENTRY (WS-DUP-KEY-COUNT)
+007630          END-IF
+007640      END-IF.
+007650 
+007660  1530-EXIT.
+007670      EXIT.
+007680 
+007690  1531-SEARCH-DUP-KEY.
+007700 
+007710      IF DS-BR-CHK-KEY = WS-DUP-KEY-ENTRY (WS-DUP-TBL-SUB)
+007720          MOVE "Y" TO WS-DUP-FOUND-SW
+007730      END-IF.
+007740 
+007750  1531-EXIT.
+007760      EXIT.
+007770 
+007780* 1600-SKIP-TO-CHECKPOINT                                         
+007790*   ON A RESTART RUN, READS AND DISCARDS THE REQUESTS ALREADY     
+007800*   COMMITTED BY THE PRIOR ATTEMPT SO THE MAIN PASS BELOW PICKS   
+007810*   UP WITH THE FIRST REQUEST NOT YET REFLECTED IN THE OUTPUT     
+007820*   FILES.  A NORMAL (NON-RESTART) RUN SKIPS NOTHING.             
+007830*   WS-CKPT-SKIP-COUNT IS THE NUMBER OF IN-SCOPE REQUESTS         
+007840*   COUNTED INTO THE CHECKPOINT (SEE 2000-PROCESS-REQUEST,        
+007850*   WHICH ONLY COUNTS/CHECKPOINTS A REQUEST ONCE IT HAS           
+007860*   CLEARED 1650-CHECK-SELECTIVE-SCOPE), NOT THE NUMBER OF        
+007870*   PHYSICAL RECORDS ON DISB-REQ-FILE.  ON A SELECTIVE RERUN      
+007880*   OR DATE-RANGE-LIMITED RUN, OUT-OF-SCOPE REQUESTS CAN BE       
+007890*   PHYSICALLY INTERLEAVED WITH THE IN-SCOPE ONES, SO 1610-       
+007900*   SKIP-RECORD MUST RE-APPLY THE SAME SCOPE TEST AND ONLY        
+007910*   COUNT AN IN-SCOPE RECORD TOWARD THE SKIP TARGET - SKIPPING    
+007920*   BY RAW PHYSICAL RECORD COUNT WOULD UNDER-SKIP WHENEVER AN     
+007930*   OUT-OF-SCOPE RECORD SITS BEFORE THE CHECKPOINTED POSITION,    
+007940*   LEAVING THE MAIN PASS TO RE-READ AND DUPLICATE AN ALREADY-    
+007950*   PROCESSED REQUEST.                                            
+007960  1600-SKIP-TO-CHECKPOINT.
+007970 
+007980      IF WS-RESTART-RUN
+007990          MOVE ZERO TO WS-CKPT-INSCOPE-SKIPPED
+008000          PERFORM 1610-SKIP-RECORD THRU 1610-EXIT
+008010              UNTIL WS-CKPT-INSCOPE-SKIPPED
+008020                      NOT < WS-CKPT-SKIP-COUNT
+008030                 OR WS-DISB-EOF
+008040      END-IF.
+008050 
+008060  1600-EXIT.
+008070      EXIT.
+008080 
+008090  1610-SKIP-RECORD.
+008100 
+008110      READ DISB-REQ-FILE
+008120          AT END
+008130              MOVE "Y" TO WS-DISB-EOF-SW
+008140              GO TO 1610-EXIT
+008150      END-READ.
+008160 
+008170      IF WS-SELECTIVE-RERUN OR WS-DATE-RANGE-LIMITED
+008180          PERFORM 1650-CHECK-SELECTIVE-SCOPE THRU 1650-EXIT
+008190          IF WS-IN-SELECTED-SCOPE
+008200              ADD 1 TO WS-CKPT-INSCOPE-SKIPPED
+008210          END-IF
+008220      ELSE
+008230          ADD 1 TO WS-CKPT-INSCOPE-SKIPPED
+008240      END-IF.
+008250 
+008260  1610-EXIT.
+008270      EXIT.
+008280 
+008290* 1650-CHECK-SELECTIVE-SCOPE                                      
+008300*   ON A SELECTIVE RERUN AND/OR A RUN-DATE RANGE, FLAGS WHETHER   
+008310*   THE REQUEST JUST READ MATCHES THE ISSUING BRANCH OR PS        
+008320*   BUSINESS UNIT NAMED ON THE RUN PARM (IF ANY) AND FALLS IN     
+008330*   THE REQUESTED EFFECTIVE-DATE RANGE (IF ANY).  A REQUEST       
+008340*   OUTSIDE EITHER SCOPE IS SKIPPED BY 2000-PROCESS-REQUEST       
+008350*   BEFORE IT IS COUNTED OR BUILT.                                
+008360  1650-CHECK-SELECTIVE-SCOPE.
+008370 
+008380      MOVE "Y" TO WS-IN-SCOPE-SW.
+008390 
+008400      IF WS-SELECTIVE-RERUN
+008410          MOVE "N" TO WS-IN-SCOPE-SW
+008420          IF WS-SELECT-BY-BRANCH
+008430              IF DISB-ISSUING-BR-CODE = WS-SELECT-BRANCH-CODE
+008440                  MOVE "Y" TO WS-IN-SCOPE-SW
+008450              END-IF
+008460          ELSE
+008470              IF WS-SELECT-BY-BUS-UNIT
+008480                  IF DISB-PS-BUS-UNIT = WS-SELECT-BUS-UNIT
+008490                      MOVE "Y" TO WS-IN-SCOPE-SW
+008500                  END-IF
+008510              END-IF
+008520          END-IF
+008530      END-IF.
+008540 
+008550      IF WS-IN-SELECTED-SCOPE AND WS-DATE-RANGE-LIMITED
+008560          IF DISB-EFF-DATE < WS-BEGIN-DATE
+008570             OR DISB-EFF-DATE > WS-END-DATE
+008580              MOVE "N" TO WS-IN-SCOPE-SW
+008590          END-IF
+008600      END-IF.
+008610 
+008620  1650-EXIT.
+008630      EXIT.
+008640 
+008650* 1700-LOAD-VENDOR-MASTER                                         
+008660*   LOADS THE VENDOR/PAYEE MASTER (CLCWW037) INTO WS-VENDOR-TABLE 
+008670*   ONE TIME AT STARTUP, SO 3550-EDIT-VENDOR-MASTER CAN CHECK     
+008680*   EVERY DISBURSEMENT'S NAME/TIN PAIR AGAINST IT WITHOUT RE-     
+008690*   READING THE MASTER FILE FOR EACH ONE.                         
+008700  1700-LOAD-VENDOR-MASTER.
+008710 
+008720      OPEN INPUT VENDOR-MASTER-FILE.
+008730 
+008740      PERFORM 1710-READ-VENDOR-MASTER THRU 1710-EXIT
+008750          UNTIL WS-VENDOR-EOF.
+008760 
+008770      CLOSE VENDOR-MASTER-FILE.
+008780 
+008790  1700-EXIT.
+008800      EXIT.
+008810 
+008820  1710-READ-VENDOR-MASTER.
+008830 
+008840      READ VENDOR-MASTER-FILE
+008850          AT END
+008860              MOVE "Y" TO WS-VENDOR-EOF-SW
+008870          NOT AT END
+008880              IF WS-VENDOR-COUNT < WS-VENDOR-TABLE-MAX
+008890                  ADD 1 TO WS-VENDOR-COUNT
+008900                  MOVE VM-TIN
+008910                      TO WS-VENDOR-TIN (WS-VENDOR-COUNT)
+008920                  MOVE VM-NAME
+008930                      TO WS-VENDOR-NAME (WS-VENDOR-COUNT)
+008940              END-IF
+008950      END-READ.
+008960 
+008970  1710-EXIT.
+008980      EXIT.
+008990 
+009000  2000-PROCESS-REQUEST.
+009010 
+009020      READ DISB-REQ-FILE
+009030          AT END
+009040              MOVE "Y" TO WS-DISB-EOF-SW
+009050              GO TO 2000-EXIT
+009060      END-READ.
+009070 
+009080      IF WS-SELECTIVE-RERUN OR WS-DATE-RANGE-LIMITED
+009090          PERFORM 1650-CHECK-SELECTIVE-SCOPE THRU 1650-EXIT
+009100          IF NOT WS-IN-SELECTED-SCOPE
+009110              GO TO 2000-EXIT
+009120          END-IF
+009130      END-IF.
+009140 
+009150      ADD 1 TO WS-RECORDS-READ.
+009160      PERFORM 1620-WRITE-CHECKPOINT  THRU 1620-EXIT.
+009170 
+009180      PERFORM 3000-BUILD-DETAIL      THRU 3000-EXIT.
+009190 
+009200  2000-EXIT.
+009210      EXIT.
+009220 
+009230* 1620-WRITE-CHECKPOINT                                           
+009240*   WRITES A NEW CHECKPOINT RECORD EVERY WS-CKPT-INTERVAL         
+009250*   REQUESTS READ SO A RESTART AFTER AN ABEND HAS A RECENT        
+009260*   POINT TO RESUME FROM.                                         
+009270  1620-WRITE-CHECKPOINT.
+009280 
+009290      DIVIDE WS-RECORDS-READ BY WS-CKPT-INTERVAL
+009300          GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+009310 
+009320      IF WS-CKPT-REMAINDER = ZERO
+009330          MOVE SPACES              TO CHECKPOINT-RCD
+009340          MOVE "C"                 TO CKPT-RECORD-TYPE
+009350          MOVE WS-PROGRAM-ID       TO CKPT-PROGRAM-ID
+009360          MOVE WS-RECORDS-READ     TO CKPT-RECORDS-READ
+009370          MOVE WS-RECORDS-WRITTEN  TO CKPT-RECORDS-WRITTEN
+009380          MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+009390          MOVE WS-RECORDS-HELD     TO CKPT-RECORDS-HELD
+009400          MOVE WS-RECORDS-WITHHELD TO CKPT-RECORDS-WITHHELD
+009410          MOVE WS-RSN-CODE-DEFAULTED
+009420                       TO CKPT-RSN-CODE-DEFAULTED
+009430          MOVE WS-POSPAY-RCDS-WRITTEN
+009440                       TO CKPT-POSPAY-RCDS-WRITTEN
+009450          MOVE WS-DUPLICATE-CHECKS TO CKPT-DUPLICATE-CHECKS
+009460          MOVE WS-FX-CODE-DEFAULTED
+009470                       TO CKPT-FX-CODE-DEFAULTED
+009480          MOVE WS-FX-CONVERTED-CNT
+009490                       TO CKPT-FX-CONVERTED-CNT
+009500          MOVE WS-ENTITY-CODE-REJECTS
+009510                       TO CKPT-ENTITY-CODE-REJECTS
+009520          MOVE DISB-ISSUING-BR-CODE
+009530                       TO CKPT-LAST-ISSUING-BR-CODE
+009540          MOVE DISB-ONSITE-CHK-NUM TO CKPT-LAST-ONSITE-CHK-NUM
+009550          WRITE CHECKPOINT-RCD
+009560          PERFORM 1625-WRITE-CKPT-BRANCH THRU 1625-EXIT
+009570              VARYING WS-BR-SUM-TBL-SUB FROM 1 BY 1
+009580              UNTIL WS-BR-SUM-TBL-SUB > WS-BR-SUM-COUNT-TOTAL
+009590      END-IF.
+009600 
+009610  1620-EXIT.
+009620      EXIT.
+009630 
+009640* 1625-WRITE-CKPT-BRANCH                                          
+009650*   WRITES ONE TYPE "B" CHECKPOINT RECORD FOR EACH ACTIVE         
+009660*   WS-BRANCH-SUMMARY-TABLE ENTRY, RIGHT BEHIND THE TYPE "C"      
+009670*   CONTROL RECORD 1620-WRITE-CHECKPOINT JUST WROTE, SO A         
+009680*   RESTART CAN REBUILD THE BRANCH SUMMARY TOTALS ACCUMULATED     
+009690*   SO FAR RATHER THAN STARTING THEM OVER FROM ZERO.              
+009700  1625-WRITE-CKPT-BRANCH.
+009710 
+009720      MOVE SPACES           TO CHECKPOINT-RCD.
+009730      MOVE "B"              TO CKPT-RECORD-TYPE.
+009740      MOVE WS-BR-SUM-BR-CODE (WS-BR-SUM-TBL-SUB)
+009750                            TO CKPT-BR-SUM-BR-CODE.
+009760      MOVE WS-BR-SUM-ENT-CDE (WS-BR-SUM-TBL-SUB)
+009770                            TO CKPT-BR-SUM-ENT-CDE.
+009780      MOVE WS-BR-SUM-COUNT (WS-BR-SUM-TBL-SUB)
+009790                            TO CKPT-BR-SUM-COUNT.
+009800      MOVE WS-BR-SUM-AMOUNT (WS-BR-SUM-TBL-SUB)
+009810                            TO CKPT-BR-SUM-AMOUNT.
+009820      WRITE CHECKPOINT-RCD.
+009830 
+009840  1625-EXIT.
+009850      EXIT.
+009860 
+009870  3000-BUILD-DETAIL.
+009880 
+009890      MOVE SPACES              TO TEN99-RCD.
+009900      MOVE DISB-CO-BUS-CODE    TO TEN99-CO-BUS-CODE-DATA.
+009910      MOVE DISB-FIN-LABEL-CODE TO TEN99-FIN-LABEL-CODE-DATA.
+009920      MOVE DISB-ISSUING-BR-CODE
+009930                               TO TEN99-ISSUING-BR-CODE-DATA.
+009940      MOVE DISB-ONSITE-CHK-NUM
+009950                               TO TEN99-ONSITE-CHK-NUM-DATA.
+009960      MOVE DISB-NAME           TO TEN99-NAME-DATA.
+009970      MOVE DISB-ADDRESS-LINE1
+009980                               TO TEN99-ADDRESS-LINE1-DATA.
+009990      MOVE DISB-ADDRESS-LINE2
+010000                               TO TEN99-ADDRESS-LINE2-DATA.
+010010      MOVE DISB-CITY           TO TEN99-CITY-DATA.
+010020      MOVE DISB-STATE          TO TEN99-STATE-DATA.
+010030      MOVE DISB-ZIP            TO TEN99-ZIP-DATA.
+010040      MOVE DISB-COMPASS-ENT-CDE
+010050                               TO TEN99-COMPASS-ENT-CDE-DATA.
+010060      PERFORM 3050-CONVERT-CURRENCY THRU 3050-EXIT.
+010070      MOVE DISB-REQ-SEQ-NUM
+010080                           TO TEN99-DISB-REQ-SEQ-NUM-DATA.
+010090      MOVE DISB-SSN-TAX-ID     TO TEN99-SSN-TAX-ID-DATA.
+010100      MOVE DISB-PS-BUS-UNIT    TO TEN99-PS-BUS-UNIT.
+010110      MOVE DISB-PS-OPERATION-LOC
+010120                               TO TEN99-PS-OPERATION-LOC.
+010130      MOVE DISB-TAX-TYPE       TO TEN99-TAX-TYPE.
+010140      MOVE DISB-TIN-IND        TO TEN99-TIN-IND.
+010150      MOVE DISB-CORRECTED-VOID-IND
+010160                           TO TEN99-CORRECTED-VOID-IND.
+010170      MOVE "A"                 TO TEN99-A-CONSTANT-DATA.
+010180      MOVE ZERO                TO TEN99-BACKUP-WITHHOLD-AMT-DATA.
+010190 
+010200      PERFORM 4000-ACCUMULATE-BRANCH THRU 4000-EXIT.
+010210 
+010220      PERFORM 3950-CHECK-DUPLICATE THRU 3950-EXIT.
+010230 
+010240*   3900-WRITE-POSPAY RUNS REGARDLESS OF THE DUPLICATE-CHECK      
+010250*   OUTCOME - A CHECK NUMBER REUSED WITHIN THE RUN IS EXACTLY     
+010260*   THE KIND OF ITEM THE BANK'S POSITIVE-PAY MATCH IS SUPPOSED    
+010270*   TO CATCH, SO IT MUST STILL REACH THE POSITIVE-PAY FILE.       
+010280      PERFORM 3900-WRITE-POSPAY    THRU 3900-EXIT.
+010290 
+010300      IF WS-DUPLICATE-CHECK
+010310          MOVE "DUPLICATE CHECK NUMBER IN RUN"
+010320                               TO WS-REJECT-REASON-TEXT
+010330          PERFORM 3600-WRITE-SUSPENSE THRU 3600-EXIT
+010340          ADD 1 TO WS-RECORDS-REJECTED
+010350          ADD 1 TO WS-DUPLICATE-CHECKS
+010360      ELSE
+010370          PERFORM 3800-EDIT-REASON-CODE THRU 3800-EXIT
+010380          PERFORM 3500-EDIT-TIN       THRU 3500-EXIT
+010390          IF WS-TIN-VALID
+010400              PERFORM 3550-EDIT-VENDOR-MASTER THRU 3550-EXIT
+010410              IF WS-VENDOR-MISMATCH
+010420                  MOVE "NAME/TIN MISMATCH VS VENDOR MASTER"
+010430                               TO WS-REJECT-REASON-TEXT
+010440                  PERFORM 3600-WRITE-SUSPENSE THRU 3600-EXIT
+010450                  ADD 1 TO WS-RECORDS-REJECTED
+010460              ELSE
+010470                  PERFORM 3570-EDIT-ENTITY-CODE THRU 3570-EXIT
+010480                  IF NOT WS-ENTITY-CODE-FOUND
+010490                      MOVE "INVALID OR RETIRED ENTITY CODE"
+010500                               TO WS-REJECT-REASON-TEXT
+010510                      PERFORM 3600-WRITE-SUSPENSE THRU 3600-EXIT
+010520                      ADD 1 TO WS-RECORDS-REJECTED
+010530                      ADD 1 TO WS-ENTITY-CODE-REJECTS
+010540                  ELSE
+010550                      IF TEN99-TIN-MISMATCH
+010560                          PERFORM 3700-APPLY-BACKUP-WITHHOLD
+010570                              THRU 3700-EXIT
+010580                      END-IF
+010590                      WRITE TEN99-RCD
+010600                      ADD 1 TO WS-RECORDS-WRITTEN
+010610                  END-IF
+010620              END-IF
+010630          ELSE
+010640              MOVE "INVALID OR MISSING TIN"
+010650                               TO WS-REJECT-REASON-TEXT
+010660              PERFORM 3600-WRITE-SUSPENSE THRU 3600-EXIT
+010670              ADD 1 TO WS-RECORDS-REJECTED
+010680          END-IF
+010690      END-IF.
+010700 
+010710  3000-EXIT.
+010720      EXIT.
+010730 
+010740* 3050-CONVERT-CURRENCY                                           
+010750*   CONVERTS DISB-AMOUNT TO USD USING THE CLCWW040 FX RATE TABLE  
+010760*   BEFORE IT IS STAMPED ONTO TEN99-RPT-DISB-AMT-DATA, AND CARRIES
+010770*   THE ORIGINAL CURRENCY CODE ONTO TEN99-CURRENCY-CODE-DATA FOR  
+010780*   AN AUDIT TRAIL BACK TO THE ISSUED CHECK.  A CODE NOT FOUND IN 
+010790*   THE TABLE DEFAULTS TO USD (RATE 1.000000) RATHER THAN         
+010800*   SUSPENDING AN OTHERWISE GOOD DISBURSEMENT RECORD.             
+010810*   3060-SEARCH-FX-TABLE CAPTURES THE MATCHED RATE INTO           
+010820*   WS-FX-MATCHED-RATE AT THE MOMENT OF THE MATCH, NOT LEFT TO    
+010830*   BE PICKED UP FROM WS-FX-TBL-SUB AFTERWARD - PERFORM ...       
+010840*   VARYING TESTS UNTIL AFTER BUMPING THE SUBSCRIPT, SO           
+010850*   WS-FX-TBL-SUB ON EXIT FROM A MID-TABLE MATCH POINTS ONE ROW   
+010860*   PAST THE ENTRY THAT ACTUALLY MATCHED.                         
+010870  3050-CONVERT-CURRENCY.
+010880 
+010890      MOVE "N" TO WS-FX-FOUND-SW.
+010900      MOVE ZERO TO WS-FX-TBL-SUB.
+010910      MOVE DISB-CURRENCY-CODE TO WS-FX-LOOKUP-CODE.
+010920      MOVE DISB-CURRENCY-CODE TO TEN99-CURRENCY-CODE-DATA.
+010930 
+010940      PERFORM 3060-SEARCH-FX-TABLE THRU 3060-EXIT
+010950          VARYING WS-FX-TBL-SUB FROM 1 BY 1
+010960          UNTIL WS-FX-TBL-SUB > WS-FX-RATE-TBL-MAX
+010970             OR WS-FX-CODE-FOUND.
+010980 
+010990      IF NOT WS-FX-CODE-FOUND
+011000          ADD 1 TO WS-FX-CODE-DEFAULTED
+011010          MOVE ZERO TO WS-FX-TBL-SUB
+011020          MOVE WS-FX-DEFAULT-CODE TO WS-FX-LOOKUP-CODE
+011030          MOVE WS-FX-DEFAULT-CODE TO TEN99-CURRENCY-CODE-DATA
+011040          PERFORM 3060-SEARCH-FX-TABLE THRU 3060-EXIT
+011050              VARYING WS-FX-TBL-SUB FROM 1 BY 1
+011060              UNTIL WS-FX-TBL-SUB > WS-FX-RATE-TBL-MAX
+011070                 OR WS-FX-CODE-FOUND
+011080      END-IF.
+011090 
+011100      IF WS-FX-LOOKUP-CODE NOT = WS-FX-DEFAULT-CODE
+011110          ADD 1 TO WS-FX-CONVERTED-CNT
+011120      END-IF.
+011130 
+011140      COMPUTE WS-FX-CONVERTED-AMT ROUNDED =
+011150          DISB-AMOUNT * WS-FX-MATCHED-RATE.
+011160      MOVE WS-FX-CONVERTED-AMT TO TEN99-RPT-DISB-AMT-DATA.
+011170 
+011180  3050-EXIT.
+011190      EXIT.
+011200 
+011210  3060-SEARCH-FX-TABLE.
+011220 
+011230      IF WS-FX-LOOKUP-CODE =
+011240              WS-FX-TBL-CURRENCY-CODE (WS-FX-TBL-SUB)
+011250          MOVE "Y" TO WS-FX-FOUND-SW
+011260          MOVE WS-FX-TBL-RATE (WS-FX-TBL-SUB)
+011270                               TO WS-FX-MATCHED-RATE
+011280      END-IF.
+011290 
+011300  3060-EXIT.
+011310      EXIT.
+011320 
+011330* 3500-EDIT-TIN                                                   
+011340*   VALIDATES TEN99-SSN-TAX-ID-DATA AS A 9-DIGIT TIN.  SPACES,    
+011350*   NON-NUMERIC DATA, OR ALL ZEROS FAIL THE EDIT.                 
+011360  3500-EDIT-TIN.
+011370 
+011380      MOVE "Y" TO WS-TIN-VALID-SW.
+011390      MOVE TEN99-SSN-TAX-ID-DATA (1:9) TO WS-TIN-TEST.
+011400 
+011410      IF WS-TIN-TEST NOT NUMERIC
+011420          MOVE "N" TO WS-TIN-VALID-SW
+011430      ELSE
+011440          IF WS-TIN-TEST-N = ZERO
+011450              MOVE "N" TO WS-TIN-VALID-SW
+011460          END-IF
+011470      END-IF.
+011480 
+011490  3500-EXIT.
+011500      EXIT.
+011510 
+011520* 3550-EDIT-VENDOR-MASTER                                         
+011530*   LOOKS UP TEN99-SSN-TAX-ID-DATA IN WS-VENDOR-TABLE.  IF THE    
+011540*   TIN IS ON THE VENDOR MASTER AND THE NAME ON FILE DOESN'T      
+011550*   MATCH TEN99-NAME-DATA, FLAGS A MISMATCH.  A TIN NOT FOUND ON  
+011560*   THE MASTER AT ALL IS NOT ITSELF A MISMATCH - NOT EVERY PAYEE  
+011570*   IS A MAINTAINED VENDOR.                                       
+011580*   3560-SEARCH-VENDOR-MASTER CAPTURES THE MATCHED NAME INTO      
+011590*   WS-VENDOR-MATCHED-NAME AT THE MOMENT OF THE MATCH - SAME      
+011600*   REASON AS WS-FX-MATCHED-RATE IN 3060-SEARCH-FX-TABLE ABOVE,   
+011610*   WS-VENDOR-TBL-SUB ON EXIT FROM PERFORM ... VARYING ... UNTIL  
+011620*   IS ONE ROW PAST A MID-TABLE MATCH, NOT AT IT.                 
+011630  3550-EDIT-VENDOR-MASTER.
+011640 
+011650      MOVE "N" TO WS-VENDOR-MISMATCH-SW.
+011660      MOVE "N" TO WS-VENDOR-FOUND-SW.
+011670      MOVE TEN99-SSN-TAX-ID-DATA (1:9) TO WS-VENDOR-LOOKUP-TIN.
+011680      MOVE ZERO TO WS-VENDOR-TBL-SUB.
+011690 
+011700      PERFORM 3560-SEARCH-VENDOR-MASTER THRU 3560-EXIT
+011710          VARYING WS-VENDOR-TBL-SUB FROM 1 BY 1
+011720          UNTIL WS-VENDOR-TBL-SUB > WS-VENDOR-COUNT
+011730             OR WS-VENDOR-MASTER-FOUND.
+011740 
+011750      IF WS-VENDOR-MASTER-FOUND
+011760          IF TEN99-NAME-DATA NOT = WS-VENDOR-MATCHED-NAME
+011770              MOVE "Y" TO WS-VENDOR-MISMATCH-SW
+011780          END-IF
+011790      END-IF.
+011800 
+011810  3550-EXIT.
+011820      EXIT.
+011830 
+011840  3560-SEARCH-VENDOR-MASTER.
+011850 
+011860      IF WS-VENDOR-LOOKUP-TIN = WS-VENDOR-TIN (WS-VENDOR-TBL-SUB)
+011870          MOVE "Y" TO WS-VENDOR-FOUND-SW
+011880          MOVE WS-VENDOR-NAME (WS-VENDOR-TBL-SUB)
+011890                               TO WS-VENDOR-MATCHED-NAME
+011900      END-IF.
+011910 
+011920  3560-EXIT.
+011930      EXIT.
+011940 
+011950* 3570-EDIT-ENTITY-CODE                                           
+011960*   VALIDATES TEN99-COMPASS-ENT-CDE-DATA AGAINST THE WS-ENTITY-   
+011970*   CODE-TABLE (CLCWW042) OF CODES COMPASS CURRENTLY CARRIES AS   
+011980*   ACTIVE.  A CODE NOT ON THE TABLE IS HELD RATHER THAN          
+011990*   DEFAULTED, SINCE THERE IS NO SAFE ENTITY TO ASSUME.           
+012000  3570-EDIT-ENTITY-CODE.
+012010 
+012020      MOVE "N" TO WS-ENTITY-FOUND-SW.
+012030      MOVE ZERO TO WS-ENTITY-TBL-SUB.
+012040 
+012050      PERFORM 3580-SEARCH-ENTITY-TABLE THRU 3580-EXIT
+012060          VARYING WS-ENTITY-TBL-SUB FROM 1 BY 1
+012070          UNTIL WS-ENTITY-TBL-SUB > WS-ENTITY-TBL-MAX
+012080             OR WS-ENTITY-CODE-FOUND.
+012090 
+012100  3570-EXIT.
+012110      EXIT.
+012120 
+012130  3580-SEARCH-ENTITY-TABLE.
+012140 
+012150      IF TEN99-COMPASS-ENT-CDE-DATA =
+012160              WS-ENTITY-TBL-CODE (WS-ENTITY-TBL-SUB)
+012170          MOVE "Y" TO WS-ENTITY-FOUND-SW
+012180      END-IF.
+012190 
+012200  3580-EXIT.
+012210      EXIT.
+012220 
+012230  3600-WRITE-SUSPENSE.
+012240 
+012250      MOVE SPACES                 TO TEN99-SUSPENSE-RCD.
+012260      MOVE TEN99-ONSITE-CHK-NUM-DATA
+012270                               TO TS-ONSITE-CHK-NUM.
+012280      MOVE TEN99-ISSUING-BR-CODE-DATA
+012290                               TO TS-ISSUING-BR-CODE.
+012300      MOVE TEN99-SSN-TAX-ID-DATA  TO TS-SSN-TAX-ID.
+012310      MOVE WS-REJECT-REASON-TEXT  TO TS-REJECT-REASON.
+012320 
+012330      WRITE TEN99-SUSPENSE-RCD.
+012340 
+012350      MOVE SPACES                 TO TEN99-HELD-RCD.
+012360      MOVE WS-REJECT-REASON-TEXT  TO TH-HOLD-REASON.
+012370      MOVE SWA-CCYY-CEN           TO TH-HELD-DATE-CEN.
+012380      MOVE SWA-CCYY-YR            TO TH-HELD-DATE-YR.
+012390      MOVE SWA-CCYY-MO            TO TH-HELD-DATE-MO.
+012400      MOVE SWA-CCYY-DA            TO TH-HELD-DATE-DA.
+012410      MOVE TEN99-RCD              TO TH-DETAIL-DATA.
+012420      WRITE TEN99-HELD-RCD.
+012430      ADD 1 TO WS-RECORDS-HELD.
+012440 
+012450  3600-EXIT.
+012460      EXIT.
+012470 
+012480* 3700-APPLY-BACKUP-WITHHOLD                                      
+012490*   CALCULATES BACKUP WITHHOLDING AT WS-BACKUP-WITHHOLD-RATE ON   
+012500*   THE DISBURSEMENT AMOUNT AND WRITES A CLCWW030 SUMMARY RECORD  
+012510*   SO THE WITHHOLDING CAN BE RECONCILED AGAINST THE TAX DEPOSIT. 
+012520  3700-APPLY-BACKUP-WITHHOLD.
+012530 
+012540      COMPUTE TEN99-BACKUP-WITHHOLD-AMT-DATA ROUNDED =
+012550          TEN99-RPT-DISB-AMT-DATA * WS-BACKUP-WITHHOLD-RATE.
+012560 
+012570      ADD 1 TO WS-RECORDS-WITHHELD.
+012580 
+012590      PERFORM 3710-WRITE-WITHHOLD-RPT THRU 3710-EXIT.
+012600 
+012610  3700-EXIT.
+012620      EXIT.
+012630 
+012640  3710-WRITE-WITHHOLD-RPT.
+012650 
+012660      MOVE SPACES                 TO TEN99-WITHHOLD-RCD.
+012670      MOVE TEN99-ONSITE-CHK-NUM-DATA
+012680                               TO TW-ONSITE-CHK-NUM.
+012690      MOVE TEN99-ISSUING-BR-CODE-DATA
+012700                               TO TW-ISSUING-BR-CODE.
+012710 
+012720*     TEN99-WITHHOLD-RPT IS AN OPERATIONAL REPORT, NOT THE IRS    
+012730*     FILE ITSELF, SO ONLY THE LAST 4 DIGITS OF THE TIN ARE       
+012740*     CARRIED - THE FULL TIN IS NOT NEEDED TO RECONCILE           
+012750*     WITHHOLDING AGAINST THE TAX DEPOSIT.                        
+012760      MOVE "XXXXX"               TO TW-SSN-TAX-ID (1:5).
+012770      MOVE TEN99-SSN-TAX-ID-DATA (6:4)
+012780                               TO TW-SSN-TAX-ID (6:4).
+012790      MOVE TEN99-RPT-DISB-AMT-DATA
+012800                               TO TW-DISB-AMOUNT.
+012810      MOVE TEN99-BACKUP-WITHHOLD-AMT-DATA
+012820                               TO TW-WITHHOLD-AMOUNT.
+012830 
+012840      WRITE TEN99-WITHHOLD-RCD.
+012850 
+012860  3710-EXIT.
+012870      EXIT.
+012880 
+012890* 3800-EDIT-REASON-CODE                                           
+012900*   VALIDATES DISB-RSN-CODE AGAINST THE CLCWW032 REASON CODE      
+012910*   TABLE AND DRIVES TEN99-RSN-FOR-DISB-DATA FROM THE TABLE       
+012920*   DESCRIPTION.  A CODE NOT FOUND IN THE TABLE DEFAULTS TO       
+012930*   WS-REASON-DEFAULT-CODE (99 - OTHER/UNCLASSIFIED) RATHER       
+012940*   THAN SUSPENDING AN OTHERWISE GOOD DISBURSEMENT RECORD.        
+012950  3800-EDIT-REASON-CODE.
+012960 
+012970      MOVE "N" TO WS-RSN-FOUND-SW.
+012980      MOVE ZERO TO WS-RSN-TBL-SUB.
+012990      MOVE DISB-RSN-CODE TO WS-RSN-LOOKUP-CODE.
+013000 
+013010      PERFORM 3810-SEARCH-REASON-TABLE THRU 3810-EXIT
+013020          VARYING WS-RSN-TBL-SUB FROM 1 BY 1
+013030          UNTIL WS-RSN-TBL-SUB > WS-REASON-TBL-MAX
+013040             OR WS-RSN-CODE-FOUND.
+013050 
+013060      IF NOT WS-RSN-CODE-FOUND
+013070          ADD 1 TO WS-RSN-CODE-DEFAULTED
+013080          MOVE ZERO TO WS-RSN-TBL-SUB
+013090          MOVE WS-REASON-DEFAULT-CODE TO WS-RSN-LOOKUP-CODE
+013100          PERFORM 3810-SEARCH-REASON-TABLE THRU 3810-EXIT
+013110              VARYING WS-RSN-TBL-SUB FROM 1 BY 1
+013120              UNTIL WS-RSN-TBL-SUB > WS-REASON-TBL-MAX
+013130                 OR WS-RSN-CODE-FOUND
+013140      END-IF.
+013150 
+013160  3800-EXIT.
+013170      EXIT.
+013180 
+013190  3810-SEARCH-REASON-TABLE.
+013200 
+013210      IF WS-RSN-LOOKUP-CODE = WS-REASON-TBL-CODE (WS-RSN-TBL-SUB)
+013220          MOVE "Y" TO WS-RSN-FOUND-SW
+013230          MOVE WS-REASON-TBL-CODE (WS-RSN-TBL-SUB)
+013240                               TO TEN99-RSN-CODE
+013250          MOVE WS-REASON-TBL-DESC (WS-RSN-TBL-SUB)
+013260                               TO TEN99-RSN-FOR-DISB-DATA
+013270      END-IF.
+013280 
+013290  3810-EXIT.
+013300      EXIT.
+013310 
+013320* 3900-WRITE-POSPAY                                               
+013330*   WRITES A SAME-DAY POSITIVE-PAY EXTRACT RECORD (CLCWW034) FOR  
+013340*   EVERY DISBURSEMENT REQUEST, REGARDLESS OF THE TIN EDIT        
+013350*   OUTCOME, SINCE THE BRANCH HAS ALREADY ISSUED THE PHYSICAL     
+013360*   CHECK BY THE TIME THIS RUN SEES THE REQUEST.                  
+013370  3900-WRITE-POSPAY.
+013380 
+013390      MOVE SPACES                 TO TEN99-POSPAY-RCD.
+013400      MOVE TEN99-ISSUING-BR-CODE-DATA
+013410                               TO PP-ISSUING-BR-CODE.
+013420      MOVE TEN99-ONSITE-CHK-NUM-DATA
+013430                               TO PP-ONSITE-CHK-NUM.
+013440      MOVE SPR-DATE-CEN            TO PP-ISSUE-DATE-CEN.
+013450      MOVE SWA-CURR-YR             TO PP-ISSUE-DATE-YR.
+013460      MOVE SWA-CURR-MO             TO PP-ISSUE-DATE-MO.
+013470      MOVE SWA-CURR-DA             TO PP-ISSUE-DATE-DA.
+013480      MOVE TEN99-RPT-DISB-AMT-DATA TO PP-DISB-AMOUNT.
+013490      MOVE TEN99-NAME-DATA         TO PP-PAYEE-NAME.
+013500 
+013510      WRITE TEN99-POSPAY-RCD.
+013520      ADD 1 TO WS-POSPAY-RCDS-WRITTEN.
+013530 
+013540  3900-EXIT.
+013550      EXIT.
+013560 
+013570* 3950-CHECK-DUPLICATE                                            
+013580*   SEARCHES WS-DUPLICATE-KEY-TABLE, BUILT BY 1500-DETECT-        
+013590*   DUPLICATES BEFORE THIS RUN'S MAIN PROCESSING PASS BEGAN, FOR  
+013600*   THIS REQUEST'S ISSUING BRANCH/ONSITE CHECK NUMBER.            
+013610  3950-CHECK-DUPLICATE.
+013620 
+013630      MOVE TEN99-ISSUING-BR-CODE-DATA TO WS-DUP-CHECK-KEY (1:3).
+013640      MOVE TEN99-ONSITE-CHK-NUM-DATA  TO WS-DUP-CHECK-KEY (4:8).
+013650 
+013660      MOVE "N" TO WS-DUP-CHECK-SW.
+013670      MOVE ZERO TO WS-DUP-TBL-SUB.
+013680 
+013690      PERFORM 3960-SEARCH-DUP-CHECK THRU 3960-EXIT
+013700          VARYING WS-DUP-TBL-SUB FROM 1 BY 1
+013710          UNTIL WS-DUP-TBL-SUB > WS-DUP-KEY-COUNT
+013720             OR WS-DUPLICATE-CHECK.
+013730 
+013740  3950-EXIT.
+013750      EXIT.
+013760 
+013770  3960-SEARCH-DUP-CHECK.
+013780 
+013790      IF WS-DUP-CHECK-KEY = WS-DUP-KEY-ENTRY (WS-DUP-TBL-SUB)
+013800          MOVE "Y" TO WS-DUP-CHECK-SW
+013810      END-IF.
+013820 
+013830  3960-EXIT.
+013840      EXIT.
+013850 
+013860* 4000-ACCUMULATE-BRANCH                                          
+013870*   ROLLS EVERY DISBURSEMENT REQUEST PROCESSED THIS RUN INTO      
+013880*   WS-BRANCH-SUMMARY-TABLE BY ISSUING BRANCH/COMPASS ENTITY      
+013890*   CODE, REGARDLESS OF TIN OR DUPLICATE-CHECK EDIT OUTCOME,      
+013900*   SINCE THE CASH HAS ALREADY GONE OUT THE DOOR EITHER WAY.      
+013910*   4010-SEARCH-BRANCH CAPTURES THE MATCHED SUBSCRIPT INTO        
+013920*   WS-BR-SUM-MATCHED-SUB AT THE MOMENT OF THE MATCH - SAME       
+013930*   REASON AS WS-FX-MATCHED-RATE/WS-VENDOR-MATCHED-NAME ABOVE.    
+013940  4000-ACCUMULATE-BRANCH.
+013950 
+013960      MOVE TEN99-ISSUING-BR-CODE-DATA
+013970                        TO WS-BR-SUM-SEARCH-KEY (1:3).
+013980      MOVE TEN99-COMPASS-ENT-CDE-DATA
+013990                        TO WS-BR-SUM-SEARCH-KEY (4:3).
+014000 
+014010      MOVE "N" TO WS-BR-SUM-FOUND-SW.
+014020      MOVE ZERO TO WS-BR-SUM-TBL-SUB.
+014030      MOVE ZERO TO WS-BR-SUM-MATCHED-SUB.
+014040 
+014050      PERFORM 4010-SEARCH-BRANCH THRU 4010-EXIT
+014060          VARYING WS-BR-SUM-TBL-SUB FROM 1 BY 1
+014070          UNTIL WS-BR-SUM-TBL-SUB > WS-BR-SUM-COUNT-TOTAL
+014080             OR WS-BR-SUM-FOUND.
+014090 
+014100      IF NOT WS-BR-SUM-FOUND
+014110          IF WS-BR-SUM-COUNT-TOTAL < WS-BR-SUM-TABLE-MAX
+014120              ADD 1 TO WS-BR-SUM-COUNT-TOTAL
+014130              MOVE WS-BR-SUM-COUNT-TOTAL TO WS-BR-SUM-MATCHED-SUB
+014140              MOVE WS-BR-SUM-SEARCH-KEY
+014150                       TO WS-BR-SUM-KEY (WS-BR-SUM-MATCHED-SUB)
+014160          END-IF
+014170      END-IF.
+014180 
+014190      IF WS-BR-SUM-MATCHED-SUB > ZERO
+014200          ADD 1 TO WS-BR-SUM-COUNT (WS-BR-SUM-MATCHED-SUB)
+014210          ADD TEN99-RPT-DISB-AMT-DATA
+014220                  TO WS-BR-SUM-AMOUNT (WS-BR-SUM-MATCHED-SUB)
+014230      END-IF.
+014240 
+014250  4000-EXIT.
+014260      EXIT.
+014270 
+014280  4010-SEARCH-BRANCH.
+014290 
+014300      IF WS-BR-SUM-SEARCH-KEY = WS-BR-SUM-KEY (WS-BR-SUM-TBL-SUB)
+014310          MOVE "Y" TO WS-BR-SUM-FOUND-SW
+014320          MOVE WS-BR-SUM-TBL-SUB TO WS-BR-SUM-MATCHED-SUB
+014330      END-IF.
+014340 
+014350  4010-EXIT.
+014360      EXIT.
+014370 
+014380  8000-WRAPUP.
+014390 
+014400      MOVE SCL-READ-LIT        TO SCR-LITERAL.
+014410      MOVE WS-RECORDS-READ     TO SCR-COUNT.
+014420      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+014430      PERFORM 8999-WRITE-SYSOUT.
+014440 
+014450      MOVE SCL-WRITTEN-LIT     TO SCR-LITERAL.
+014460      MOVE WS-RECORDS-WRITTEN  TO SCR-COUNT.
+014470      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+014480      PERFORM 8999-WRITE-SYSOUT.
+014490 
+014500      MOVE SCL-REJECTED-LIT    TO SCR-LITERAL.
+014510      MOVE WS-RECORDS-REJECTED TO SCR-COUNT.
+014520      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+014530      PERFORM 8999-WRITE-SYSOUT.
+014540 
+014550      MOVE "HELD RECORDS WRITTEN:" TO SCR-LITERAL.
+014560      MOVE WS-RECORDS-HELD     TO SCR-COUNT.
+014570      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+014580      PERFORM 8999-WRITE-SYSOUT.
+014590 
+014600      MOVE "ENTITY CODE REJECTS:" TO SCR-LITERAL.
+014610      MOVE WS-ENTITY-CODE-REJECTS TO SCR-COUNT.
+014620      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+014630      PERFORM 8999-WRITE-SYSOUT.
+014640 
+014650      MOVE "RECORDS WITHHELD:"  TO SCR-LITERAL.
+014660      MOVE WS-RECORDS-WITHHELD TO SCR-COUNT.
+014670      MOVE SYSOUT-COUNT-RCD    TO CC-E01W-DISPLAY-RCD.
+014680      PERFORM 8999-WRITE-SYSOUT.
+014690 
+014700      MOVE "REASON CODE DEFAULTED:" TO SCR-LITERAL.
+014710      MOVE WS-RSN-CODE-DEFAULTED     TO SCR-COUNT.
+014720      MOVE SYSOUT-COUNT-RCD          TO CC-E01W-DISPLAY-RCD.
+014730      PERFORM 8999-WRITE-SYSOUT.
+014740 
+014750      MOVE "POSITIVE PAY RECORDS WRITTEN:" TO SCR-LITERAL.
+014760      MOVE WS-POSPAY-RCDS-WRITTEN          TO SCR-COUNT.
+014770      MOVE SYSOUT-COUNT-RCD                TO CC-E01W-DISPLAY-RCD.
+014780      PERFORM 8999-WRITE-SYSOUT.
+014790 
+014800      MOVE "DUPLICATE CHECK NUMBERS:" TO SCR-LITERAL.
+014810      MOVE WS-DUPLICATE-CHECKS       TO SCR-COUNT.
+014820      MOVE SYSOUT-COUNT-RCD          TO CC-E01W-DISPLAY-RCD.
+014830      PERFORM 8999-WRITE-SYSOUT.
+014840 
+014850      MOVE "FOREIGN CURRENCY CONVERTED:" TO SCR-LITERAL.
+014860      MOVE WS-FX-CONVERTED-CNT          TO SCR-COUNT.
+014870      MOVE SYSOUT-COUNT-RCD             TO CC-E01W-DISPLAY-RCD.
+014880      PERFORM 8999-WRITE-SYSOUT.
+014890 
+014900      MOVE "CURRENCY CODE DEFAULTED:" TO SCR-LITERAL.
+014910      MOVE WS-FX-CODE-DEFAULTED     TO SCR-COUNT.
+014920      MOVE SYSOUT-COUNT-RCD         TO CC-E01W-DISPLAY-RCD.
+014930      PERFORM 8999-WRITE-SYSOUT.
+014940 
+014950      PERFORM 8300-WRITE-BRANCH-SUMMARY THRU 8300-EXIT.
+014960 
+014970      PERFORM 8400-CLEAR-CHECKPOINT  THRU 8400-EXIT.
+014980 
+014990      COPY C2INZ003.
+015000 
+015010      PERFORM 9999-CLOSE-FILES       THRU 9999-EXIT.
+015020 
+015030  8000-EXIT.
+015040      EXIT.
+015050 
+015060* 8300-WRITE-BRANCH-SUMMARY                                       
+015070*   WRITES ONE TEN99-BRANCH-RCD PER BRANCH/ENTITY CODE            
+015080*   ACCUMULATED IN WS-BRANCH-SUMMARY-TABLE DURING THE RUN.        
+015090  8300-WRITE-BRANCH-SUMMARY.
+015100 
+015110      PERFORM 8310-WRITE-BRANCH-RCD THRU 8310-EXIT
+015120          VARYING WS-BR-SUM-TBL-SUB FROM 1 BY 1
+015130          UNTIL WS-BR-SUM-TBL-SUB > WS-BR-SUM-COUNT-TOTAL.
+015140 
+015150  8300-EXIT.
+015160      EXIT.
+015170 
+015180  8310-WRITE-BRANCH-RCD.
+015190 
+015200      MOVE WS-BR-SUM-BR-CODE (WS-BR-SUM-TBL-SUB)
+015210                           TO BR-ISSUING-BR-CODE.
+015220      MOVE WS-BR-SUM-ENT-CDE (WS-BR-SUM-TBL-SUB)
+015230                           TO BR-COMPASS-ENT-CDE.
+015240      MOVE WS-BR-SUM-COUNT (WS-BR-SUM-TBL-SUB)
+015250                           TO BR-CHECK-COUNT.
+015260      MOVE WS-BR-SUM-AMOUNT (WS-BR-SUM-TBL-SUB)
+015270                           TO BR-DOLLAR-TOTAL.
+015280 
+015290      WRITE TEN99-BRANCH-RCD.
+015300 
+015310  8310-EXIT.
+015320      EXIT.
+015330 
+015340* 8400-CLEAR-CHECKPOINT                                           
+015350*   A SUCCESSFUL RUN HAS NO RESTART TO OFFER, SO CHECKPOINT-FILE  
+015360*   IS EMPTIED BACK OUT BEFORE 9999-CLOSE-FILES CLOSES IT.  ON    
+015370*   AN ABEND, THIS PARAGRAPH NEVER RUNS AND THE CHECKPOINTS       
+015380*   WRITTEN BY 1620-WRITE-CHECKPOINT ARE LEFT IN PLACE FOR THE    
+015390*   NEXT ATTEMPT TO RESTART FROM.                                 
+015400  8400-CLEAR-CHECKPOINT.
+015410 
+015420      CLOSE CHECKPOINT-FILE.
+015430      OPEN OUTPUT CHECKPOINT-FILE.
+015440 
+015450  8400-EXIT.
+015460      EXIT.
+015470 
+015480      COPY C2INZ002.
+015490 
+015500      COPY C2INZ004.
+015510 
+015520      COPY C2INZ005.
+015530 
+015540      DISB-REQ-FILE
+015550      TEN99-STAGING-FILE
+015560      TEN99-SUSPENSE-RPT
+015570      TEN99-HELD-FILE
+015580      TEN99-WITHHOLD-RPT
+015590      TEN99-POSPAY-RPT
+015600      TEN99-BRANCH-RPT
+015610      CHECKPOINT-FILE
+015620      RUN-HISTORY-FILE.
+015630 
+015640  9999-EXIT.
+015650      EXIT.
