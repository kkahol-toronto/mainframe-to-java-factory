@@ -0,0 +1,1390 @@
+000010  IDENTIFICATION DIVISION.
+000020******************************************************************
+000030  PROGRAM-ID.     CCCW9150.
+000040  AUTHOR.         R. FORTUNATE.
+000050  INSTALLATION.   B&CCW - CHECKWRITING SYSTEMS.
+000060  DATE-WRITTEN.   MARCH 2012.
+000070  DATE-COMPILED.
+000080******************************************************************
+000090*                                                                 
+000100*  PROGRAM:    CCCW9150                                           
+000110*  SYSTEM:     BRANCH & CENTRALIZED CHECKWRITING (B&CCW)          
+000120*  PURPOSE:    CONSOLIDATES THE 1099 DETAIL STAGING RECORDS       
+000130*              (TEN99-RCD, CLCWW013) WRITTEN BY EVERY CCCW9100    
+000140*              RUN DURING THE TAX YEAR.  SORTS THE STAGED         
+000150*              DETAIL BY TIN AND ACCUMULATES                      
+000160*              TEN99-RPT-DISB-AMT-DATA PER PAYEE (CLCWW014)       
+000170*              SO A PAYEE PAID ON SEVERAL SEPARATE CHECKS IS      
+000180*              NOT UNDER-REPORTED.  BUILDS THE FINAL 1099         
+000190*              FILE (TEN99-RECORD-HDR/TEN99-RCD/                  
+000200*              TEN99-RECORD-TLR).  ALSO SPLITS OFF A SEPARATE     
+000210*              TRANSMITTAL FILE OF THE DETAIL FOR STATES THAT     
+000220*              REQUIRE THEIR OWN DIRECT 1099 FILING.              
+000230*                                                                 
+000240******************************************************************
+000250*                      MODIFICATION HISTORY                       
+000260******************************************************************
+000270* DATE     INIT  DESCRIPTION                                      
+000280* -------- ----  --------------------------------------------     
+000290* 03/2012  RF    NEW PROGRAM - YEAR-TO-DATE PAYEE AGGREGATION     
+000300*                AND FINAL 1099 FILE BUILD                        
+000310* 08/2026  RF    ADD STATE DIRECT-FILING TRANSMITTAL EXTRACT      
+000320* 08/2026  RF    ADD TRAILER BALANCING AGAINST DETAIL RECORDS     
+000330* 08/2026  RF    APPLY $600 THRESHOLD TO YEAR-TO-DATE PAYEE       
+000340*                TOTAL BEFORE WRITING THE 1099 DETAIL RECORD      
+000350* 08/2026  RF    ADD PRINT-READY RECIPIENT-COPY EXTRACT MAPPED    
+000360*                TO THE 1099-MISC/NEC BOX LAYOUT                  
+000370* 08/2026  RF    BOX THE RECIPIENT COPY FROM THE CLCWW032         
+000380*                REASON CODE TABLE; ADD A REASON-CODE             
+000390*                BREAKDOWN REPORT                                 
+000400* 08/2026  RF    OPEN THE SHOP-WIDE RUN-HISTORY FILE SO C2INZ001/ 
+000410*                C2INZ003 CAN LOG THIS RUN'S START/END TO IT      
+000420* 08/2026  RF    SET SAR-SQLCODE ON THE EXISTING BALANCING ABEND  
+000430*                (NOT A DB2 ERROR, SO LEFT BLANK) NOW THAT        
+000440*                C2INX003 CARRIES IT ON SYSOUT-ABEND-RCD          
+000450* 08/2026  RF    ACCEPT A TEST/PARALLEL RUN PARM; A TEST RUN      
+000460*                STAMPS TEN99-FILE-ID-HDR WITH A TEST LITERAL AND 
+000470*                WRITES THE OUTPUT/STATE FILES TO TEN99TST/       
+000480*                TEN99STT SO THEY CAN'T BE MISTAKEN FOR THE REAL  
+000490*                FILE THAT GOES TO THE IRS                        
+000500* 08/2026  RF    CARRY A RUNNING CHECKSUM INTO THE NEW            
+000510*                TEN99-CHECKSUM-TLR FIELD AND VERIFY IT ON THE    
+000520*                BALANCING RE-READ, SO TRANSMISSION CAN CATCH A   
+000530*                TRUNCATED OR CORRUPTED FILE BEFORE IT REACHES    
+000540*                THE IRS                                          
+000550* 08/2026  RF    REORGANIZE TEN99-YTD-FILE AS A KEYED FILE ON     
+000560*                TEN99-YTD-KEY SO PAYEE-HISTORY LOOKUPS DON'T     
+000570*                DEGRADE TO A SEQUENTIAL SCAN AS VOLUME GROWS     
+000580* 08/2026  RF    SPLIT OFF A SEPARATE TRANSMITTAL FILE FOR        
+000590*                FINANCIAL LABEL CODES THAT FILE THEIR OWN 1099   
+000600*                RETURNS UNDER A DIFFERENT FILER ID               
+000610* 08/2026  RF    ADD A PAYEE NETTING REPORT SHOWING GROSS         
+000620*                DISBURSED VS. NET REPORTABLE SO A REVERSAL NETS  
+000630*                AGAINST THE ORIGINAL DISBURSEMENT INSTEAD OF     
+000640*                DOUBLE-COUNTING OR DROPPING OUT OF SIGHT         
+000650* 08/2026  RF    ADD AN EXTRACT FOR PICKUP BY THE ENTERPRISE      
+000660*                TAX-REPORTING PORTAL SO THAT GROUP NO LONGER     
+000670*                HAND-CONVERTS THE B&CCW 1099 FILE                
+000680* 08/2026  RF    SELECT THE SPANISH-LANGUAGE RECIPIENT-COPY FORM  
+000690*                FOR PUERTO RICO AND OTHER SPANISH-SPEAKING ZIP   
+000700*                RANGES ON RCP-LANGUAGE-IND                       
+000710* 08/2026  RF    COPY THE NEW C2INX006 SQLCA LAYOUT SO 9998-COREDU
+000720*                CAN FILL IN SAR-DB-NAME/SAR-TABLE-NAME ON ITS OWN
+000730*                WHEN A REAL DB2 ERROR IS PRESENT                 
+000740* 08/2026  RF    STAMP A FILE-SEQUENCE NUMBER ON TEN99-RECORD-HDR 
+000750*                (NEW CLCWW043 CONTROL FILE) SO A SAME-DAY RERUN  
+000760*                CAN BE TOLD APART FROM THE ORIGINAL FILE         
+000770* 08/2026  RF    WRITE CORRECTED/VOIDED PAYEES TO A NEW CROSS-YEAR
+000780*                HISTORY FILE (CLCWW044) PICKED UP BY CCMR6310    
+000790* 08/2026  RF    MATCH EACH DISBURSEMENT AGAINST A NEW BANK       
+000800*                RETURN/REJECT FILE (CLCWW045) BY ISSUING BRANCH  
+000810*                AND ON-SITE CHECK NUMBER BEFORE ROLLING IT INTO  
+000820*                THE YEAR-TO-DATE TOTAL, SO A CHECK THAT NEVER    
+000830*                ACTUALLY CLEARED ISN'T REPORTED TO THE IRS AS    
+000840*                PAID INCOME                                      
+000850******************************************************************
+000860  ENVIRONMENT DIVISION.
+000870  CONFIGURATION SECTION.
+000880  SOURCE-COMPUTER.   IBM-370.
+000890  OBJECT-COMPUTER.   IBM-370.
+000900  INPUT-OUTPUT SECTION.
+000910  FILE-CONTROL.
+000920 
+000930      COPY C2INX001.
+000940 
+000950      SELECT TEN99-STAGING-FILE  ASSIGN TO TEN99DTL
+000960          ORGANIZATION IS SEQUENTIAL.
+000970 
+000980      SELECT TEN99-SORT-WORK     ASSIGN TO SORTWK01.
+000990 
+001000* TEN99-YTD-FILE IS KEYED BY TEN99-YTD-KEY (TAX YEAR + TIN, SEE   
+001010* CLCWW014) RATHER THAN SEQUENTIAL, SO CCMR6320 AND ANY OTHER     
+001020* PAYEE-HISTORY CROSS-REFERENCE CAN DO A DIRECT READ INSTEAD OF   
+001030* A SEQUENTIAL SCAN AS DISBURSEMENT VOLUME GROWS.  THIS PROGRAM   
+001040* STILL ONLY BUILDS IT, WRITING SEQUENTIALLY IN ASCENDING TIN     
+001050* ORDER, SINCE THE DETAIL FEEDING IT IS ALREADY SORTED BY TIN.    
+001060      SELECT TEN99-YTD-FILE      ASSIGN TO WS-TEN99-YTD-DDNAME
+001070          ORGANIZATION IS INDEXED
+001080          ACCESS MODE IS SEQUENTIAL
+001090          RECORD KEY IS TEN99-YTD-KEY
+001100          FILE STATUS IS WS-YTD-FILE-STATUS.
+001110 
+001120      SELECT TEN99-OUTPUT-FILE   ASSIGN TO WS-TEN99-OUTPUT-DDNAME
+001130          ORGANIZATION IS SEQUENTIAL.
+001140 
+001150      SELECT TEN99-STATE-FILE    ASSIGN TO WS-TEN99-STATE-DDNAME
+001160          ORGANIZATION IS SEQUENTIAL.
+001170 
+001180      SELECT TEN99-LABEL-FILE    ASSIGN TO WS-TEN99-LABEL-DDNAME
+001190          ORGANIZATION IS SEQUENTIAL.
+001200 
+001210      SELECT TEN99-RECIP-FILE    ASSIGN TO WS-TEN99-RECIP-DDNAME
+001220          ORGANIZATION IS SEQUENTIAL.
+001230 
+001240      SELECT TEN99-REASON-RPT    ASSIGN TO WS-TEN99-REASON-DDNAME
+001250          ORGANIZATION IS SEQUENTIAL.
+001260 
+001270      SELECT TEN99-NETTING-RPT   ASSIGN TO WS-TEN99-NETTING-DDNAME
+001280          ORGANIZATION IS SEQUENTIAL.
+001290 
+001300      SELECT TEN99-PORTAL-FILE   ASSIGN TO WS-TEN99-PORTAL-DDNAME
+001310          ORGANIZATION IS SEQUENTIAL.
+001320 
+001330      SELECT TEN99-SEQCTL-FILE   ASSIGN TO SEQCTL
+001340          ORGANIZATION IS SEQUENTIAL
+001350          FILE STATUS IS WS-SEQCTL-FILE-STATUS.
+001360 
+001370      SELECT TEN99-CORR-HIST-FILE
+001380          ASSIGN TO WS-TEN99-CORRHST-DDNAME
+001390          ORGANIZATION IS SEQUENTIAL.
+001400 
+001410* TEN99-BANKRTN-FILE IS THE BANK'S RETURNED/REJECTED CHECK FILE   
+001420* (CLCWW045), LOADED ENTIRELY INTO WS-BANK-RETURN-TABLE AT        
+001430* 1000-INITIALIZE SO EACH STAGED DISBURSEMENT CAN BE CHECKED      
+001440* AGAINST IT WITHOUT A SEPARATE SORT/MATCH PASS.                  
+001450      SELECT TEN99-BANKRTN-FILE  ASSIGN TO BANKRTN
+001460          ORGANIZATION IS SEQUENTIAL.
+001470 
+001480      COPY C2INX004.
+001490 
+001500  DATA DIVISION.
+001510  FILE SECTION.
+001520 
+001530      COPY C2INX002.
+001540 
+001550  FD  TEN99-STAGING-FILE
+001560      BLOCK CONTAINS 0 RECORDS
+001570      RECORDING MODE IS F
+001580      LABEL RECORDS ARE STANDARD
+001590      DATA RECORD IS TEN99-RCD.
+001600 
+001610      COPY CLCWW013.
+001620 
+001630  SD  TEN99-SORT-WORK
+001640      RECORDING MODE IS F
+001650      DATA RECORD IS TEN99-SORT-RCD.
+001660 
+001670  01  TEN99-SORT-RCD.
+001680      05  TS-SSN-TAX-ID             PIC X(16).
+001690      05  TS-DETAIL                 PIC X(304).
+001700 
+001710  FD  TEN99-YTD-FILE
+001720      BLOCK CONTAINS 0 RECORDS
+001730      RECORDING MODE IS F
+001740      LABEL RECORDS ARE STANDARD
+001750      DATA RECORD IS TEN99-YTD-RCD.
+001760 
+001770      COPY CLCWW014.
+001780 
+001790  FD  TEN99-OUTPUT-FILE
+001800      BLOCK CONTAINS 0 RECORDS
+001810      RECORDING MODE IS F
+001820      LABEL RECORDS ARE STANDARD
+001830      DATA RECORD IS TEN99-OUT-RCD.
+001840 
+001850  01  TEN99-OUT-RCD                 PIC X(320).
+001860 
+001870  FD  TEN99-STATE-FILE
+001880      BLOCK CONTAINS 0 RECORDS
+001890      RECORDING MODE IS F
+001900      LABEL RECORDS ARE STANDARD
+001910      DATA RECORD IS TEN99-STATE-OUT-RCD.
+001920 
+001930  01  TEN99-STATE-OUT-RCD           PIC X(320).
+001940 
+001950  FD  TEN99-LABEL-FILE
+001960      BLOCK CONTAINS 0 RECORDS
+001970      RECORDING MODE IS F
+001980      LABEL RECORDS ARE STANDARD
+001990      DATA RECORD IS TEN99-LABEL-OUT-RCD.
+002000 
+002010  01  TEN99-LABEL-OUT-RCD           PIC X(320).
+002020 
+002030  FD  TEN99-RECIP-FILE
+002040      BLOCK CONTAINS 0 RECORDS
+002050      RECORDING MODE IS F
+002060      LABEL RECORDS ARE STANDARD
+002070      DATA RECORD IS TEN99-RECIP-COPY-RCD.
+002080 
+002090      COPY CLCWW031.
+002100 
+002110  FD  TEN99-REASON-RPT
+002120      BLOCK CONTAINS 0 RECORDS
+002130      RECORDING MODE IS F
+002140      LABEL RECORDS ARE STANDARD
+002150      DATA RECORD IS TEN99-REASON-BRK-RCD.
+002160 
+002170      COPY CLCWW033.
+002180 
+002190  FD  TEN99-NETTING-RPT
+002200      BLOCK CONTAINS 0 RECORDS
+002210      RECORDING MODE IS F
+002220      LABEL RECORDS ARE STANDARD
+002230      DATA RECORD IS TEN99-NETTING-RCD.
+002240 
+002250      COPY CLCWW038.
+002260 
+002270  FD  TEN99-PORTAL-FILE
+002280      BLOCK CONTAINS 0 RECORDS
+002290      RECORDING MODE IS F
+002300      LABEL RECORDS ARE STANDARD
+002310      DATA RECORD IS TEN99-PORTAL-RCD.
+002320 
+002330      COPY CLCWW039.
+002340 
+002350  FD  TEN99-SEQCTL-FILE
+002360      BLOCK CONTAINS 0 RECORDS
+002370      RECORDING MODE IS F
+002380      LABEL RECORDS ARE STANDARD
+002390      DATA RECORD IS TEN99-SEQCTL-RCD.
+002400 
+002410      COPY CLCWW043.
+002420 
+002430  FD  TEN99-CORR-HIST-FILE
+002440      BLOCK CONTAINS 0 RECORDS
+002450      RECORDING MODE IS F
+002460      LABEL RECORDS ARE STANDARD
+002470      DATA RECORD IS TEN99-CORR-HIST-RCD.
+002480 
+002490      COPY CLCWW044.
+002500 
+002510  FD  TEN99-BANKRTN-FILE
+002520      BLOCK CONTAINS 0 RECORDS
+002530      RECORDING MODE IS F
+002540      LABEL RECORDS ARE STANDARD
+002550      DATA RECORD IS BKR-RETURN-RCD.
+002560 
+002570      COPY CLCWW045.
+002580 
+002590      COPY C2INX005.
+002600 
+002610  WORKING-STORAGE SECTION.
+002620 
+002630      COPY C2INX003.
+002640 
+002650      COPY C2INX006.
+002660 
+002670  77  WS-PROGRAM-ID               PIC X(08) VALUE "CCCW9150".
+002680  77  WS-TAX-YEAR                 PIC 9(04) VALUE ZERO.
+002690 
+002700      COPY CLCWW032.
+002710 
+002720* RUNNING COUNT/DOLLAR TOTAL PER CLCWW032 REASON CODE ENTRY,      
+002730* SAME SUBSCRIPT AS WS-REASON-ENTRY, ROLLED TO TEN99-REASON-RPT   
+002740* (CLCWW033) AT WRAP-UP.                                          
+002750  01  WS-REASON-BREAKDOWN-TABLE.
+002760      05  WS-REASON-BRK-ENTRY         OCCURS 6 TIMES.
+002770          10  WS-REASON-BRK-COUNT     PIC 9(09) COMP VALUE ZERO.
+002780          10  WS-REASON-BRK-AMOUNT    PIC S9(13)V99 VALUE ZERO.
+002790 
+002800  77  WS-RSN-BRK-SUB                  PIC 9(02) COMP VALUE ZERO.
+002810  77  WS-RSN-BRK-MATCHED-SUB          PIC 9(02) COMP VALUE ZERO.
+002820 
+002830* BANK RETURN/REJECT TABLE - ONE ENTRY PER RECORD ON TEN99-       
+002840* BANKRTN-FILE (CLCWW045), LOADED AT 1000-INITIALIZE AND SEARCHED 
+002850* BY 2220-CHECK-BANK-RETURN FOR EVERY STAGED DISBURSEMENT.        
+002860  01  WS-BANK-RETURN-TABLE.
+002870      05  WS-BKR-ENTRY                OCCURS 2000 TIMES.
+002880          10  WS-BKR-KEY.
+002890              15  WS-BKR-ISSUING-BR-CODE  PIC X(03).
+002900              15  WS-BKR-ONSITE-CHK-NUM   PIC X(08).
+002910 
+002920  77  WS-BKR-COUNT-TOTAL              PIC 9(04) COMP VALUE ZERO.
+002930  77  WS-BKR-TABLE-MAX               PIC 9(04) COMP VALUE 2000.
+002940  77  WS-BKR-TBL-SUB                  PIC 9(04) COMP VALUE ZERO.
+002950  77  WS-BKR-SEARCH-KEY               PIC X(11) VALUE SPACES.
+002960 
+002970* THE IRS REPORTABLE MINIMUM, APPLIED TO THE YEAR-TO-DATE         
+002980* AGGREGATED PAYEE TOTAL RATHER THAN ANY SINGLE DISBURSEMENT.     
+002990  77  WS-REPORTABLE-MINIMUM        PIC S9(13)V99 VALUE 600.00.
+003000 
+003010* THE TAX YEAR BEING CONSOLIDATED IS THE CALENDAR YEAR PRIOR TO   
+003020* THE RUN DATE (1099'S FOR A YEAR ARE PRODUCED EARLY THE NEXT     
+003030* YEAR).  BUILT FROM THE CENTURY/YEAR SET UP BY C2INZ001.         
+003040  01  WS-RUN-YEAR-WORK.
+003050      05  WS-RUN-YEAR-CEN             PIC X(02).
+003060      05  WS-RUN-YEAR-YR              PIC X(02).
+003070  01  WS-RUN-YEAR REDEFINES WS-RUN-YEAR-WORK
+003080                                  PIC 9(04).
+003090 
+003100  01  WS-SWITCHES.
+003110      05  WS-SORT-EOF-SW          PIC X(01) VALUE "N".
+003120          88  WS-SORT-EOF                 VALUE "Y".
+003130      05  WS-FIRST-RCD-SW         PIC X(01) VALUE "Y".
+003140          88  WS-FIRST-RCD                VALUE "Y".
+003150      05  WS-STATE-DIRECT-SW      PIC X(01) VALUE "N".
+003160          88  WS-STATE-DIRECT-FILED       VALUE "Y".
+003170      05  WS-LABEL-SPLIT-SW       PIC X(01) VALUE "N".
+003180          88  WS-LABEL-SPLIT-FILED        VALUE "Y".
+003190      05  WS-RSN-BRK-FOUND-SW     PIC X(01) VALUE "N".
+003200          88  WS-RSN-BRK-FOUND            VALUE "Y".
+003210      05  WS-TEST-MODE-SW         PIC X(01) VALUE "N".
+003220          88  WS-TEST-MODE-RUN            VALUE "Y".
+003230      05  WS-BANKRTN-EOF-SW       PIC X(01) VALUE "N".
+003240          88  WS-BANKRTN-EOF              VALUE "Y".
+003250      05  WS-BKR-FOUND-SW         PIC X(01) VALUE "N".
+003260          88  WS-BKR-FOUND                VALUE "Y".
+003270      05  WS-PAYEE-RETURNED-SW    PIC X(01) VALUE "N".
+003280          88  WS-PAYEE-RETURNED           VALUE "Y".
+003290      05  WS-BKR-OVERFLOW-SW      PIC X(01) VALUE "N".
+003300          88  WS-BKR-TABLE-OVERFLOW       VALUE "Y".
+003310 
+003320* TEST/PARALLEL RUN SUPPORT - A RUN STARTED WITH PARM 'TEST'      
+003330* STAMPS TEN99-FILE-ID-HDR WITH A DIFFERENT LITERAL AND WRITES    
+003340* EVERY OUTPUT FILE THIS PROGRAM BUILDS UNDER SEPARATE DDNAMES -  
+003350* INCLUDING THE CUMULATIVE YTD FILE AND THE CORRECTION/VOID       
+003360* HISTORY LOG - SO A FULL DRY RUN AGAINST PRODUCTION-VOLUME DATA  
+003370* CAN NEVER BE MISTAKEN FOR THE REAL FILE THAT GOES TO THE IRS,   
+003380* AND CAN NEVER POLLUTE THE CROSS-RUN YTD OR HISTORY FILES.       
+003390  01  WS-TEN99-OUTPUT-DDNAME      PIC X(08) VALUE "TEN99OUT".
+003400  01  WS-TEN99-STATE-DDNAME       PIC X(08) VALUE "TEN99STA".
+003410  01  WS-TEN99-LABEL-DDNAME       PIC X(08) VALUE "TEN99LBL".
+003420  01  WS-TEN99-YTD-DDNAME         PIC X(08) VALUE "TEN99YTD".
+003430  01  WS-TEN99-CORRHST-DDNAME     PIC X(08) VALUE "CORRHIST".
+003440  01  WS-TEN99-RECIP-DDNAME       PIC X(08) VALUE "TEN99RCP".
+003450  01  WS-TEN99-REASON-DDNAME      PIC X(08) VALUE "TEN99RSN".
+003460  01  WS-TEN99-NETTING-DDNAME     PIC X(08) VALUE "TEN99NET".
+003470  01  WS-TEN99-PORTAL-DDNAME      PIC X(08) VALUE "TEN99PRT".
+003480  77  WS-TEST-OUTPUT-DDNAME-LIT   PIC X(08) VALUE "TEN99TST".
+003490  77  WS-TEST-STATE-DDNAME-LIT    PIC X(08) VALUE "TEN99STT".
+003500  77  WS-TEST-LABEL-DDNAME-LIT    PIC X(08) VALUE "TEN99TSL".
+003510  77  WS-TEST-YTD-DDNAME-LIT      PIC X(08) VALUE "TEN99YTT".
+003520  77  WS-TEST-CORRHST-DDNAME-LIT  PIC X(08) VALUE "CORRHTST".
+003530  77  WS-TEST-RECIP-DDNAME-LIT    PIC X(08) VALUE "TEN99RCT".
+003540  77  WS-TEST-REASON-DDNAME-LIT   PIC X(08) VALUE "TEN99RST".
+003550  77  WS-TEST-NETTING-DDNAME-LIT  PIC X(08) VALUE "TEN99NTT".
+003560  77  WS-TEST-PORTAL-DDNAME-LIT   PIC X(08) VALUE "TEN99PTT".
+003570  77  WS-TEST-FILE-ID-HDR         PIC X(17) VALUE
+003580              "B&CCW 1099 TEST  ".
+003590 
+003600  01  WS-COUNTERS.
+003610      05  WS-RECORDS-READ         PIC 9(09) COMP VALUE ZERO.
+003620      05  WS-RECORDS-WRITTEN      PIC 9(09) COMP VALUE ZERO.
+003630      05  WS-PAYEES-ACCUMULATED   PIC 9(09) COMP VALUE ZERO.
+003640      05  WS-STATE-RCDS-WRITTEN   PIC 9(09) COMP VALUE ZERO.
+003650      05  WS-LABEL-RCDS-WRITTEN   PIC 9(09) COMP VALUE ZERO.
+003660      05  WS-PAYEES-BELOW-MINIMUM PIC 9(09) COMP VALUE ZERO.
+003670      05  WS-RECIP-RCDS-WRITTEN   PIC 9(09) COMP VALUE ZERO.
+003680      05  WS-NETTING-RCDS-WRITTEN PIC 9(09) COMP VALUE ZERO.
+003690      05  WS-PORTAL-RCDS-WRITTEN  PIC 9(09) COMP VALUE ZERO.
+003700      05  WS-SPANISH-RCDS-WRITTEN PIC 9(09) COMP VALUE ZERO.
+003710      05  WS-CORR-HIST-RCDS-WRITTEN PIC 9(09) COMP VALUE ZERO.
+003720      05  WS-BKR-RETURNS-LOADED   PIC 9(09) COMP VALUE ZERO.
+003730      05  WS-CHECKS-RETURNED      PIC 9(09) COMP VALUE ZERO.
+003740 
+003750  01  WS-RETURNED-AMOUNT           PIC S9(13)V99 VALUE ZERO.
+003760 
+003770* EDITED WORK LINE FOR A SIGNED/DECIMAL DOLLAR TOTAL ON SYSOUT -  
+003780* SCR-COUNT (SYSOUT-COUNT-RCD) IS UNSIGNED AND WHOLE-DOLLAR ONLY. 
+003790  01  WS-GRAND-TOTAL-LINE.
+003800      05  GTL-LITERAL                PIC X(30).
+003810      05  GTL-AMOUNT                 PIC ---,---,---,--9.99.
+003820 
+003830* WS-SPANISH-LANG-SW IS SET BY 2810-CHECK-SPANISH-LANGUAGE TO     
+003840* PICK THE SPANISH-LANGUAGE RECIPIENT-COPY FORM FOR PUERTO RICO   
+003850* AND OTHER SPANISH-SPEAKING ZIP RANGES.                          
+003860  77  WS-SPANISH-LANG-SW           PIC X(01) VALUE "N".
+003870      88  WS-SPANISH-LANG-REQUIRED       VALUE "Y".
+003880  77  WS-ZIP-PREFIX                PIC X(03) VALUE SPACES.
+003890 
+003900* PAYER IDENTIFICATION PRINTED ON THE RECIPIENT COPY.  THIS       
+003910* SYSTEM FILES UNDER A SINGLE PAYER, SO THE NAME/ADDRESS ARE      
+003920* CARRIED AS CONSTANTS RATHER THAN A LOOKUP TABLE.                
+003930  01  WS-PAYER-IDENTIFICATION.
+003940      05  WS-PAYER-NAME           PIC X(40) VALUE
+003950              "B AND C FINANCIAL CORPORATION".
+003960      05  WS-PAYER-ADDRESS        PIC X(40) VALUE
+003970              "ONE COMPASS PLAZA, CHARLOTTE NC 28202".
+003980 
+003990  01  WS-DOLLAR-TOTAL             PIC S9(13)V99 VALUE ZERO.
+004000* WS-DOLLAR-TOTAL NETS IN NEGATIVE (REVERSED/VOIDED) DISBURSE-    
+004010* MENTS AS IT ACCUMULATES; WS-GROSS-TOTAL TRACKS ONLY THE         
+004020* POSITIVE SIDE SO 2350-WRITE-NETTING-RCD CAN SHOW BOTH.          
+004030  01  WS-GROSS-TOTAL              PIC S9(13)V99 VALUE ZERO.
+004040  01  WS-PAYEE-CHECK-COUNT        PIC 9(05) COMP VALUE ZERO.
+004050  01  WS-FILE-TOTAL-AMT           PIC S9(13)V99 VALUE ZERO.
+004060  01  WS-STATE-TOTAL-AMT          PIC S9(13)V99 VALUE ZERO.
+004070  01  WS-LABEL-TOTAL-AMT          PIC S9(13)V99 VALUE ZERO.
+004080 
+004090* RUNNING CHECKSUM WRITTEN TO TEN99-CHECKSUM-TLR SO THE           
+004100* TRANSMISSION STEP CAN CONFIRM THE FILE IT RECEIVED IS THE ONE   
+004110* THIS PROGRAM WROTE, RATHER THAN LEARNING OF TRUNCATION OR       
+004120* CORRUPTION FROM AN IRS REJECTION.  ACCUMULATED BY ADDING EACH   
+004130* DETAIL RECORD'S DISBURSEMENT SEQUENCE NUMBER; THE FIELD WRAPS   
+004140* MODULO ITS OWN SIZE RATHER THAN NEEDING SIZE ERROR CHECKING.    
+004150  01  WS-FILE-CHECKSUM            PIC 9(10) COMP VALUE ZERO.
+004160  01  WS-STATE-CHECKSUM           PIC 9(10) COMP VALUE ZERO.
+004170  01  WS-LABEL-CHECKSUM           PIC 9(10) COMP VALUE ZERO.
+004180 
+004190  01  WS-HOLD-AREA.
+004200      05  WS-HOLD-SSN-TAX-ID      PIC X(16).
+004210      05  WS-HOLD-RCD             PIC X(304).
+004220 
+004230* STATES THAT REQUIRE THEIR OWN DIRECT 1099 FILING, INDEPENDENT   
+004240* OF THE IRS COMBINED FEDERAL/STATE PROGRAM.  MAINTAINED HERE     
+004250* UNTIL VOLUME JUSTIFIES A TABLE FILE OF ITS OWN.                 
+004260  01  WS-STATE-DIRECT-FILE-TABLE.
+004270      05  FILLER                  PIC X(02) VALUE "CA".
+004280      05  FILLER                  PIC X(02) VALUE "NJ".
+004290      05  FILLER                  PIC X(02) VALUE "WI".
+004300      05  FILLER                  PIC X(02) VALUE "MA".
+004310      05  FILLER                  PIC X(02) VALUE "OR".
+004320  01  WS-STATE-DIRECT-FILE-TBL REDEFINES
+004330                              WS-STATE-DIRECT-FILE-TABLE.
+004340      05  WS-STATE-DIRECT-ENTRY   PIC X(02) OCCURS 5 TIMES.
+004350 
+004360  77  WS-STATE-TBL-SUB            PIC 9(02) COMP VALUE ZERO.
+004370 
+004380* FINANCIAL LABEL CODES FOR THE TWO BUSINESS LINES THAT FILE      
+004390* THEIR OWN 1099 RETURNS SEPARATELY UNDER A DIFFERENT FILER ID    
+004400* RATHER THAN UNDER THE CORPORATE FILING THIS PROGRAM BUILDS.     
+004410* MAINTAINED HERE UNTIL VOLUME JUSTIFIES A TABLE FILE OF ITS OWN. 
+004420  01  WS-LABEL-SPLIT-FILE-TABLE.
+004430      05  FILLER                  PIC 9(04) VALUE 9001.
+004440      05  FILLER                  PIC 9(04) VALUE 9002.
+004450  01  WS-LABEL-SPLIT-FILE-TBL REDEFINES
+004460                              WS-LABEL-SPLIT-FILE-TABLE.
+004470      05  WS-LABEL-SPLIT-ENTRY    PIC 9(04) OCCURS 2 TIMES.
+004480 
+004490  77  WS-LABEL-TBL-SUB            PIC 9(02) COMP VALUE ZERO.
+004500 
+004510* FILE STATUS FOR THE KEYED TEN99-YTD-FILE.                       
+004520  01  WS-YTD-CONTROLS.
+004530      05  WS-YTD-FILE-STATUS      PIC X(02) VALUE SPACES.
+004540 
+004550* FILE STATUS FOR TEN99-SEQCTL-FILE, READ AT 1100-GET-FILE-       
+004560* SEQUENCE TO DETECT A FIRST-EVER RUN (NO FILE STATUS "00")       
+004570* SO THE SEQUENCE CAN START AT 1 INSTEAD OF TRYING TO BUMP A      
+004580* RECORD THAT WAS NEVER WRITTEN.                                  
+004590  01  WS-SEQCTL-CONTROLS.
+004600      05  WS-SEQCTL-FILE-STATUS   PIC X(02) VALUE SPACES.
+004610 
+004620* WORK AREA FOR THE POST-WRITE BALANCING PASS (8100-BALANCE-      
+004630* OUTPUT-FILE), WHICH RE-READS TEN99-OUTPUT-FILE INDEPENDENTLY    
+004640* AND CONFIRMS THE TRAILER AGREES WITH THE DETAIL RECORDS.        
+004650  01  WS-BALANCE-SWITCHES.
+004660      05  WS-BAL-EOF-SW           PIC X(01) VALUE "N".
+004670          88  WS-BAL-EOF                  VALUE "Y".
+004680 
+004690  01  WS-BALANCE-AREA.
+004700      05  WS-BAL-DETAIL-COUNT     PIC 9(09) COMP VALUE ZERO.
+004710      05  WS-BAL-COUNT-RAW        PIC X(09).
+004720  01  WS-BAL-DETAIL-AMOUNT        PIC S9(13)V99 VALUE ZERO.
+004730  01  WS-BAL-CHECKSUM             PIC 9(10) COMP VALUE ZERO.
+004740 
+004750  LINKAGE SECTION.
+004760 
+004770* RUN-TIME PARM FROM THE EXECUTE STATEMENT - PARM='TEST' STARTS   
+004780* A TEST/PARALLEL RUN; ANY OTHER PARM (OR NONE) IS A NORMAL RUN.  
+004790  01  LS-PARM-DATA.
+004800      05  LS-PARM-LENGTH          PIC S9(04) COMP.
+004810      05  LS-PARM-TEXT            PIC X(04).
+004820 
+004830  PROCEDURE DIVISION USING LS-PARM-DATA.
+004840 
+004850  0000-MAINLINE.
+004860 
+004870      PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+004880 
+004890      PERFORM 2000-AGGREGATE-BY-TIN  THRU 2000-EXIT.
+004900 
+004910      PERFORM 8000-WRAPUP            THRU 8000-EXIT.
+004920 
+004930      GOBACK.
+004940 
+004950  1000-INITIALIZE.
+004960 
+004970      OPEN OUTPUT CC-E01W-DISPLAY-FILE.
+004980      OPEN EXTEND RUN-HISTORY-FILE.
+004990 
+005000      COPY C2INZ001.
+005010 
+005020      IF LS-PARM-LENGTH > ZERO AND LS-PARM-TEXT = "TEST"
+005030          MOVE "Y" TO WS-TEST-MODE-SW
+005040          MOVE WS-TEST-OUTPUT-DDNAME-LIT TO WS-TEN99-OUTPUT-DDNAME
+005050          MOVE WS-TEST-STATE-DDNAME-LIT  TO WS-TEN99-STATE-DDNAME
+005060          MOVE WS-TEST-LABEL-DDNAME-LIT  TO WS-TEN99-LABEL-DDNAME
+005070          MOVE WS-TEST-YTD-DDNAME-LIT    TO WS-TEN99-YTD-DDNAME
+005080          MOVE WS-TEST-CORRHST-DDNAME-LIT
+005090                                  TO WS-TEN99-CORRHST-DDNAME
+005100          MOVE WS-TEST-RECIP-DDNAME-LIT  TO WS-TEN99-RECIP-DDNAME
+005110          MOVE WS-TEST-REASON-DDNAME-LIT TO WS-TEN99-REASON-DDNAME
+005120          MOVE WS-TEST-NETTING-DDNAME-LIT
+005130                                  TO WS-TEN99-NETTING-DDNAME
+005140          MOVE WS-TEST-PORTAL-DDNAME-LIT TO WS-TEN99-PORTAL-DDNAME
+005150          MOVE SPACES             TO CC-E01W-DISPLAY-RCD
+005160          PERFORM 8999-WRITE-SYSOUT
+005170          MOVE "*** T E S T   R U N - NOT FOR PRODUCTION ***"
+005180                                  TO CC-E01W-DISPLAY-RCD
+005190          PERFORM 8999-WRITE-SYSOUT
+005200      END-IF.
+005210 
+005220      MOVE SPR-DATE-CEN           TO WS-RUN-YEAR-CEN.
+005230      MOVE SWA-CURR-YR            TO WS-RUN-YEAR-YR.
+005240      COMPUTE WS-TAX-YEAR = WS-RUN-YEAR - 1.
+005250 
+005260      PERFORM 1100-GET-FILE-SEQUENCE THRU 1100-EXIT.
+005270 
+005280      OPEN OUTPUT TEN99-YTD-FILE.
+005290      OPEN OUTPUT TEN99-OUTPUT-FILE.
+005300      OPEN OUTPUT TEN99-STATE-FILE.
+005310      OPEN OUTPUT TEN99-LABEL-FILE.
+005320      OPEN OUTPUT TEN99-RECIP-FILE.
+005330      OPEN OUTPUT TEN99-REASON-RPT.
+005340      OPEN OUTPUT TEN99-NETTING-RPT.
+005350      OPEN OUTPUT TEN99-PORTAL-FILE.
+005360 
+005370* TEN99-CORR-HIST-FILE IS A PERMANENT CROSS-YEAR LOG, NOT A       
+005380* PER-RUN OUTPUT FILE, SO IT IS OPENED EXTEND LIKE RUN-HISTORY-   
+005390* FILE RATHER THAN OUTPUT LIKE THE FILES ABOVE.                   
+005400      OPEN EXTEND TEN99-CORR-HIST-FILE.
+005410 
+005420      PERFORM 1200-LOAD-BANK-RETURNS THRU 1200-EXIT.
+005430 
+005440      MOVE SWA-CURR-YR            TO TEN99-YY-HDR.
+005450      MOVE SWA-CURR-MO            TO TEN99-MM-HDR.
+005460      MOVE SWA-CURR-DA            TO TEN99-DD-HDR.
+005470      MOVE SPR-DATE-CEN           TO TEN99-CC-HDR.
+005480      MOVE TSC-LAST-FILE-SEQ      TO TEN99-FILE-SEQ-HDR.
+005490      IF WS-TEST-MODE-RUN
+005500          MOVE WS-TEST-FILE-ID-HDR TO TEN99-FILE-ID-HDR
+005510      END-IF.
+005520      MOVE TEN99-RECORD-HDR       TO TEN99-OUT-RCD.
+005530      WRITE TEN99-OUT-RCD.
+005540      MOVE TEN99-RECORD-HDR       TO TEN99-STATE-OUT-RCD.
+005550      WRITE TEN99-STATE-OUT-RCD.
+005560      MOVE TEN99-RECORD-HDR       TO TEN99-LABEL-OUT-RCD.
+005570      WRITE TEN99-LABEL-OUT-RCD.
+005580 
+005590  1000-EXIT.
+005600      EXIT.
+005610 
+005620* 1100-GET-FILE-SEQUENCE                                          
+005630*   READS TEN99-SEQCTL-FILE (CLCWW043) FOR THE FILE-SEQUENCE      
+005640*   NUMBER AND PROCESSING DATE LEFT BY THE LAST RUN.  WHEN        
+005650*   TODAY'S PROCESSING DATE MATCHES, THE SEQUENCE NUMBER IS       
+005660*   BUMPED SO A SAME-DAY RERUN STAMPS A DIFFERENT TEN99-FILE-     
+005670*   SEQ-HDR THAN THE ORIGINAL; OTHERWISE IT RESTARTS AT 1.  A     
+005680*   MISSING OR EMPTY CONTROL FILE (FIRST RUN EVER) IS TREATED     
+005690*   THE SAME AS A NEW PROCESSING DATE.  8300-SAVE-FILE-SEQUENCE   
+005700*   WRITES THE UPDATED VALUES BACK OUT AT WRAP-UP.                
+005710  1100-GET-FILE-SEQUENCE.
+005720 
+005730      MOVE SPACES TO TEN99-SEQCTL-RCD.
+005740 
+005750      OPEN INPUT TEN99-SEQCTL-FILE.
+005760      IF WS-SEQCTL-FILE-STATUS = "00"
+005770          READ TEN99-SEQCTL-FILE
+005780              AT END
+005790                  MOVE SPACES TO TEN99-SEQCTL-RCD
+005800          END-READ
+005810      END-IF.
+005820      CLOSE TEN99-SEQCTL-FILE.
+005830 
+005840      IF TSC-LAST-RUN-DATE-CEN = SPR-DATE-CEN
+005850          AND TSC-LAST-RUN-DATE-YR  = SWA-CURR-YR
+005860          AND TSC-LAST-RUN-DATE-MO  = SWA-CURR-MO
+005870          AND TSC-LAST-RUN-DATE-DA  = SWA-CURR-DA
+005880          ADD 1 TO TSC-LAST-FILE-SEQ
+005890      ELSE
+005900          MOVE 1 TO TSC-LAST-FILE-SEQ
+005910      END-IF.
+005920 
+005930      MOVE SPR-DATE-CEN           TO TSC-LAST-RUN-DATE-CEN.
+005940      MOVE SWA-CURR-YR            TO TSC-LAST-RUN-DATE-YR.
+005950      MOVE SWA-CURR-MO            TO TSC-LAST-RUN-DATE-MO.
+005960      MOVE SWA-CURR-DA            TO TSC-LAST-RUN-DATE-DA.
+005970 
+005980  1100-EXIT.
+005990      EXIT.
+006000 
+006010* 1200-LOAD-BANK-RETURNS                                          
+006020*   READS TEN99-BANKRTN-FILE (CLCWW045) COMPLETELY INTO WS-BANK-  
+006030*   RETURN-TABLE SO 2220-CHECK-BANK-RETURN CAN SEARCH IT FOR      
+006040*   EVERY STAGED DISBURSEMENT WITHOUT A SEPARATE SORT/MATCH       
+006050*   PASS.  A RUN WITH NOTHING RETURNED BY THE BANK SIMPLY LEAVES  
+006060*   THE TABLE EMPTY.                                              
+006070  1200-LOAD-BANK-RETURNS.
+006080 
+006090      OPEN INPUT TEN99-BANKRTN-FILE.
+006100 
+006110      PERFORM 1210-LOAD-BANK-RETURN THRU 1210-EXIT
+006120          UNTIL WS-BANKRTN-EOF
+006130          OR WS-BKR-COUNT-TOTAL NOT < WS-BKR-TABLE-MAX.
+006140 
+006150      IF NOT WS-BANKRTN-EOF
+006160          MOVE "Y" TO WS-BKR-OVERFLOW-SW
+006170          MOVE "*BANK RETURN TABLE FULL AT:" TO SCR-LITERAL
+006180          MOVE WS-BKR-TABLE-MAX       TO SCR-COUNT
+006190          MOVE SYSOUT-COUNT-RCD       TO CC-E01W-DISPLAY-RCD
+006200          PERFORM 8999-WRITE-SYSOUT
+006210      END-IF.
+006220 
+006230      CLOSE TEN99-BANKRTN-FILE.
+006240 
+006250  1200-EXIT.
+006260      EXIT.
+006270 
+006280  1210-LOAD-BANK-RETURN.
+006290 
+006300      READ TEN99-BANKRTN-FILE
+006310          AT END
+006320              MOVE "Y" TO WS-BANKRTN-EOF-SW
+006330              GO TO 1210-EXIT
+006340      END-READ.
+006350 
+006360      ADD 1 TO WS-BKR-COUNT-TOTAL.
+006370      MOVE BKR-ISSUING-BR-CODE
+006380              TO WS-BKR-ISSUING-BR-CODE (WS-BKR-COUNT-TOTAL).
+006390      MOVE BKR-ONSITE-CHK-NUM
+006400              TO WS-BKR-ONSITE-CHK-NUM (WS-BKR-COUNT-TOTAL).
+006410      ADD 1 TO WS-BKR-RETURNS-LOADED.
+006420 
+006430  1210-EXIT.
+006440      EXIT.
+006450 
+006460* 2000-AGGREGATE-BY-TIN                                           
+006470*   SORTS EVERY TEN99-RCD WRITTEN DURING THE TAX YEAR BY TIN SO   
+006480*   THE DISBURSEMENTS FOR ONE PAYEE ON DIFFERENT CHECK RUNS ARE   
+006490*   ADJACENT.  THE SORT OUTPUT PROCEDURE THEN ACCUMULATES A       
+006500*   RUNNING YEAR-TO-DATE TOTAL AND BREAKS WHEN THE TIN CHANGES.   
+006510  2000-AGGREGATE-BY-TIN.
+006520 
+006530      SORT TEN99-SORT-WORK
+006540          ON ASCENDING KEY TS-SSN-TAX-ID
+006550          INPUT PROCEDURE  IS 2100-SORT-INPUT
+006560          OUTPUT PROCEDURE IS 2200-SORT-OUTPUT.
+006570 
+006580  2000-EXIT.
+006590      EXIT.
+006600 
+006610  2100-SORT-INPUT.
+006620 
+006630      OPEN INPUT TEN99-STAGING-FILE.
+006640 
+006650      PERFORM 2110-SORT-IN-RECORD THRU 2110-EXIT
+006660          UNTIL WS-SORT-EOF.
+006670 
+006680      CLOSE TEN99-STAGING-FILE.
+006690 
+006700  2100-EXIT.
+006710      EXIT.
+006720 
+006730  2110-SORT-IN-RECORD.
+006740 
+006750      READ TEN99-STAGING-FILE
+006760          AT END
+006770              MOVE "Y" TO WS-SORT-EOF-SW
+006780              GO TO 2110-EXIT
+006790      END-READ.
+006800 
+006810      ADD 1 TO WS-RECORDS-READ.
+006820      MOVE TEN99-SSN-TAX-ID-DATA  TO TS-SSN-TAX-ID.
+006830      MOVE TEN99-RCD              TO TS-DETAIL.
+006840      RELEASE TEN99-SORT-RCD.
+006850 
+006860  2110-EXIT.
+006870      EXIT.
+006880 
+006890  2200-SORT-OUTPUT.
+006900 
+006910      MOVE "Y" TO WS-FIRST-RCD-SW.
+006920      MOVE "N" TO WS-SORT-EOF-SW.
+006930 
+006940      RETURN TEN99-SORT-WORK
+006950          AT END
+006960              MOVE "Y" TO WS-SORT-EOF-SW.
+006970 
+006980      PERFORM 2210-ACCUMULATE-RECORD THRU 2210-EXIT
+006990          UNTIL WS-SORT-EOF.
+007000 
+007010      IF NOT WS-FIRST-RCD
+007020          PERFORM 2300-BREAK-PAYEE   THRU 2300-EXIT
+007030      END-IF.
+007040 
+007050  2200-EXIT.
+007060      EXIT.
+007070 
+007080* 2210-ACCUMULATE-RECORD                                          
+007090*   ON A TIN CHANGE, ROLL THE PRIOR PAYEE'S ACCUMULATED TOTAL     
+007100*   TO OUTPUT (2300-BREAK-PAYEE) BEFORE STARTING THE NEW ONE.     
+007110  2210-ACCUMULATE-RECORD.
+007120 
+007130      IF WS-FIRST-RCD
+007140          MOVE "N" TO WS-FIRST-RCD-SW
+007150          MOVE TS-SSN-TAX-ID      TO WS-HOLD-SSN-TAX-ID
+007160          MOVE TS-DETAIL          TO WS-HOLD-RCD
+007170          MOVE ZERO               TO WS-DOLLAR-TOTAL
+007180          MOVE ZERO               TO WS-GROSS-TOTAL
+007190          MOVE ZERO               TO WS-PAYEE-CHECK-COUNT
+007200          MOVE "N"               TO WS-PAYEE-RETURNED-SW
+007210      ELSE
+007220          IF TS-SSN-TAX-ID NOT = WS-HOLD-SSN-TAX-ID
+007230              PERFORM 2300-BREAK-PAYEE THRU 2300-EXIT
+007240              MOVE TS-SSN-TAX-ID  TO WS-HOLD-SSN-TAX-ID
+007250              MOVE TS-DETAIL      TO WS-HOLD-RCD
+007260              MOVE ZERO           TO WS-DOLLAR-TOTAL
+007270              MOVE ZERO           TO WS-GROSS-TOTAL
+007280              MOVE ZERO           TO WS-PAYEE-CHECK-COUNT
+007290              MOVE "N"           TO WS-PAYEE-RETURNED-SW
+007300          ELSE
+007310              MOVE TS-DETAIL      TO WS-HOLD-RCD
+007320          END-IF
+007330      END-IF.
+007340 
+007350      MOVE TS-DETAIL              TO TEN99-RCD.
+007360      PERFORM 2220-CHECK-BANK-RETURN THRU 2220-EXIT.
+007370 
+007380      IF NOT WS-BKR-FOUND
+007390          ADD TEN99-RPT-DISB-AMT-DATA TO WS-DOLLAR-TOTAL
+007400          ADD 1 TO WS-PAYEE-CHECK-COUNT
+007410          IF TEN99-RPT-DISB-AMT-DATA > ZERO
+007420              ADD TEN99-RPT-DISB-AMT-DATA TO WS-GROSS-TOTAL
+007430          END-IF
+007440      END-IF.
+007450 
+007460      RETURN TEN99-SORT-WORK
+007470          AT END
+007480              MOVE "Y" TO WS-SORT-EOF-SW.
+007490 
+007500  2210-EXIT.
+007510      EXIT.
+007520 
+007530* 2220-CHECK-BANK-RETURN                                          
+007540*   SEARCHES WS-BANK-RETURN-TABLE FOR THIS DISBURSEMENT'S         
+007550*   ISSUING BRANCH AND ON-SITE CHECK NUMBER.  A MATCH MEANS THE   
+007560*   BANK RETURNED OR REJECTED THE CHECK, SO TEN99-CHECK-          
+007570*   RETURNED-IND IS SET TO FLAG IT AND THE CALLER LEAVES IT OUT   
+007580*   OF THE YEAR-TO-DATE TOTAL.                                    
+007590  2220-CHECK-BANK-RETURN.
+007600 
+007610      MOVE "N" TO WS-BKR-FOUND-SW.
+007620      MOVE TEN99-ISSUING-BR-CODE-DATA TO WS-BKR-SEARCH-KEY (1:3).
+007630      MOVE TEN99-ONSITE-CHK-NUM-DATA  TO WS-BKR-SEARCH-KEY (4:8).
+007640 
+007650      PERFORM 2230-SEARCH-BANK-RETURN THRU 2230-EXIT
+007660          VARYING WS-BKR-TBL-SUB FROM 1 BY 1
+007670          UNTIL WS-BKR-TBL-SUB > WS-BKR-COUNT-TOTAL
+007680          OR WS-BKR-FOUND.
+007690 
+007700      IF WS-BKR-FOUND
+007710          MOVE "R"  TO TEN99-CHECK-RETURNED-IND
+007720          MOVE "Y"  TO WS-PAYEE-RETURNED-SW
+007730          ADD 1     TO WS-CHECKS-RETURNED
+007740          ADD TEN99-RPT-DISB-AMT-DATA TO WS-RETURNED-AMOUNT
+007750      END-IF.
+007760 
+007770  2220-EXIT.
+007780      EXIT.
+007790 
+007800  2230-SEARCH-BANK-RETURN.
+007810 
+007820      IF WS-BKR-KEY (WS-BKR-TBL-SUB) = WS-BKR-SEARCH-KEY
+007830          MOVE "Y" TO WS-BKR-FOUND-SW
+007840      END-IF.
+007850 
+007860  2230-EXIT.
+007870      EXIT.
+007880 
+007890* 2300-BREAK-PAYEE                                                
+007900*   WRITES THE YEAR-TO-DATE ACCUMULATION RECORD (CLCWW014) FOR    
+007910*   EVERY PAYEE, THEN, ONLY IF THE YEAR-TO-DATE TOTAL MEETS THE   
+007920*   IRS REPORTABLE MINIMUM, WRITES THE FINAL 1099 DETAIL RECORD   
+007930*   USING THE LAST DISBURSEMENT SEEN FOR NAME/ADDRESS BUT THE     
+007940*   YEAR-TO-DATE AGGREGATED DOLLAR AMOUNT IN                      
+007950*   TEN99-RPT-DISB-AMT-DATA.                                      
+007960  2300-BREAK-PAYEE.
+007970 
+007980      MOVE WS-HOLD-RCD            TO TEN99-RCD.
+007990      MOVE WS-DOLLAR-TOTAL        TO TEN99-RPT-DISB-AMT-DATA.
+008000 
+008010*   WS-HOLD-RCD WAS CAPTURED FROM THE LAST DISBURSEMENT SEEN      
+008020*   FOR THIS PAYEE, SO ITS OWN RETURNED-CHECK FLAG                
+008030*   IS STALE.  WS-PAYEE-RETURNED-SW TRACKS WHETHER ANY            
+008040*   DISBURSEMENT ROLLED INTO THIS PAYEE'S YTD TOTAL WAS           
+008050*   MATCHED IN 2220-CHECK-BANK-RETURN, SO REAPPLY IT HERE.        
+008060      IF WS-PAYEE-RETURNED
+008070          MOVE "R" TO TEN99-CHECK-RETURNED-IND
+008080      END-IF.
+008090 
+008100      PERFORM 2400-WRITE-YTD-RCD  THRU 2400-EXIT.
+008110      PERFORM 2350-WRITE-NETTING-RCD THRU 2350-EXIT.
+008120 
+008130      IF TEN99-CORRECTED-VOID-IND NOT = SPACE
+008140          PERFORM 2360-WRITE-CORR-HISTORY THRU 2360-EXIT
+008150      END-IF.
+008160 
+008170      IF WS-DOLLAR-TOTAL NOT < WS-REPORTABLE-MINIMUM
+008180          PERFORM 2500-WRITE-OUTPUT   THRU 2500-EXIT
+008190          PERFORM 2580-WRITE-PORTAL-EXTRACT THRU 2580-EXIT
+008200          PERFORM 2600-CHECK-STATE-DIRECT THRU 2600-EXIT
+008210          IF WS-STATE-DIRECT-FILED
+008220              PERFORM 2700-WRITE-STATE-OUTPUT THRU 2700-EXIT
+008230          END-IF
+008240          PERFORM 2750-CHECK-LABEL-SPLIT THRU 2750-EXIT
+008250          IF WS-LABEL-SPLIT-FILED
+008260              PERFORM 2770-WRITE-LABEL-OUTPUT THRU 2770-EXIT
+008270          END-IF
+008280          PERFORM 2800-WRITE-RECIPIENT-COPY THRU 2800-EXIT
+008290      ELSE
+008300          ADD 1 TO WS-PAYEES-BELOW-MINIMUM
+008310      END-IF.
+008320 
+008330  2300-EXIT.
+008340      EXIT.
+008350 
+008360* 2350-WRITE-NETTING-RCD                                          
+008370*   WRITES ONE TEN99-NETTING-RCD (CLCWW038) FOR EVERY PAYEE,      
+008380*   REGARDLESS OF WHETHER THE YEAR-TO-DATE TOTAL MET THE $600     
+008390*   THRESHOLD, SO A PAYEE A REVERSAL PUSHED BELOW THE THRESHOLD   
+008400*   IS STILL VISIBLE AGAINST WHAT WAS ORIGINALLY DISBURSED.       
+008410  2350-WRITE-NETTING-RCD.
+008420 
+008430      MOVE SPACES                 TO TEN99-NETTING-RCD.
+008440      MOVE TEN99-SSN-TAX-ID-DATA  TO NT-SSN-TAX-ID.
+008450      MOVE TEN99-NAME-DATA        TO NT-NAME.
+008460      MOVE WS-GROSS-TOTAL         TO NT-GROSS-DISB-AMT.
+008470      MOVE WS-DOLLAR-TOTAL        TO NT-NET-REPORTABLE-AMT.
+008480      IF WS-DOLLAR-TOTAL NOT < WS-REPORTABLE-MINIMUM
+008490          MOVE "Y" TO NT-REPORTED-IND
+008500      ELSE
+008510          MOVE "N" TO NT-REPORTED-IND
+008520      END-IF.
+008530 
+008540      WRITE TEN99-NETTING-RCD.
+008550      ADD 1 TO WS-NETTING-RCDS-WRITTEN.
+008560 
+008570  2350-EXIT.
+008580      EXIT.
+008590 
+008600* 2360-WRITE-CORR-HISTORY                                         
+008610*   WRITES ONE TEN99-CORR-HIST-RCD (CLCWW044) WHEN THE PAYEE'S    
+008620*   LAST DISBURSEMENT FOR THE YEAR CARRIED A CORRECTED OR VOID    
+008630*   INDICATOR, REGARDLESS OF WHETHER THE YEAR-TO-DATE TOTAL MET   
+008640*   THE $600 THRESHOLD, SO CCMR6310 CAN ANSWER A PAYEE'S          
+008650*   QUESTION ABOUT A PRIOR-YEAR CORRECTION EVEN IF THE            
+008660*   CORRECTED RETURN ITSELF FELL BELOW THE MINIMUM.               
+008670  2360-WRITE-CORR-HISTORY.
+008680 
+008690      MOVE SPACES                  TO TEN99-CORR-HIST-RCD.
+008700      MOVE WS-TAX-YEAR              TO CH-TAX-YEAR.
+008710      MOVE TEN99-SSN-TAX-ID-DATA    TO CH-SSN-TAX-ID.
+008720      MOVE TEN99-NAME-DATA          TO CH-NAME.
+008730      MOVE TEN99-CORRECTED-VOID-IND TO CH-CORRECTED-VOID-IND.
+008740      MOVE TEN99-CC-HDR             TO CH-PROCESSING-DATE-CEN.
+008750      MOVE TEN99-YY-HDR             TO CH-PROCESSING-DATE-YR.
+008760      MOVE TEN99-MM-HDR             TO CH-PROCESSING-DATE-MO.
+008770      MOVE TEN99-DD-HDR             TO CH-PROCESSING-DATE-DA.
+008780 
+008790      WRITE TEN99-CORR-HIST-RCD.
+008800      ADD 1 TO WS-CORR-HIST-RCDS-WRITTEN.
+008810 
+008820  2360-EXIT.
+008830      EXIT.
+008840 
+008850  2400-WRITE-YTD-RCD.
+008860 
+008870      MOVE SPACES                   TO TEN99-YTD-RCD.
+008880      MOVE WS-TAX-YEAR               TO TEN99-YTD-TAX-YEAR.
+008890      MOVE TEN99-SSN-TAX-ID-DATA     TO TEN99-YTD-SSN-TAX-ID.
+008900      MOVE TEN99-NAME-DATA           TO TEN99-YTD-NAME.
+008910      MOVE TEN99-ADDRESS-LINE1-DATA
+008920                             TO TEN99-YTD-ADDRESS-LINE1.
+008930      MOVE TEN99-ADDRESS-LINE2-DATA
+008940                             TO TEN99-YTD-ADDRESS-LINE2.
+008950      MOVE TEN99-CITY-DATA           TO TEN99-YTD-CITY.
+008960      MOVE TEN99-STATE-DATA          TO TEN99-YTD-STATE.
+008970      MOVE TEN99-ZIP-DATA            TO TEN99-YTD-ZIP.
+008980      MOVE TEN99-COMPASS-ENT-CDE-DATA
+008990                             TO TEN99-YTD-COMPASS-ENT-CDE.
+009000      MOVE TEN99-FIN-LABEL-CODE-DATA
+009010                             TO TEN99-YTD-FIN-LABEL-CODE.
+009020      MOVE TEN99-ISSUING-BR-CODE-DATA
+009030                             TO TEN99-YTD-ISSUING-BR-CODE.
+009040      MOVE TEN99-TAX-TYPE            TO TEN99-YTD-TAX-TYPE.
+009050      MOVE TEN99-TIN-IND             TO TEN99-YTD-TIN-IND.
+009060      MOVE WS-DOLLAR-TOTAL
+009070                             TO TEN99-YTD-GROSS-DISB-AMT.
+009080      MOVE WS-PAYEE-CHECK-COUNT      TO TEN99-YTD-CHECK-COUNT.
+009090 
+009100      WRITE TEN99-YTD-RCD
+009110          INVALID KEY
+009120              MOVE "2400-WRITE-YTD-RCD" TO SAR-PARAGRAPH
+009130              MOVE "YTD01"              TO SAR-RETURN-CODE
+009140              MOVE SPACES                TO SAR-DB-NAME
+009150              MOVE "TEN99YTD"           TO SAR-TABLE-NAME
+009160              MOVE SPACES                TO SAR-SQLCODE
+009170              GO TO 9998-COREDUMP
+009180      END-WRITE.
+009190      ADD 1 TO WS-PAYEES-ACCUMULATED.
+009200 
+009210  2400-EXIT.
+009220      EXIT.
+009230 
+009240  2500-WRITE-OUTPUT.
+009250 
+009260      MOVE TEN99-RCD              TO TEN99-OUT-RCD.
+009270      WRITE TEN99-OUT-RCD.
+009280      ADD 1 TO WS-RECORDS-WRITTEN.
+009290      ADD WS-DOLLAR-TOTAL         TO WS-FILE-TOTAL-AMT.
+009300      ADD TEN99-DISB-REQ-SEQ-NUM-DATA TO WS-FILE-CHECKSUM.
+009310 
+009320      PERFORM 2550-ACCUMULATE-REASON THRU 2550-EXIT.
+009330 
+009340  2500-EXIT.
+009350      EXIT.
+009360 
+009370* 2550-ACCUMULATE-REASON                                          
+009380*   RECORDS THE FINAL OUTPUT RECORD'S REASON CODE AGAINST THE     
+009390*   MATCHING WS-REASON-BREAKDOWN-TABLE ENTRY FOR THE WRAP-UP      
+009400*   BREAKDOWN REPORT.  A CODE NOT FOUND IN THE TABLE (SHOULD      
+009410*   NOT HAPPEN, SINCE CCCW9100 ALREADY VALIDATED IT) ROLLS TO     
+009420*   THE LAST TABLE ENTRY, THE 99/OTHER CATCH-ALL.                 
+009430*   2560-SEARCH-REASON CAPTURES THE MATCHED SUBSCRIPT INTO        
+009440*   WS-RSN-BRK-MATCHED-SUB AT THE MOMENT OF THE MATCH, NOT LEFT   
+009450*   TO BE PICKED UP FROM WS-RSN-BRK-SUB AFTERWARD - PERFORM ...   
+009460*   VARYING TESTS AFTER BUMPING THE SUBSCRIPT, SO WS-RSN-BRK-SUB  
+009470*   ON EXIT FROM A MATCH ON THE LAST (99/OTHER CATCH-ALL) ENTRY   
+009480*   WOULD OTHERWISE LAND ONE PAST THE END OF THE 6-ENTRY TABLE.   
+009490*   WS-RSN-BRK-SUB ITSELF IS RESET TO THE CORRECT MATCHED VALUE   
+009500*   BELOW BECAUSE 2800-WRITE-RECIPIENT-COPY STILL READS IT        
+009510*   DIRECTLY AFTER THIS PARAGRAPH RETURNS.                        
+009520  2550-ACCUMULATE-REASON.
+009530 
+009540      MOVE "N" TO WS-RSN-BRK-FOUND-SW.
+009550      MOVE ZERO TO WS-RSN-BRK-SUB.
+009560      MOVE ZERO TO WS-RSN-BRK-MATCHED-SUB.
+009570 
+009580      PERFORM 2560-SEARCH-REASON THRU 2560-EXIT
+009590          VARYING WS-RSN-BRK-SUB FROM 1 BY 1
+009600          UNTIL WS-RSN-BRK-SUB > WS-REASON-TBL-MAX
+009610             OR WS-RSN-BRK-FOUND.
+009620 
+009630      IF NOT WS-RSN-BRK-FOUND
+009640          MOVE WS-REASON-TBL-MAX  TO WS-RSN-BRK-MATCHED-SUB
+009650      END-IF.
+009660 
+009670      MOVE WS-RSN-BRK-MATCHED-SUB TO WS-RSN-BRK-SUB.
+009680 
+009690      ADD 1 TO WS-REASON-BRK-COUNT (WS-RSN-BRK-SUB).
+009700      ADD WS-DOLLAR-TOTAL
+009710               TO WS-REASON-BRK-AMOUNT (WS-RSN-BRK-SUB).
+009720 
+009730  2550-EXIT.
+009740      EXIT.
+009750 
+009760  2560-SEARCH-REASON.
+009770 
+009780      IF TEN99-RSN-CODE = WS-REASON-TBL-CODE (WS-RSN-BRK-SUB)
+009790          MOVE "Y" TO WS-RSN-BRK-FOUND-SW
+009800          MOVE WS-RSN-BRK-SUB TO WS-RSN-BRK-MATCHED-SUB
+009810      END-IF.
+009820 
+009830  2560-EXIT.
+009840      EXIT.
+009850 
+009860* 2580-WRITE-PORTAL-EXTRACT                                       
+009870*   REFORMATS THE FINAL 1099 DETAIL RECORD ONTO THE CLCWW039      
+009880*   LAYOUT THE ENTERPRISE TAX-REPORTING PORTAL PICKS UP, SO       
+009890*   THAT GROUP GETS THEIR OWN IMPORT-READY EXTRACT INSTEAD OF     
+009900*   HAND-CONVERTING THE B&CCW 1099 FILE EVERY FILING SEASON.      
+009910  2580-WRITE-PORTAL-EXTRACT.
+009920 
+009930      MOVE SPACES                      TO TEN99-PORTAL-RCD.
+009940      MOVE WS-TAX-YEAR                 TO PT-TAX-YEAR.
+009950      MOVE TEN99-SSN-TAX-ID-DATA       TO PT-SSN-TAX-ID.
+009960      MOVE TEN99-NAME-DATA             TO PT-NAME.
+009970      MOVE TEN99-ADDRESS-LINE1-DATA    TO PT-ADDRESS-LINE1.
+009980      MOVE TEN99-CITY-DATA             TO PT-CITY.
+009990      MOVE TEN99-STATE-DATA            TO PT-STATE.
+010000      MOVE TEN99-ZIP-DATA              TO PT-ZIP.
+010010      MOVE TEN99-COMPASS-ENT-CDE-DATA  TO PT-COMPASS-ENT-CDE.
+010020      MOVE TEN99-FIN-LABEL-CODE-DATA   TO PT-FIN-LABEL-CODE.
+010030      MOVE TEN99-RPT-DISB-AMT-DATA     TO PT-DISB-AMT.
+010040      MOVE TEN99-TAX-TYPE              TO PT-TAX-TYPE.
+010050      MOVE TEN99-TIN-IND               TO PT-TIN-IND.
+010060      MOVE TEN99-CORRECTED-VOID-IND    TO PT-CORRECTED-VOID-IND.
+010070 
+010080      WRITE TEN99-PORTAL-RCD.
+010090      ADD 1 TO WS-PORTAL-RCDS-WRITTEN.
+010100 
+010110  2580-EXIT.
+010120      EXIT.
+010130 
+010140* 2600-CHECK-STATE-DIRECT                                         
+010150*   SETS WS-STATE-DIRECT-SW ON WHEN TEN99-STATE-DATA MATCHES      
+010160*   ONE OF THE STATES IN WS-STATE-DIRECT-FILE-TABLE THAT FILES    
+010170*   ITS OWN 1099 TRANSMITTAL SEPARATE FROM THE IRS FILE.          
+010180  2600-CHECK-STATE-DIRECT.
+010190 
+010200      MOVE "N" TO WS-STATE-DIRECT-SW.
+010210      MOVE ZERO TO WS-STATE-TBL-SUB.
+010220 
+010230      PERFORM 2610-SEARCH-STATE-TABLE THRU 2610-EXIT
+010240          VARYING WS-STATE-TBL-SUB FROM 1 BY 1
+010250          UNTIL WS-STATE-TBL-SUB > 5
+010260             OR WS-STATE-DIRECT-FILED.
+010270 
+010280  2600-EXIT.
+010290      EXIT.
+010300 
+010310  2610-SEARCH-STATE-TABLE.
+010320 
+010330      IF TEN99-STATE-DATA (1:2) = WS-STATE-DIRECT-ENTRY
+010340                                      (WS-STATE-TBL-SUB)
+010350          MOVE "Y" TO WS-STATE-DIRECT-SW
+010360      END-IF.
+010370 
+010380  2610-EXIT.
+010390      EXIT.
+010400 
+010410  2700-WRITE-STATE-OUTPUT.
+010420 
+010430      MOVE TEN99-RCD              TO TEN99-STATE-OUT-RCD.
+010440      WRITE TEN99-STATE-OUT-RCD.
+010450      ADD 1 TO WS-STATE-RCDS-WRITTEN.
+010460      ADD WS-DOLLAR-TOTAL         TO WS-STATE-TOTAL-AMT.
+010470      ADD TEN99-DISB-REQ-SEQ-NUM-DATA TO WS-STATE-CHECKSUM.
+010480 
+010490  2700-EXIT.
+010500      EXIT.
+010510 
+010520* 2750-CHECK-LABEL-SPLIT                                          
+010530*   SETS WS-LABEL-SPLIT-SW ON WHEN TEN99-FIN-LABEL-CODE-DATA      
+010540*   MATCHES ONE OF THE BUSINESS LINES IN WS-LABEL-SPLIT-FILE-     
+010550*   TABLE THAT FILES ITS OWN 1099 TRANSMITTAL UNDER A SEPARATE    
+010560*   FILER ID.                                                     
+010570  2750-CHECK-LABEL-SPLIT.
+010580 
+010590      MOVE "N" TO WS-LABEL-SPLIT-SW.
+010600      MOVE ZERO TO WS-LABEL-TBL-SUB.
+010610 
+010620      PERFORM 2760-SEARCH-LABEL-TABLE THRU 2760-EXIT
+010630          VARYING WS-LABEL-TBL-SUB FROM 1 BY 1
+010640          UNTIL WS-LABEL-TBL-SUB > 2
+010650             OR WS-LABEL-SPLIT-FILED.
+010660 
+010670  2750-EXIT.
+010680      EXIT.
+010690 
+010700  2760-SEARCH-LABEL-TABLE.
+010710 
+010720      IF TEN99-FIN-LABEL-CODE-DATA = WS-LABEL-SPLIT-ENTRY
+010730                                      (WS-LABEL-TBL-SUB)
+010740          MOVE "Y" TO WS-LABEL-SPLIT-SW
+010750      END-IF.
+010760 
+010770  2760-EXIT.
+010780      EXIT.
+010790 
+010800  2770-WRITE-LABEL-OUTPUT.
+010810 
+010820      MOVE TEN99-RCD              TO TEN99-LABEL-OUT-RCD.
+010830      WRITE TEN99-LABEL-OUT-RCD.
+010840      ADD 1 TO WS-LABEL-RCDS-WRITTEN.
+010850      ADD WS-DOLLAR-TOTAL         TO WS-LABEL-TOTAL-AMT.
+010860      ADD TEN99-DISB-REQ-SEQ-NUM-DATA TO WS-LABEL-CHECKSUM.
+010870 
+010880  2770-EXIT.
+010890      EXIT.
+010900 
+010910* 2800-WRITE-RECIPIENT-COPY                                       
+010920*   MAPS THE FINAL PAYEE RECORD ONTO THE STANDARD 1099-MISC/NEC   
+010930*   RECIPIENT-COPY BOX LAYOUT FOR THE PRINT/MAIL-MERGE PROCESS.   
+010940*   THE BOX THE DISBURSEMENT AMOUNT IS REPORTED UNDER COMES       
+010950*   FROM THE CLCWW032 REASON CODE TABLE ENTRY ESTABLISHED BY      
+010960*   2550-ACCUMULATE-REASON; WS-RSN-BRK-SUB IS STILL SET TO THE    
+010970*   MATCHING TABLE SUBSCRIPT FROM THAT LOOKUP.  CODES 06 AND 14   
+010980*   BOX TO RCP-BOX-6-MEDICAL/RCP-BOX-14-GROSS-PROCEEDS; EVERY     
+010990*   OTHER NON-RENTS CODE (INCLUDING THE 99 CATCH-ALL) FALLS       
+011000*   BACK TO RCP-BOX-3-OTHER-INCOME.                               
+011010  2800-WRITE-RECIPIENT-COPY.
+011020 
+011030      MOVE SPACES                 TO TEN99-RECIP-COPY-RCD.
+011040      MOVE WS-TAX-YEAR             TO RCP-TAX-YEAR.
+011050      MOVE WS-PAYER-NAME           TO RCP-PAYER-NAME.
+011060      MOVE WS-PAYER-ADDRESS        TO RCP-PAYER-ADDRESS.
+011070      MOVE TEN99-SSN-TAX-ID-DATA (1:9) TO RCP-RECIPIENT-TIN.
+011080      MOVE TEN99-NAME-DATA         TO RCP-RECIPIENT-NAME.
+011090      MOVE TEN99-ADDRESS-LINE1-DATA
+011100                           TO RCP-RECIPIENT-ADDRESS-LINE1.
+011110      MOVE TEN99-ADDRESS-LINE2-DATA
+011120                           TO RCP-RECIPIENT-ADDRESS-LINE2.
+011130      MOVE TEN99-CITY-DATA         TO RCP-RECIPIENT-CITY.
+011140      MOVE TEN99-STATE-DATA (1:2)  TO RCP-RECIPIENT-STATE.
+011150      MOVE TEN99-ZIP-DATA          TO RCP-RECIPIENT-ZIP.
+011160      MOVE TEN99-ONSITE-CHK-NUM-DATA
+011170                           TO RCP-ACCOUNT-NUMBER.
+011180      MOVE ZERO                    TO RCP-BOX-1-RENTS.
+011190      MOVE ZERO                    TO RCP-BOX-3-OTHER-INCOME.
+011200      MOVE ZERO                    TO RCP-BOX-6-MEDICAL.
+011210      MOVE ZERO                    TO RCP-BOX-14-GROSS-PROCEEDS.
+011220      EVALUATE WS-REASON-TBL-BOX (WS-RSN-BRK-SUB)
+011230          WHEN "01"
+011240              MOVE WS-DOLLAR-TOTAL TO RCP-BOX-1-RENTS
+011250          WHEN "06"
+011260              MOVE WS-DOLLAR-TOTAL TO RCP-BOX-6-MEDICAL
+011270          WHEN "14"
+011280              MOVE WS-DOLLAR-TOTAL TO RCP-BOX-14-GROSS-PROCEEDS
+011290          WHEN OTHER
+011300              MOVE WS-DOLLAR-TOTAL TO RCP-BOX-3-OTHER-INCOME
+011310      END-EVALUATE.
+011320      MOVE TEN99-BACKUP-WITHHOLD-AMT-DATA
+011330                           TO RCP-BOX-4-FED-TAX-WITHHELD.
+011340      MOVE TEN99-CORRECTED-VOID-IND
+011350                           TO RCP-CORRECTED-IND.
+011360 
+011370      PERFORM 2810-CHECK-SPANISH-LANGUAGE THRU 2810-EXIT.
+011380      IF WS-SPANISH-LANG-REQUIRED
+011390          MOVE "S"                 TO RCP-LANGUAGE-IND
+011400          ADD 1 TO WS-SPANISH-RCDS-WRITTEN
+011410      ELSE
+011420          MOVE "E"                 TO RCP-LANGUAGE-IND
+011430      END-IF.
+011440 
+011450      WRITE TEN99-RECIP-COPY-RCD.
+011460      ADD 1 TO WS-RECIP-RCDS-WRITTEN.
+011470 
+011480  2800-EXIT.
+011490      EXIT.
+011500 
+011510* 2810-CHECK-SPANISH-LANGUAGE                                     
+011520*   SELECTS THE SPANISH-LANGUAGE RECIPIENT-COPY FORM FOR PUERTO   
+011530*   RICO AND OTHER SPANISH-SPEAKING ZIP RANGES.  PUERTO RICO      
+011540*   FILES UNDER STATE CODE "PR"; ITS ZIP RANGE (00600-00999) IS   
+011550*   ALSO CHECKED DIRECTLY SO A RECORD WITH THE STATE CODE LEFT    
+011560*   BLANK STILL GETS THE SPANISH FORM.                            
+011570  2810-CHECK-SPANISH-LANGUAGE.
+011580 
+011590      MOVE "N"                     TO WS-SPANISH-LANG-SW.
+011600      IF TEN99-STATE-DATA (1:2) = "PR"
+011610          MOVE "Y"                 TO WS-SPANISH-LANG-SW
+011620      ELSE
+011630          MOVE TEN99-ZIP-DATA (1:3) TO WS-ZIP-PREFIX
+011640          IF WS-ZIP-PREFIX >= "006" AND WS-ZIP-PREFIX <= "009"
+011650              MOVE "Y"             TO WS-SPANISH-LANG-SW
+011660          END-IF
+011670      END-IF.
+011680 
+011690  2810-EXIT.
+011700      EXIT.
+011710 
+011720  8000-WRAPUP.
+011730 
+011740      MOVE SCL-READ-LIT           TO SCR-LITERAL.
+011750      MOVE WS-RECORDS-READ        TO SCR-COUNT.
+011760      MOVE SYSOUT-COUNT-RCD       TO CC-E01W-DISPLAY-RCD.
+011770      PERFORM 8999-WRITE-SYSOUT.
+011780 
+011790      MOVE SCL-WRITTEN-LIT        TO SCR-LITERAL.
+011800      MOVE WS-RECORDS-WRITTEN     TO SCR-COUNT.
+011810      MOVE SYSOUT-COUNT-RCD       TO CC-E01W-DISPLAY-RCD.
+011820      PERFORM 8999-WRITE-SYSOUT.
+011830 
+011840      MOVE "PAYEES BELOW MINIMUM:"  TO SCR-LITERAL.
+011850      MOVE WS-PAYEES-BELOW-MINIMUM  TO SCR-COUNT.
+011860      MOVE SYSOUT-COUNT-RCD         TO CC-E01W-DISPLAY-RCD.
+011870      PERFORM 8999-WRITE-SYSOUT.
+011880 
+011890      MOVE "RECIPIENT COPIES WRITTEN:" TO SCR-LITERAL.
+011900      MOVE WS-RECIP-RCDS-WRITTEN      TO SCR-COUNT.
+011910      MOVE SYSOUT-COUNT-RCD           TO CC-E01W-DISPLAY-RCD.
+011920      PERFORM 8999-WRITE-SYSOUT.
+011930 
+011940      MOVE "SPANISH-LANGUAGE COPIES:"  TO SCR-LITERAL.
+011950      MOVE WS-SPANISH-RCDS-WRITTEN    TO SCR-COUNT.
+011960      MOVE SYSOUT-COUNT-RCD           TO CC-E01W-DISPLAY-RCD.
+011970      PERFORM 8999-WRITE-SYSOUT.
+011980 
+011990      MOVE "NETTING RECORDS WRITTEN:"  TO SCR-LITERAL.
+012000      MOVE WS-NETTING-RCDS-WRITTEN    TO SCR-COUNT.
+012010      MOVE SYSOUT-COUNT-RCD           TO CC-E01W-DISPLAY-RCD.
+012020      PERFORM 8999-WRITE-SYSOUT.
+012030 
+012040      MOVE "PORTAL RECORDS WRITTEN:" TO SCR-LITERAL.
+012050      MOVE WS-PORTAL-RCDS-WRITTEN   TO SCR-COUNT.
+012060      MOVE SYSOUT-COUNT-RCD         TO CC-E01W-DISPLAY-RCD.
+012070      PERFORM 8999-WRITE-SYSOUT.
+012080 
+012090      MOVE "CORR HIST RCDS WRITTEN:"  TO SCR-LITERAL.
+012100      MOVE WS-CORR-HIST-RCDS-WRITTEN TO SCR-COUNT.
+012110      MOVE SYSOUT-COUNT-RCD          TO CC-E01W-DISPLAY-RCD.
+012120      PERFORM 8999-WRITE-SYSOUT.
+012130 
+012140      MOVE "BANK RETURNS LOADED:"     TO SCR-LITERAL.
+012150      MOVE WS-BKR-RETURNS-LOADED     TO SCR-COUNT.
+012160      MOVE SYSOUT-COUNT-RCD          TO CC-E01W-DISPLAY-RCD.
+012170      PERFORM 8999-WRITE-SYSOUT.
+012180 
+012190      MOVE "CHECKS EXCLUDED AS RETURNED:" TO SCR-LITERAL.
+012200      MOVE WS-CHECKS-RETURNED            TO SCR-COUNT.
+012210      MOVE SYSOUT-COUNT-RCD              TO CC-E01W-DISPLAY-RCD.
+012220      PERFORM 8999-WRITE-SYSOUT.
+012230 
+012240      MOVE "RETURNED AMOUNT EXCLUDED:" TO GTL-LITERAL.
+012250      MOVE WS-RETURNED-AMOUNT        TO GTL-AMOUNT.
+012260      MOVE WS-GRAND-TOTAL-LINE       TO CC-E01W-DISPLAY-RCD.
+012270      PERFORM 8999-WRITE-SYSOUT.
+012280 
+012290      PERFORM 8200-WRITE-REASON-BREAKDOWN THRU 8200-EXIT.
+012300 
+012310      MOVE WS-RECORDS-WRITTEN     TO TEN99-WRITTEN-CNT-TLR.
+012320      MOVE WS-FILE-TOTAL-AMT      TO TEN99-TOTAL-DOLLAR-AMT-TLR.
+012330      MOVE WS-FILE-CHECKSUM       TO TEN99-CHECKSUM-TLR.
+012340      MOVE TEN99-RECORD-TLR       TO TEN99-OUT-RCD.
+012350      WRITE TEN99-OUT-RCD.
+012360 
+012370      MOVE WS-STATE-RCDS-WRITTEN  TO TEN99-WRITTEN-CNT-TLR.
+012380      MOVE WS-STATE-TOTAL-AMT     TO TEN99-TOTAL-DOLLAR-AMT-TLR.
+012390      MOVE WS-STATE-CHECKSUM      TO TEN99-CHECKSUM-TLR.
+012400      MOVE TEN99-RECORD-TLR       TO TEN99-STATE-OUT-RCD.
+012410      WRITE TEN99-STATE-OUT-RCD.
+012420 
+012430      MOVE WS-LABEL-RCDS-WRITTEN  TO TEN99-WRITTEN-CNT-TLR.
+012440      MOVE WS-LABEL-TOTAL-AMT     TO TEN99-TOTAL-DOLLAR-AMT-TLR.
+012450      MOVE WS-LABEL-CHECKSUM      TO TEN99-CHECKSUM-TLR.
+012460      MOVE TEN99-RECORD-TLR       TO TEN99-LABEL-OUT-RCD.
+012470      WRITE TEN99-LABEL-OUT-RCD.
+012480 
+012490      MOVE "LABEL-SPLIT RECORDS WRITTEN:" TO SCR-LITERAL.
+012500      MOVE WS-LABEL-RCDS-WRITTEN         TO SCR-COUNT.
+012510      MOVE SYSOUT-COUNT-RCD              TO CC-E01W-DISPLAY-RCD.
+012520      PERFORM 8999-WRITE-SYSOUT.
+012530 
+012540      PERFORM 8100-BALANCE-OUTPUT-FILE THRU 8100-EXIT.
+012550 
+012560      PERFORM 8300-SAVE-FILE-SEQUENCE THRU 8300-EXIT.
+012570 
+012580      COPY C2INZ003.
+012590 
+012600      PERFORM 9999-CLOSE-FILES    THRU 9999-EXIT.
+012610 
+012620  8000-EXIT.
+012630      EXIT.
+012640 
+012650* 8200-WRITE-REASON-BREAKDOWN                                     
+012660*   WRITES ONE TEN99-REASON-BRK-RCD (CLCWW033) PER CLCWW032       
+012670*   REASON CODE TABLE ENTRY, CARRYING THE COUNT AND DOLLAR        
+012680*   TOTAL OF FINAL 1099 RECORDS ACCUMULATED AGAINST THAT CODE     
+012690*   BY 2550-ACCUMULATE-REASON DURING THE RUN.                     
+012700  8200-WRITE-REASON-BREAKDOWN.
+012710 
+012720      MOVE ZERO TO WS-RSN-BRK-SUB.
+012730 
+012740      PERFORM 8210-WRITE-REASON-RCD THRU 8210-EXIT
+012750          VARYING WS-RSN-BRK-SUB FROM 1 BY 1
+012760          UNTIL WS-RSN-BRK-SUB > WS-REASON-TBL-MAX.
+012770 
+012780  8200-EXIT.
+012790      EXIT.
+012800 
+012810  8210-WRITE-REASON-RCD.
+012820 
+012830      MOVE SPACES                 TO TEN99-REASON-BRK-RCD.
+012840      MOVE WS-REASON-TBL-CODE (WS-RSN-BRK-SUB)
+012850                                   TO RB-REASON-CODE.
+012860      MOVE WS-REASON-TBL-DESC (WS-RSN-BRK-SUB)
+012870                                   TO RB-REASON-DESC.
+012880      MOVE WS-REASON-BRK-COUNT (WS-RSN-BRK-SUB)
+012890                                   TO RB-RECORD-COUNT.
+012900      MOVE WS-REASON-BRK-AMOUNT (WS-RSN-BRK-SUB)
+012910                                   TO RB-DOLLAR-TOTAL.
+012920 
+012930      WRITE TEN99-REASON-BRK-RCD.
+012940 
+012950  8210-EXIT.
+012960      EXIT.
+012970 
+012980* 8300-SAVE-FILE-SEQUENCE                                         
+012990*   REWRITES TEN99-SEQCTL-FILE (CLCWW043) WITH THE PROCESSING     
+013000*   DATE AND FILE-SEQUENCE NUMBER THIS RUN JUST STAMPED ON        
+013010*   TEN99-RECORD-HDR, SO THE NEXT RUN'S 1100-GET-FILE-SEQUENCE    
+013020*   KNOWS WHERE TO PICK UP FROM.                                  
+013030  8300-SAVE-FILE-SEQUENCE.
+013040 
+013050      OPEN OUTPUT TEN99-SEQCTL-FILE.
+013060      WRITE TEN99-SEQCTL-RCD.
+013070      CLOSE TEN99-SEQCTL-FILE.
+013080 
+013090  8300-EXIT.
+013100      EXIT.
+013110 
+013120* 8100-BALANCE-OUTPUT-FILE                                        
+013130*   INDEPENDENTLY RE-READS THE JUST-WRITTEN TEN99-OUTPUT-FILE     
+013140*   FROM THE TOP, RECOUNTING THE DETAIL RECORDS, RESUMMING        
+013150*   TEN99-RPT-DISB-AMT-DATA, AND RECOMPUTING THE CHECKSUM, THEN   
+013160*   COMPARES THE RESULT TO THE TRAILER RECORD RATHER THAN         
+013170*   TRUSTING THE IN-MEMORY COUNTERS THIS PROGRAM CARRIED WHILE    
+013180*   BUILDING THE FILE.  A SHORT OR CORRUPTED OUTPUT FILE ABENDS   
+013190*   HERE INSTEAD OF GOING OUT THE DOOR UNDETECTED.                
+013200  8100-BALANCE-OUTPUT-FILE.
+013210 
+013220      MOVE ZERO TO WS-BAL-DETAIL-COUNT.
+013230      MOVE ZERO TO WS-BAL-DETAIL-AMOUNT.
+013240      MOVE ZERO TO WS-BAL-CHECKSUM.
+013250      MOVE "N" TO WS-BAL-EOF-SW.
+013260 
+013270      CLOSE TEN99-OUTPUT-FILE.
+013280      OPEN INPUT TEN99-OUTPUT-FILE.
+013290 
+013300      PERFORM 8110-BALANCE-READ  THRU 8110-EXIT
+013310          UNTIL WS-BAL-EOF.
+013320 
+013330      CLOSE TEN99-OUTPUT-FILE.
+013340 
+013350      MOVE WS-BAL-DETAIL-COUNT    TO WS-BAL-COUNT-RAW.
+013360 
+013370      IF WS-BAL-COUNT-RAW NOT = TEN99-WRITTEN-CNT-TLR
+013380          OR WS-BAL-DETAIL-AMOUNT NOT = TEN99-TOTAL-DOLLAR-AMT-TLR
+013390          OR WS-BAL-CHECKSUM NOT = TEN99-CHECKSUM-TLR
+013400          MOVE "8100-BALANCE-OUTPUT-FILE" TO SAR-PARAGRAPH
+013410          MOVE "BAL01"                    TO SAR-RETURN-CODE
+013420          MOVE SPACES                      TO SAR-DB-NAME
+013430          MOVE "TEN99OUT"                 TO SAR-TABLE-NAME
+013440          MOVE SPACES                      TO SAR-SQLCODE
+013450          GO TO 9998-COREDUMP
+013460      END-IF.
+013470 
+013480  8100-EXIT.
+013490      EXIT.
+013500 
+013510  8110-BALANCE-READ.
+013520 
+013530      READ TEN99-OUTPUT-FILE
+013540          AT END
+013550              MOVE "Y" TO WS-BAL-EOF-SW
+013560              GO TO 8110-EXIT
+013570      END-READ.
+013580 
+013590      IF TEN99-OUT-RCD (1:10) = LOW-VALUES
+013600          OR TEN99-OUT-RCD (1:10) = HIGH-VALUES
+013610          GO TO 8110-EXIT
+013620      END-IF.
+013630 
+013640      MOVE TEN99-OUT-RCD          TO TEN99-RCD.
+013650 
+013660      ADD 1 TO WS-BAL-DETAIL-COUNT.
+013670      ADD TEN99-RPT-DISB-AMT-DATA TO WS-BAL-DETAIL-AMOUNT.
+013680      ADD TEN99-DISB-REQ-SEQ-NUM-DATA TO WS-BAL-CHECKSUM.
+013690 
+013700  8110-EXIT.
+013710      EXIT.
+013720 
+013730      COPY C2INZ002.
+013740 
+013750      COPY C2INZ004.
+013760 
+013770      COPY C2INZ005.
+013780 
+013790      TEN99-YTD-FILE
+013800      TEN99-STATE-FILE
+013810      TEN99-LABEL-FILE
+013820      TEN99-RECIP-FILE
+013830      TEN99-REASON-RPT
+013840      TEN99-NETTING-RPT
+013850      TEN99-PORTAL-FILE
+013860      TEN99-CORR-HIST-FILE
+013870      RUN-HISTORY-FILE.
+013880 
+013890  9999-EXIT.
+013900      EXIT.
