@@ -0,0 +1,47 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW040  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW040           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* FOREIGN-CURRENCY CONVERSION RATE TABLE
+000090* GIVES THE USD CONVERSION RATE FOR EVERY NON-USD CURRENCY A
+000100* BRANCH CAN DISBURSE IN (DISB-CURRENCY-CODE, CLCWW027), SO
+000110* CCCW9100 CAN CONVERT DISB-AMOUNT TO USD BEFORE IT IS REPORTED
+000120* ON TEN99-RPT-DISB-AMT-DATA, INSTEAD OF RELYING ON THE BRANCH
+000130* TO PRE-CONVERT BEFORE THE REQUEST IS FED IN.  A CODE NOT FOUND
+000140* IN THE TABLE IS TREATED AS USD (RATE 1.000000) AND COUNTED ON
+000150* WS-FX-CODE-DEFAULTED SO A BAD OR UNMAINTAINED CODE SURFACES ON
+000160* THE SYSOUT INSTEAD OF SILENTLY MISCONVERTING THE CHECK.
+000170* RATES ARE MAINTAINED BY HAND IN THIS TABLE AS OF EACH RELEASE;
+000180* THEY ARE NOT PULLED FROM A LIVE FEED.
+000190******************************************************************
+000200*                      REVISIONS
+000210* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000220******************************************************************
+000230* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - FX RATE
+000240*                               TABLE
+000250******************************************************************
+
+000260  01  WS-FX-RATE-TABLE.
+000270      05  FILLER  PIC X(10)
+000280              VALUE "USD1000000".
+000290      05  FILLER  PIC X(10)
+000300              VALUE "CAD0730000".
+000310      05  FILLER  PIC X(10)
+000320              VALUE "EUR1090000".
+000330      05  FILLER  PIC X(10)
+000340              VALUE "GBP1270000".
+000350      05  FILLER  PIC X(10)
+000360              VALUE "MXN0058000".
+
+000370  01  WS-FX-RATE-TBL REDEFINES WS-FX-RATE-TABLE.
+000380      05  WS-FX-RATE-ENTRY               OCCURS 5 TIMES.
+000390          10  WS-FX-TBL-CURRENCY-CODE    PIC X(03).
+000400          10  WS-FX-TBL-RATE             PIC 9(01)V9(06).
+
+000410  77  WS-FX-RATE-TBL-MAX               PIC 9(02) COMP VALUE 5.
+000420  77  WS-FX-DEFAULT-CODE               PIC X(03) VALUE "USD".
+
+000430******************  END OF COPYLIB CLCWW040  *****************
