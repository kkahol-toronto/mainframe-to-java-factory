@@ -0,0 +1,46 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW014  ****************    
+000030*------------------------------------------------------------     
+000040*     BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)            
+000050*------------------------------------------------------------     
+000060* COPYLIB MEMBER NAME:  CLCWW014           USED BY: CCCW9150      
+000070*                                                   CCMR6320      
+000080*------------------------------------------------------------     
+000090* 1099 YEAR-TO-DATE PAYEE ACCUMULATION RECORD                     
+000100* RECORD LENGTH = 240                                             
+000110* BUILT BY CCCW9150 FROM THE TEN99-RCD DETAIL RECORDS WRITTEN     
+000120* BY EVERY CCCW9100 RUN DURING THE TAX YEAR.  USED TO SUM         
+000130* TEN99-RPT-DISB-AMT-DATA BY TIN/NAME SO THE $600 IRS             
+000140* REPORTING THRESHOLD IS APPLIED ACROSS THE WHOLE YEAR, NOT       
+000150* A SINGLE CHECK RUN.                                             
+000160******************************************************************
+000170*                       REVISIONS                                 
+000180* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE             
+000190******************************************************************
+000200* 03/2012   001    R.FORTUNATE  NEW INCLUDE MEMBER - YEAR-TO-
+000210*                               DATE PAYEE ACCUMULATION
+000211* 08/2026   002    R.FORTUNATE  TEN99-YTD-FILE REORGANIZED AS A
+000212*                               KEYED FILE ON TEN99-YTD-KEY -
+000213*                               SEE CCCW9150'S SELECT ENTRY
+000220******************************************************************
+000230 
+000240  01  TEN99-YTD-RCD.
+000250      05  TEN99-YTD-KEY.
+000260          10  TEN99-YTD-TAX-YEAR        PIC 9(04).
+000270          10  TEN99-YTD-SSN-TAX-ID      PIC X(16).
+000280      05  TEN99-YTD-NAME                PIC X(40).
+000290      05  TEN99-YTD-ADDRESS-LINE1       PIC X(40).
+000300      05  TEN99-YTD-ADDRESS-LINE2       PIC X(40).
+000310      05  TEN99-YTD-CITY                PIC X(28).
+000320      05  TEN99-YTD-STATE               PIC X(05).
+000330      05  TEN99-YTD-ZIP                 PIC X(11).
+000340      05  TEN99-YTD-COMPASS-ENT-CDE     PIC X(03).
+000350      05  TEN99-YTD-FIN-LABEL-CODE      PIC 9(04).
+000360      05  TEN99-YTD-ISSUING-BR-CODE     PIC X(03).
+000370      05  TEN99-YTD-GROSS-DISB-AMT      PIC S9(11)V99.
+000380      05  TEN99-YTD-CHECK-COUNT         PIC 9(05) COMP.
+000390      05  TEN99-YTD-TAX-TYPE            PIC X(01).
+000400      05  TEN99-YTD-TIN-IND             PIC X(01).
+000410      05  FILLER                        PIC X(27).
+000420 
+000430******************  END OF COPYLIB CLCWW014  *****************    
