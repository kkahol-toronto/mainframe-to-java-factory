@@ -27,6 +27,16 @@
 00027      MOVE SPRL-END-LIT                TO SPR-START-END            C2INZ003
 00028      MOVE SYSOUT-PROCESSING-RCD       TO CC-E01W-DISPLAY-RCD      C2INZ003
 00029      PERFORM 8999-WRITE-SYSOUT                                    C2INZ003
+00029A     MOVE PANV-PROGRAM                TO RHR-PROGRAM-ID           C2INZ003
+00029B     MOVE "END"                       TO RHR-EVENT                C2INZ003
+00029C     MOVE SPR-DATE-MO                  TO RHR-RUN-DATE-MO         C2INZ003
+00029D     MOVE SPR-DATE-DA                  TO RHR-RUN-DATE-DA         C2INZ003
+00029E     MOVE SPR-DATE-CEN                 TO RHR-RUN-DATE-CEN        C2INZ003
+00029F     MOVE SPR-DATE-YR                  TO RHR-RUN-DATE-YR         C2INZ003
+00029G     MOVE SPR-TIME-HH                  TO RHR-RUN-TIME-HH         C2INZ003
+00029H     MOVE SPR-TIME-MM                  TO RHR-RUN-TIME-MM         C2INZ003
+00029I     MOVE SPR-TIME-SS                  TO RHR-RUN-TIME-SS         C2INZ003
+00029J     WRITE RUN-HISTORY-RCD                                        C2INZ003
 00030                                                                   C2INZ003
 00031      MOVE SYSOUT-ASTERISKS            TO CC-E01W-DISPLAY-RCD      C2INZ003
 00032      PERFORM 8999-WRITE-SYSOUT                                    C2INZ003
