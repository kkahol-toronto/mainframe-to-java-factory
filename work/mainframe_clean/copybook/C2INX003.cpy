@@ -13,6 +13,16 @@
 00013 *        C2INP005  - CLOSE FILES                                * C2INX003
 00014 ***************************************************************** C2INX003
 00015                                                                   C2INX003
+00015A 01  PAN-VALET.                                                   C2INX003
+00015B*    NORMALLY STAMPED INTO WORKING-STORAGE BY THE PANVALET        C2INX003
+00015C*    LIBRARIAN AT CHECKOUT TIME (LEVEL/PROGRAM/DATE OF THE        C2INX003
+00015D*    SOURCE MEMBER).  DEFINED HERE SO C2INP001 HAS SOMETHING      C2INX003
+00015E*    TO MOVE TO PANV-DATA WHEN COMPILED OUTSIDE THE LIBRARIAN.    C2INX003
+00015F     05  PV-LEVEL                    PIC 9(03) VALUE ZERO.        C2INX003
+00015G     05  PV-PROGRAM                  PIC X(08) VALUE SPACES.      C2INX003
+00015H     05  FILLER                      PIC X(02) VALUE SPACES.      C2INX003
+00015I     05  PV-DATE                     PIC X(08) VALUE SPACES.      C2INX003
+00015J                                                                  C2INX003
 00016  01  SYSOUT-PANVALET-RCD.                                         C2INX003
 00017      05  FILLER                      PIC X(02) VALUE SPACES.      C2INX003
 00018      05  PANV-LITERAL                PIC X(19) VALUE              C2INX003
@@ -61,9 +71,50 @@
 00061      05  FILLER                      PIC X(01)  VALUE SPACES.     C2INX003
 00062      05  SAR-TABLE-NAME-LIT          PIC X(07)                    C2INX003
 00063                                      VALUE "TABLE:".              C2INX003
-00064      05  SAR-TABLE-NAME              PIC X(31)  VALUE SPACES.     C2INX003
-00065      05  FILLER                      PIC X(10) VALUE SPACES.      C2INX003
+00064      05  SAR-TABLE-NAME              PIC X(20)  VALUE SPACES.     C2INX003
+00064A     05  FILLER                      PIC X(01)  VALUE SPACES.     C2INX003
+00064B     05  SAR-SQLCODE-LIT             PIC X(09)                    C2INX003
+00064C                                     VALUE "SQLCODE:".            C2INX003
+00064D     05  SAR-SQLCODE                 PIC X(06)  VALUE SPACES.     C2INX003
+00065      05  FILLER                      PIC X(05) VALUE SPACES.      C2INX003
 00066                                                                   C2INX003
+00066A                                                                  C2INX003
+00066B*    RETRY CONTROL FOR TRANSIENT DB2 ERRORS (9998-COREDUMP IN     C2INX003
+00066C*    C2INZ004 WAITS AND RETURNS INSTEAD OF ABENDING WHEN          C2INX003
+00066D*    SAR-SQLCODE MATCHES ONE OF SAR-RETRYABLE-SQLCODE-ENTRY).     C2INX003
+00066E*    RETRY IS OPT-IN, NOT TIED TO GO TO VS. PERFORM ENTRY -       C2INX003
+00066F*    A CALLING PARAGRAPH THAT WANTS RETRY MUST MOVE "Y" TO        C2INX003
+00066G*    SAR-RETRY-REQUESTED-SW RIGHT BEFORE PERFORM 9998-COREDUMP    C2INX003
+00066H*    THRU 9998-EXIT AND LOOP ON ITS OWN DB2 CALL.  THE SWITCH     C2INX003
+00066I*    IS CLEARED AS SOON AS IT IS TESTED SO IT CANNOT LEAK INTO    C2INX003
+00066J*    A LATER CALL; A PLAIN GO TO 9998-COREDUMP NEVER SETS IT.     C2INX003
+00066K 01  SAR-RETRY-CONTROLS.                                          C2INX003
+00066L     05  SAR-RETRY-COUNT             PIC 9(02) COMP               C2INX003
+00066M                                     VALUE ZERO.                  C2INX003
+00066N     05  SAR-RETRY-MAX               PIC 9(02) COMP               C2INX003
+00066O                                     VALUE 3.                     C2INX003
+00066P     05  SAR-RETRY-WAIT-SECS         PIC 9(02) COMP               C2INX003
+00066Q                                     VALUE 5.                     C2INX003
+00066R                                                                  C2INX003
+00066S 01  SAR-RETRYABLE-SQLCODE-TABLE.                                 C2INX003
+00066T     05  FILLER                  PIC X(06) VALUE "-904".          C2INX003
+00066U     05  FILLER                  PIC X(06) VALUE "-911".          C2INX003
+00066V 01  SAR-RETRYABLE-SQLCODE-TBL REDEFINES                          C2INX003
+00066W                         SAR-RETRYABLE-SQLCODE-TABLE.             C2INX003
+00066X     05  SAR-RETRYABLE-SQLCODE-ENTRY PIC X(06)                    C2INX003
+00066Y                                     OCCURS 2 TIMES.              C2INX003
+00066Z                                                                  C2INX003
+00067A 77  SAR-RETRY-TBL-SUB             PIC 9(02) COMP                 C2INX003
+00067B                                     VALUE ZERO.                  C2INX003
+00067C 77  SAR-RETRY-FOUND-SW            PIC X(01) VALUE "N".           C2INX003
+00067D     88  SAR-RETRY-CODE-FOUND              VALUE "Y".             C2INX003
+00067E                                                                  C2INX003
+00067F 77  SAR-RETRY-REQUESTED-SW    PIC X(01) VALUE "N".               C2INX003
+00067G     88  SAR-RETRY-REQUESTED          VALUE "Y".                  C2INX003
+00067H                                                                  C2INX003
+00067I 77  SAR-SQLCA-FOUND-SW        PIC X(01) VALUE "N".               C2INX003
+00067J     88  SAR-SQLCA-HAS-DATA          VALUE "Y".                   C2INX003
+00067K                                                                  C2INX003
 00067  01  SYSOUT-COUNT-RCD.                                            C2INX003
 00068      05  FILLER                      PIC X(02)  VALUE SPACES.     C2INX003
 00069      05  SCR-LITERAL                 PIC X(30)                    C2INX003
@@ -76,6 +127,11 @@
 00076          10  SWA-CURR-YR             PIC X(02) VALUE SPACES.      C2INX003
 00077          10  SWA-CURR-MO             PIC X(02) VALUE SPACES.      C2INX003
 00078          10  SWA-CURR-DA             PIC X(02) VALUE SPACES.      C2INX003
+00078A      05  SWA-CURRENT-CCYY-DATE.                                  C2INX003
+00078B          10  SWA-CCYY-CEN        PIC 9(02).                      C2INX003
+00078C          10  SWA-CCYY-YR         PIC 9(02).                      C2INX003
+00078D          10  SWA-CCYY-MO         PIC 9(02).                      C2INX003
+00078E          10  SWA-CCYY-DA         PIC 9(02).                      C2INX003
 00079      05  SWA-CURRENT-TIME.                                        C2INX003
 00080          10  SWA-CURR-HH             PIC X(02) VALUE SPACES.      C2INX003
 00081          10  SWA-CURR-MM             PIC X(02) VALUE SPACES.      C2INX003
@@ -91,6 +147,8 @@
 00091                                      VALUE "PAGES WRITTEN:".      C2INX003
 00092          10  SCL-LINE-LIT            PIC X(14)                    C2INX003
 00093                                      VALUE "LINES WRITTEN:".      C2INX003
+00093A     10  SCL-REJECTED-LIT        PIC X(17)                        C2INX003
+00093B                                 VALUE "RECORDS REJECTED:".       C2INX003
 00094      05  SYSOUT-ASTERISKS.                                        C2INX003
 00095          10  FILLER                  PIC X(02) VALUE SPACES.      C2INX003
 00096          10  FILLER                  PIC X(44)                    C2INX003
