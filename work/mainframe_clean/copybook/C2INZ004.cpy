@@ -15,6 +15,21 @@
 00015 *       TABLE NAME                                              * C2INZ004
 00016 *     PRIOR TO CALLING THIS ROUTINE, FILL IN THE ABOVE FIELDS   * C2INZ004
 00017 *     CALL "COREDUMP" TO TERMINATE PROCESSING ABNORMALLY        * C2INZ004
+00017A*     ALSO PAGES ON-CALL OPERATIONS VIA ALERTOPS WITH THE         C2INZ004
+00017B*     SAME ABEND DATA BEFORE THE JOB GOES DOWN                    C2INZ004
+00017C*    RETRY IS GATED ON SAR-RETRY-REQUESTED-SW (SEE C2INX003) -    C2INZ004
+00017D*    COBOL CANNOT TELL A GO TO CALLER FROM A PERFORM CALLER, SO   C2INZ004
+00017E*    A CALLER THAT WANTS A TRANSIENT DB2 ERROR RETRIED INSTEAD    C2INZ004
+00017F*    OF ABENDING IMMEDIATELY MUST MOVE "Y" TO BOTH                C2INZ004
+00017G*    SAR-RETRY-REQUESTED-SW AND SAR-SQLCODE, THEN PERFORM         C2INZ004
+00017H*    9998-COREDUMP THRU 9998-EXIT (NOT GO TO) AND LOOP ON ITS     C2INZ004
+00017I*    OWN DB2 CALL.  THE SWITCH IS CLEARED AS SOON AS IT IS        C2INZ004
+00017J*    TESTED, SO A PLAIN GO TO 9998-COREDUMP CALLER - WHICH        C2INZ004
+00017K*    NEVER SETS IT - ALWAYS FALLS THROUGH TO THE ABEND LOGIC      C2INZ004
+00017L*    BELOW REGARDLESS OF SAR-SQLCODE.                             C2INZ004
+00017M*    ON SUCCESS, A RETRY-AWARE CALLER SHOULD PERFORM              C2INZ004
+00017N*    9996-RESET-RETRY THRU 9996-EXIT SO THE NEXT UNRELATED        C2INZ004
+00017O*    CALL STARTS WITH A FULL RETRY BUDGET OF ITS OWN              C2INZ004
 00018 * USE IN CONJUNCTION WITH COPY MEMBERS:                         * C2INZ004
 00019 *        C2INW001  - SELECT FOR SYSOUT DISPLAY FILE             * C2INZ004
 00020 *        C2INW002  - FILE DESCRIPTION FOR SYSOUT DISPLAY FILE   * C2INZ004
@@ -26,6 +41,22 @@
 00026 *        C2INP005  - CLOSE FILES                                * C2INZ004
 00027 ***************************************************************** C2INZ004
 00028                                                                   C2INZ004
+00028A     MOVE "N" TO SAR-RETRY-FOUND-SW                               C2INZ004
+00028B                                                                  C2INZ004
+00028C     IF SAR-RETRY-REQUESTED AND SAR-RETRY-COUNT < SAR-RETRY-MAX   C2INZ004
+00028D         PERFORM 9997-FIND-RETRY-CODE THRU 9997-EXIT              C2INZ004
+00028E             VARYING SAR-RETRY-TBL-SUB FROM 1 BY 1                C2INZ004
+00028F             UNTIL SAR-RETRY-TBL-SUB > 2                          C2INZ004
+00028G     END-IF                                                       C2INZ004
+00028H                                                                  C2INZ004
+00028I     MOVE "N" TO SAR-RETRY-REQUESTED-SW                           C2INZ004
+00028J                                                                  C2INZ004
+00028K     IF SAR-RETRY-CODE-FOUND                                      C2INZ004
+00028L         ADD 1 TO SAR-RETRY-COUNT                                 C2INZ004
+00028M         CALL "WAITRTRY" USING SAR-RETRY-WAIT-SECS                C2INZ004
+00028N         GO TO 9998-EXIT                                          C2INZ004
+00028O     END-IF                                                       C2INZ004
+00028P                                                                  C2INZ004
 00029      MOVE SPACES                      TO CC-E01W-DISPLAY-RCD      C2INZ004
 00030      PERFORM 8999-WRITE-SYSOUT                                    C2INZ004
 00031                                                                   C2INZ004
@@ -43,6 +74,16 @@
 00043      MOVE SYSOUT-ASTERISKS            TO CC-E01W-DISPLAY-RCD      C2INZ004
 00044      PERFORM 8999-WRITE-SYSOUT                                    C2INZ004
 00045                                                                   C2INZ004
+00045A     IF SAR-DB-NAME = SPACES AND SAR-TABLE-NAME = SPACES          C2INZ004
+00045B             AND NOT SQLCA-NO-ERROR                               C2INZ004
+00045C         SET SAR-SQLCA-HAS-DATA TO TRUE                           C2INZ004
+00045D     END-IF                                                       C2INZ004
+00045E                                                                  C2INZ004
+00045F     IF SAR-SQLCA-HAS-DATA                                        C2INZ004
+00045G         MOVE SQLCA-DB-NAME      TO SAR-DB-NAME                   C2INZ004
+00045H         MOVE SQLCA-TABLE-NAME   TO SAR-TABLE-NAME                C2INZ004
+00045I     END-IF                                                       C2INZ004
+00045J                                                                  C2INZ004
 00046      MOVE SYSOUT-ABEND-RCD            TO CC-E01W-DISPLAY-RCD      C2INZ004
 00047      PERFORM 8999-WRITE-SYSOUT                                    C2INZ004
 00048                                                                   C2INZ004
@@ -51,7 +92,41 @@
 00051                                                                   C2INZ004
 00052      PERFORM 9999-CLOSE-FILES                                     C2INZ004
 00053                                                                   C2INZ004
-00054      CALL "COREDUMP"                                              C2INZ004
-00055      .                                                            C2INZ004
+00053A     CALL "ALERTOPS" USING SAR-PARAGRAPH                          C2INZ004
+00053B                             SAR-RETURN-CODE                      C2INZ004
+00053C                             SAR-DB-NAME                          C2INZ004
+00053D                             SAR-TABLE-NAME                       C2INZ004
+00053E                                                                  C2INZ004
+00054      CALL "COREDUMP".                                             C2INZ004
+00054A                                                                  C2INZ004
+00054B 9998-EXIT.                                                       C2INZ004
+00054C     EXIT.                                                        C2INZ004
+00054D                                                                  C2INZ004
+00054E 9997-FIND-RETRY-CODE.                                            C2INZ004
+00054F                                                                  C2INZ004
+00054G     IF SAR-SQLCODE EQUAL                                         C2INZ004
+00054H             SAR-RETRYABLE-SQLCODE-ENTRY (SAR-RETRY-TBL-SUB)      C2INZ004
+00054I         SET SAR-RETRY-CODE-FOUND TO TRUE                         C2INZ004
+00054J     END-IF.                                                      C2INZ004
+00054K                                                                  C2INZ004
+00054L 9997-EXIT.                                                       C2INZ004
+00054M     EXIT.                                                        C2INZ004
+00054N*    ----------------------------------------------------------   C2INZ004
+00054O*    9996-RESET-RETRY                                             C2INZ004
+00054P*    A CALLER THAT RETRIED ITS OWN DB2 CALL AFTER PERFORMING      C2INZ004
+00054Q*    9998-COREDUMP THRU 9998-EXIT AND THEN SUCCEEDED SHOULD       C2INZ004
+00054R*    PERFORM 9996-RESET-RETRY THRU 9996-EXIT BEFORE ITS NEXT      C2INZ004
+00054S*    DISTINCT DB2 CALL.  SAR-RETRY-COUNT IS SHARED BY EVERY       C2INZ004
+00054T*    CALLER FOR THE LIFE OF THE RUN; LEFT UNRESET, A BURST OF     C2INZ004
+00054U*    RETRIES ON ONE CALL PERMANENTLY EATS INTO THE RETRY          C2INZ004
+00054V*    BUDGET OF EVERY UNRELATED CALL MADE LATER IN THE JOB         C2INZ004
+00054W*    ----------------------------------------------------------   C2INZ004
+00054X                                                                  C2INZ004
+00054Y 9996-RESET-RETRY.                                                C2INZ004
+00054Z                                                                  C2INZ004
+00055      MOVE ZERO TO SAR-RETRY-COUNT.                                C2INZ004
+00055A                                                                  C2INZ004
+00055B 9996-EXIT.                                                       C2INZ004
+00055C     EXIT.                                                        C2INZ004
 00056 *****  ++INCLUDE  C2INP004  END  ******************************** C2INZ004
-
\ No newline at end of file
+
