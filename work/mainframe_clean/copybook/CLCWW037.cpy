@@ -0,0 +1,30 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW037  ****************
+000030*------------------------------------------------------------
+000040*     BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW037           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* VENDOR/PAYEE MASTER RECORD
+000090* RECORD LENGTH = 49
+000100* ONE RECORD PER TIN ON FILE WITH THE NAME OF RECORD FOR THAT
+000110* PAYEE.  CCCW9100 LOADS THIS FILE INTO A WORKING-STORAGE TABLE
+000120* AT STARTUP AND CHECKS EVERY DISBURSEMENT'S NAME/TIN PAIR
+000130* AGAINST IT BEFORE BUILDING THE TEN99-RCD DETAIL RECORD, SO A
+000140* MISMATCH IS CAUGHT AND SUSPENDED INTERNALLY INSTEAD OF COMING
+000150* BACK AS AN IRS B-NOTICE AFTER FILING.  MAINTAINED OUTSIDE THIS
+000160* SYSTEM; A TIN NOT FOUND ON THIS FILE IS NOT ITSELF TREATED AS
+000170* AN ERROR SINCE NOT EVERY PAYEE IS A MAINTAINED VENDOR.
+000180******************************************************************
+000190*                       REVISIONS
+000200* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000210******************************************************************
+000220* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - VENDOR/
+000230*                               PAYEE MASTER RECORD
+000240******************************************************************
+
+000250  01  VENDOR-MASTER-RCD.
+000260      05  VM-TIN                        PIC X(09).
+000270      05  VM-NAME                       PIC X(40).
+
+000280******************  END OF COPYLIB CLCWW037  *****************
