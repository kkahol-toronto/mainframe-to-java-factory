@@ -0,0 +1,38 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW030  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW030           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* 1099 BACKUP WITHHOLDING SUMMARY REPORT RECORD
+000090* RECORD LENGTH = 100
+000100* HOLDS ONE LINE PER TEN99-RCD WHERE TEN99-TIN-IND SHOWED A TIN
+000110* MISMATCH AND BACKUP WITHHOLDING WAS CALCULATED AND POSTED TO
+000120* TEN99-BACKUP-WITHHOLD-AMT-DATA, SO WITHHOLDING CAN BE
+000130* RECONCILED AGAINST THE TAX DEPOSIT WITHOUT GOING BACK TO THE
+000140* FULL 1099 DETAIL FILE.  THIS IS AN OPERATIONAL REVIEW REPORT,
+000141* NOT THE IRS FILING ITSELF, SO TW-SSN-TAX-ID CARRIES ONLY THE
+000142* LAST 4 DIGITS OF THE TIN - SEE 3710-WRITE-WITHHOLD-RPT IN
+000143* CCCW9100.
+000150******************************************************************
+000160*                      REVISIONS
+000170* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000180******************************************************************
+000190* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - BACKUP
+000200*                               WITHHOLDING SUMMARY REPORT
+000201* 08/2026   002    R.FORTUNATE  TW-SSN-TAX-ID NOW MASKED TO THE
+000202*                               LAST 4 DIGITS OF THE TIN
+000210******************************************************************
+000220 
+000230  01  TEN99-WITHHOLD-RCD.
+000240      05  TW-ONSITE-CHK-NUM             PIC X(08).
+000250      05  TW-ISSUING-BR-CODE            PIC X(03).
+000260      05  FILLER                        PIC X(02).
+000270      05  TW-SSN-TAX-ID                 PIC X(16).
+000280      05  FILLER                        PIC X(02).
+000290      05  TW-DISB-AMOUNT                PIC S9(10)V99.
+000300      05  TW-WITHHOLD-AMOUNT            PIC S9(10)V99.
+000310      05  FILLER                        PIC X(45).
+000320 
+000330******************  END OF COPYLIB CLCWW030  *****************
