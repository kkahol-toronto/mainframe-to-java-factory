@@ -5,7 +5,7 @@
       *  COPYLIB MEMBER NAME:  CLCWW013            USED BY: CCCW9100   *00050001
       *                                                     CCCW9150   *00060001
       *                                                     CCMR6320   *00070001
-      * FILE LAYOUT IS HARD-CODED IN CCMR6320.                         *00080001
+      * CCMR6320 DISPLAYS/TOTALS THE FULL LAYOUT VIA THIS COPYBOOK.    *00080001
       *----------------------------------------------------------------*00090001
       *  1099 FILE                                                     *00100001
       *  RECORD LENGTH = 320                                           *00110001
@@ -30,6 +30,40 @@
       *                                  TEN99-TIN-IND                 *00244302
       *                                  REDUCE FILLER FROM 26 TO 24   *00244402
       ******************************************************************00244502
+      * 08/2026   EPM#3102 R. FORTUNATE ADD NEW FIELD:                 *00244601
+      *                                  TEN99-CORRECTED-VOID-IND      *00244701
+      *                                  REDUCE FILLER FROM 24 TO 23   *00244801
+      ***************************************************************** 00244901
+      * 08/2026   EPM#3201 R. FORTUNATE ADD NEW FIELD:                 *00244910
+      *                                  TEN99-BACKUP-WITHHOLD-AMT-DATA*00244920
+      *                                  REDUCE FILLER FROM 23 TO 11   *00244930
+      ***************************************************************** 00244940
+      * 08/2026   EPM#3202 R. FORTUNATE ADD NEW FIELD:                 *00244950
+      *                                  TEN99-RSN-CODE                *00244960
+      *                                  REDUCE FILLER FROM 11 TO 09   *00244970
+      ***************************************************************** 00244980
+      * 08/2026   EPM#3203 R. FORTUNATE ADD NEW FIELD:                 *00244981
+      *                                  TEN99-CHECKSUM-TLR           * 00244982
+      *                                  REDUCE FILLER FROM 180 TO 170* 00244983
+      ***************************************************************** 00244984
+      * 08/2026   EPM#3204 R. FORTUNATE ADD NEW FIELD:                 *00244985
+      *                                  TEN99-CURRENCY-CODE-DATA      *00244986
+      *                                  REDUCE FILLER FROM 09 TO 06   *00244987
+      ***************************************************************** 00244988
+      * 08/2026   EPM#3205 R. FORTUNATE ADD NEW FIELD:                 *00244989
+      *                                  TEN99-FILE-SEQ-HDR            *00244990
+      ***************************************************************** 00244991
+      * 08/2026   EPM#3206 R. FORTUNATE ADD NEW FIELD:                 *00244992
+      *                                  TEN99-CHECK-RETURNED-IND      *00244993
+      *                                  REDUCE FILLER FROM 06 TO 05   *00244994
+      ***************************************************************** 00244995
+      * 08/2026   EPM#3207 R. FORTUNATE WIDEN TEN99-WRITTEN-CNT-TLR *   00244996
+      *                                  FROM 08 TO 09 BYTES SO THE *   00244997
+      *                                  DETAIL COUNT NO LONGER     *   00244998
+      *                                  LOSES ITS LOW-ORDER DIGIT  *   00244999
+      *                                  ON THE MOVE TO THIS FIELD; *   00245001
+      *                                  REDUCE FILLER FROM 10 TO 09*   00245002
+      ***************************************************************** 00245003
        01  FILLER                                PIC X(14)              00245001
            VALUE "***1099 RCD***".                                      00246001
                                                                         00247001
@@ -45,6 +79,7 @@
                10  TEN99-YY-HDR                  PIC X(02).             00320001
                10  TEN99-MM-HDR                  PIC X(02).             00330001
                10  TEN99-DD-HDR                  PIC X(02).             00340001
+           05  TEN99-FILE-SEQ-HDR                PIC 9(03).             00345001
                                                                         00350001
        01  TEN99-RCD.                                                   00360001
            05  TEN99-CO-BUS-CODE-DATA            PIC X(04).             00370001
@@ -60,23 +95,36 @@
            05  TEN99-ZIP-DATA                    PIC X(11).             00470001
            05  TEN99-COMPASS-ENT-CDE-DATA        PIC X(03).             00480001
            05  TEN99-RSN-FOR-DISB-DATA           PIC X(60).             00490001
+           05  TEN99-RSN-CODE                    PIC X(02).             00490501
            05  TEN99-RPT-DISB-AMT-DATA           PIC S9(10)V99.         00500001
            05  TEN99-DISB-REQ-SEQ-NUM-DATA       PIC 9(09).             00510001
            05  TEN99-SSN-TAX-ID-DATA             PIC X(16).             00520001
            05  TEN99-PS-BUS-UNIT                 PIC X(05).             00530001
            05  TEN99-PS-OPERATION-LOC            PIC X(04).             00540001
-           05  FILLER                            PIC X(24).             00550001
+           05  TEN99-CURRENCY-CODE-DATA          PIC X(03).             00545001
+           05  FILLER                            PIC X(05).             00550001
+           05  TEN99-CHECK-RETURNED-IND           PIC X(01).            00550501
+              88  TEN99-CHECK-CLEARED           VALUE SPACE.            00550601
+              88  TEN99-CHECK-NOT-CLEARED        VALUE "R".             00550701
            05  TEN99-TAX-TYPE                    PIC X(01).             00551001
            05  TEN99-TIN-IND                     PIC X(01).             00552001
+               88  TEN99-TIN-MATCHED             VALUE SPACE.           00552101
+               88  TEN99-TIN-MISMATCH            VALUE "1".             00552201
+           05  TEN99-CORRECTED-VOID-IND          PIC X(01).             00552501
+               88  TEN99-ORIGINAL-RETURN         VALUE SPACE.           00552601
+               88  TEN99-CORRECTED-RETURN        VALUE "C".             00552701
+               88  TEN99-VOID-RETURN             VALUE "V".             00552801
+           05  TEN99-BACKUP-WITHHOLD-AMT-DATA    PIC S9(10)V99.         00552901
            05  TEN99-A-CONSTANT-DATA             PIC X(01) VALUE "A".   00560001
                                                                         00570001
        01  TEN99-RECORD-TLR.                                            00580001
            05  TEN99-HIGH-VALUE-TLR              PIC X(10)              00590001
                                                  VALUE HIGH-VALUES.     00600001
            05  FILLER                            PIC X(02) VALUE SPACES.00610001
-           05  TEN99-WRITTEN-CNT-TLR             PIC X(08).             00620001
-           05  FILLER                            PIC X(10) VALUE SPACES.00630001
+           05  TEN99-WRITTEN-CNT-TLR             PIC X(09).             00620002
+           05  FILLER                            PIC X(09) VALUE SPACES.00630002
            05  TEN99-TOTAL-DOLLAR-AMT-TLR        PIC S9(13)V99.         00640001
-           05  FILLER                            PIC X(180) VALUE SPACE.00650001
+           05  TEN99-CHECKSUM-TLR               PIC 9(10).              00645001
+           05  FILLER                            PIC X(170) VALUE SPACE.00650001
       *******************  END OF COPYLIB CLCWW013  ********************00660001
 
\ No newline at end of file
