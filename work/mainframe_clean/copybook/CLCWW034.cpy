@@ -0,0 +1,36 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW034  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW034           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* SAME-DAY POSITIVE-PAY EXTRACT RECORD
+000090* RECORD LENGTH = 80
+000100* HOLDS ONE LINE PER DISBURSEMENT REQUEST PROCESSED BY CCCW9100,
+000110* REGARDLESS OF TIN EDIT OUTCOME, SINCE THE PHYSICAL CHECK HAS
+000120* ALREADY BEEN ISSUED BY THE BRANCH BY THE TIME THIS RUN SEES
+000130* THE REQUEST.  TRANSMITTED TO THE BANK'S POSITIVE-PAY SYSTEM
+000140* THE SAME DAY SO A CHECK ALTERED OR DUPLICATED AFTER IT LEAVES
+000150* THE BRANCH IS CAUGHT AT PRESENTMENT.
+000160******************************************************************
+000170*                      REVISIONS
+000180* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000190******************************************************************
+000200* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - POSITIVE-
+000210*                               PAY EXTRACT
+000220******************************************************************
+000230 
+000240  01  TEN99-POSPAY-RCD.
+000250      05  PP-ISSUING-BR-CODE            PIC X(03).
+000260      05  PP-ONSITE-CHK-NUM             PIC X(08).
+000270      05  PP-ISSUE-DATE.
+000280          10  PP-ISSUE-DATE-CEN         PIC 9(02).
+000290          10  PP-ISSUE-DATE-YR          PIC 9(02).
+000300          10  PP-ISSUE-DATE-MO          PIC 9(02).
+000310          10  PP-ISSUE-DATE-DA          PIC 9(02).
+000320      05  PP-DISB-AMOUNT                PIC S9(10)V99.
+000330      05  PP-PAYEE-NAME                 PIC X(40).
+000340      05  FILLER                        PIC X(09).
+000350 
+000360******************  END OF COPYLIB CLCWW034  *****************
