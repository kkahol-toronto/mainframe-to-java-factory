@@ -0,0 +1,37 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW045  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW045           USED BY: CCCW9150
+000070*------------------------------------------------------------
+000080* BANK CHECK RETURN/REJECT RECORD
+000090* RECORD LENGTH = 40
+000100* ONE RECORD PER CHECK THE BANK RETURNED OR REJECTED RATHER
+000110* THAN PAYING - INSUFFICIENT/STOP/ACCOUNT CLOSED, ETC.  THE
+000120* BANK SENDS THIS FILE SEPARATELY FROM THE ORIGINAL DISBURSE-
+000130* MENT REQUEST; IT IS MATCHED BACK TO TEN99-RCD (CLCWW013) BY
+000140* ISSUING BRANCH AND ON-SITE CHECK NUMBER SO A CHECK THAT NEVER
+000150* ACTUALLY CLEARED IS NOT CARRIED INTO THE YEAR-TO-DATE 1099
+000160* TOTAL AS PAID INCOME.
+000170******************************************************************
+000180*                      REVISIONS
+000190* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000200******************************************************************
+000210* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - BANK CHECK
+000220*                               RETURN/REJECT RECORD
+000230******************************************************************
+000240 
+000250  01  BKR-RETURN-RCD.
+000260      05  BKR-ISSUING-BR-CODE           PIC X(03).
+000270      05  BKR-ONSITE-CHK-NUM            PIC X(08).
+000280      05  BKR-RETURN-DATE.
+000290          10  BKR-RETURN-DATE-CEN       PIC X(02).
+000300          10  BKR-RETURN-DATE-YR        PIC X(02).
+000310          10  BKR-RETURN-DATE-MO        PIC X(02).
+000320          10  BKR-RETURN-DATE-DA        PIC X(02).
+000330      05  BKR-RETURN-REASON-CODE        PIC X(02).
+000340      05  BKR-RETURN-AMOUNT             PIC S9(10)V99.
+000350      05  FILLER                        PIC X(07).
+000360 
+000370******************  END OF COPYLIB CLCWW045  *****************
