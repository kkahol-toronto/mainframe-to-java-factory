@@ -0,0 +1,61 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW029  ****************
+000030*------------------------------------------------------------
+000040*     BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW029           USED BY: CCCW9160
+000070*------------------------------------------------------------
+000080* IRS FIRE (FILING INFORMATION RETURNS ELECTRONICALLY) RECORDS
+000090* RECORD LENGTH = 750, PER IRS PUB. 1220 FIXED-LENGTH LAYOUT.
+000100* THIS IS AN ALTERNATE OUTPUT TO THE CLCWW013 FLAT FILE, BUILT
+000110* BY CCCW9160 FROM THE SAME TEN99-RCD DETAIL SO WE CAN
+000120* TRANSMIT DIRECTLY TO IRS FIRE INSTEAD OF RUNNING THE FLAT
+000130* FILE THROUGH A THIRD-PARTY CONVERSION STEP.
+000140******************************************************************
+000150*                       REVISIONS
+000160* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000170******************************************************************
+000180* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - IRS FIRE
+000190*                               FIXED-LENGTH OUTPUT RECORDS
+000200******************************************************************
+
+000210 01  FIRE-T-RECORD.
+000220     05  FIRE-T-RECORD-TYPE            PIC X(01) VALUE "T".
+000230     05  FIRE-T-PAYMENT-YEAR           PIC 9(04).
+000240     05  FIRE-T-PRIOR-YEAR-IND         PIC X(01) VALUE SPACE.
+000250     05  FIRE-T-TRANSMITTER-TIN        PIC X(09).
+000260     05  FIRE-T-TRANSMITTER-NAME       PIC X(40).
+000270     05  FIRE-T-TOTAL-PAYEE-RCDS       PIC 9(08).
+000280     05  FILLER                        PIC X(687) VALUE SPACES.
+
+000290 01  FIRE-A-RECORD.
+000300     05  FIRE-A-RECORD-TYPE            PIC X(01) VALUE "A".
+000310     05  FIRE-A-PAYMENT-YEAR           PIC 9(04).
+000320     05  FIRE-A-PAYER-TIN              PIC X(09).
+000330     05  FIRE-A-PAYER-NAME             PIC X(40).
+000340     05  FILLER                        PIC X(696) VALUE SPACES.
+
+000350 01  FIRE-B-RECORD.
+000360     05  FIRE-B-RECORD-TYPE            PIC X(01) VALUE "B".
+000370     05  FIRE-B-PAYMENT-YEAR           PIC 9(04).
+000380     05  FIRE-B-TIN                    PIC X(09).
+000390     05  FIRE-B-PAYEE-NAME             PIC X(40).
+000400     05  FIRE-B-PAYEE-ADDRESS          PIC X(40).
+000410     05  FIRE-B-PAYEE-CITY             PIC X(28).
+000420     05  FIRE-B-PAYEE-STATE            PIC X(02).
+000430     05  FIRE-B-PAYEE-ZIP              PIC X(09).
+000440     05  FIRE-B-AMOUNT-1               PIC 9(10)V99.
+000450     05  FILLER                        PIC X(605) VALUE SPACES.
+
+000460 01  FIRE-C-RECORD.
+000470     05  FIRE-C-RECORD-TYPE            PIC X(01) VALUE "C".
+000480     05  FIRE-C-TOTAL-PAYEE-RCDS       PIC 9(08).
+000490     05  FIRE-C-TOTAL-AMOUNT-1         PIC 9(15)V99.
+000500     05  FILLER                        PIC X(724) VALUE SPACES.
+
+000510 01  FIRE-F-RECORD.
+000520     05  FIRE-F-RECORD-TYPE            PIC X(01) VALUE "F".
+000530     05  FIRE-F-TOTAL-PAYER-RCDS       PIC 9(08).
+000540     05  FILLER                        PIC X(741) VALUE SPACES.
+
+000550******************  END OF COPYLIB CLCWW029  *****************
