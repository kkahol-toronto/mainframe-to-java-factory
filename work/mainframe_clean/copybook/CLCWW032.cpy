@@ -0,0 +1,50 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW032  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW032    USED BY: CCCW9100/CCCW9150
+000070*------------------------------------------------------------
+000080* REASON-FOR-DISBURSEMENT CODE TABLE
+000090* REPLACES FREEFORM TEXT ON DISB-RSN-FOR-DISB/TEN99-RSN-FOR-
+000100* DISB-DATA WITH A VALIDATED TWO-DIGIT CODE.  EACH ENTRY ALSO
+000110* CARRIES THE 1099-MISC/NEC BOX NUMBER THE REASON IS REPORTED
+000120* UNDER, SO CCCW9150'S RECIPIENT-COPY EXTRACT (CLCWW031) CAN
+000130* BOX THE AMOUNT CORRECTLY INSTEAD OF DEFAULTING EVERYTHING
+000140* TO BOX 3.  CODE 99 IS THE CATCH-ALL FOR AN UNRECOGNIZED OR
+000150* MISSING CODE ON THE INBOUND DAILY FEED.
+000160******************************************************************
+000170*                      REVISIONS
+000180* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000190******************************************************************
+000200* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - REASON
+000210*                               CODE TABLE
+000220* 08/2026   002    R.FORTUNATE  CORRECTED CODE 07 (NONEMPLOYEE
+000230*                               COMPENSATION) FROM BOX 01 TO
+000240*                               BOX 03 - IT IS NOT RENT
+000250******************************************************************
+000260 
+000270  01  WS-REASON-CODE-TABLE.
+000280      05  FILLER  PIC X(34)
+000290              VALUE "01RENTS                         01".
+000300      05  FILLER  PIC X(34)
+000310              VALUE "03OTHER INCOME                  03".
+000320      05  FILLER  PIC X(34)
+000330              VALUE "06MEDICAL AND HEALTH CARE PMTS  06".
+000340      05  FILLER  PIC X(34)
+000350              VALUE "07NONEMPLOYEE COMPENSATION      03".
+000360      05  FILLER  PIC X(34)
+000370              VALUE "14GROSS PROCEEDS TO ATTORNEY    14".
+000380      05  FILLER  PIC X(34)
+000390              VALUE "99OTHER / UNCLASSIFIED          03".
+000400 
+000410  01  WS-REASON-CODE-TBL REDEFINES WS-REASON-CODE-TABLE.
+000420      05  WS-REASON-ENTRY                OCCURS 6 TIMES.
+000430          10  WS-REASON-TBL-CODE         PIC X(02).
+000440          10  WS-REASON-TBL-DESC         PIC X(30).
+000450          10  WS-REASON-TBL-BOX          PIC X(02).
+000460 
+000470  77  WS-REASON-TBL-MAX               PIC 9(02) COMP VALUE 6.
+000480  77  WS-REASON-DEFAULT-CODE          PIC X(02) VALUE "99".
+000490 
+000500******************  END OF COPYLIB CLCWW032  *****************
