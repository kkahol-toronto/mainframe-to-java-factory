@@ -0,0 +1,40 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW044  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW044           USED BY: CCCW9150
+000070*                                                    CCMR6310
+000080*------------------------------------------------------------
+000090* 1099 CORRECTION/VOID HISTORY RECORD
+000100* RECORD LENGTH = 90
+000110* ONE RECORD PER TAX YEAR FOR EVERY PAYEE WHOSE FINAL 1099
+000120* CARRIED A NON-BLANK TEN99-CORRECTED-VOID-IND (CLCWW013).
+000130* WRITTEN BY CCCW9150, APPENDED YEAR OVER YEAR SO THE FULL
+000140* CORRECTION/VOID HISTORY FOR A PAYEE IS ON ONE FILE INSTEAD OF
+000150* BEING SPREAD ACROSS EACH TAX YEAR'S OWN OUTPUT FILE.  READ BY
+000160* CCMR6310 TO ANSWER A PAYEE'S QUESTION ABOUT PRIOR-YEAR
+000170* CORRECTIONS WITHOUT SEARCHING YEAR BY YEAR BY HAND.
+000180******************************************************************
+000190*                      REVISIONS
+000200* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000210******************************************************************
+000220* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - 1099
+000230*                               CORRECTION/VOID HISTORY RECORD
+000240******************************************************************
+
+000250 01  TEN99-CORR-HIST-RCD.
+000260     05  CH-TAX-YEAR                   PIC 9(04).
+000270     05  CH-SSN-TAX-ID                 PIC X(16).
+000280     05  CH-NAME                       PIC X(40).
+000290     05  CH-CORRECTED-VOID-IND         PIC X(01).
+000300         88  CH-CORRECTED-RETURN           VALUE "C".
+000310         88  CH-VOID-RETURN                VALUE "V".
+000320     05  CH-PROCESSING-DATE.
+000330         10  CH-PROCESSING-DATE-CEN    PIC X(02).
+000340         10  CH-PROCESSING-DATE-YR     PIC X(02).
+000350         10  CH-PROCESSING-DATE-MO     PIC X(02).
+000360         10  CH-PROCESSING-DATE-DA     PIC X(02).
+000370     05  FILLER                        PIC X(21).
+
+000380******************  END OF COPYLIB CLCWW044  *****************
