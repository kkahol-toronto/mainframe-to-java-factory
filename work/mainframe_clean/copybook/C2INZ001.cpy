@@ -1,6 +1,6 @@
 00001 ***************************************************************** 06/10/99
 00002 *  ++INCLUDE  C2INP001                                          * C2INZ001
-00003 *    COMMON INITIAL SYSOUT DISPLAYS                             *    LV002
+00003 *    COMMON INITIAL SYSOUT DISPLAYS                             *    LV003
 00004 ***************************************************************** C2INZ001
 00005 *   PLACE THIS IN THE PROGRAM INITIALIZATION ROUTINE            * C2INZ001
 00006 *     GET TIME AND DATE                                         * C2INZ001
@@ -26,11 +26,8 @@
 00026      MOVE SWA-CURR-MO                 TO SPR-DATE-MO              C2INZ001
 00027      MOVE SWA-CURR-DA                 TO SPR-DATE-DA              C2INZ001
 00028      MOVE SWA-CURR-YR                 TO SPR-DATE-YR              C2INZ001
-00029      IF SWA-CURR-YR < 90                                          C2INZ001
-00030          MOVE 20                      TO SPR-DATE-CEN             C2INZ001
-00031      ELSE                                                         C2INZ001
-00032          MOVE 19                      TO SPR-DATE-CEN             C2INZ001
-00033      END-IF                                                          CL**2
+00029      ACCEPT SWA-CURRENT-CCYY-DATE FROM DATE YYYYMMDD              C2INZ001
+00030      MOVE SWA-CCYY-CEN               TO SPR-DATE-CEN              C2INZ001
 00034                                                                   C2INZ001
 00035      MOVE SYSOUT-ASTERISKS            TO CC-E01W-DISPLAY-RCD      C2INZ001
 00036      PERFORM 8999-WRITE-SYSOUT                                    C2INZ001
@@ -46,6 +43,16 @@
 00046      MOVE SPRL-START-LIT              TO SPR-START-END            C2INZ001
 00047      MOVE SYSOUT-PROCESSING-RCD       TO CC-E01W-DISPLAY-RCD      C2INZ001
 00048      PERFORM 8999-WRITE-SYSOUT                                    C2INZ001
+00048A     MOVE PANV-PROGRAM                TO RHR-PROGRAM-ID           C2INZ001
+00048B     MOVE "START"                     TO RHR-EVENT                C2INZ001
+00048C     MOVE SPR-DATE-MO                  TO RHR-RUN-DATE-MO         C2INZ001
+00048D     MOVE SPR-DATE-DA                  TO RHR-RUN-DATE-DA         C2INZ001
+00048E     MOVE SPR-DATE-CEN                 TO RHR-RUN-DATE-CEN        C2INZ001
+00048F     MOVE SPR-DATE-YR                  TO RHR-RUN-DATE-YR         C2INZ001
+00048G     MOVE SPR-TIME-HH                  TO RHR-RUN-TIME-HH         C2INZ001
+00048H     MOVE SPR-TIME-MM                  TO RHR-RUN-TIME-MM         C2INZ001
+00048I     MOVE SPR-TIME-SS                  TO RHR-RUN-TIME-SS         C2INZ001
+00048J     WRITE RUN-HISTORY-RCD                                        C2INZ001
 00049                                                                   C2INZ001
 00050      MOVE SYSOUT-ASTERISKS            TO CC-E01W-DISPLAY-RCD      C2INZ001
 00051      PERFORM 8999-WRITE-SYSOUT                                    C2INZ001
