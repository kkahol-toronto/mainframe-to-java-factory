@@ -0,0 +1,16 @@
+00001 ******************************************************************06/10/99
+00002 *  ++INCLUDE C2INW004                                             C2INX004
+00003 *    COMMON SELECT FOR THE RUN-HISTORY AUDIT FILE                    LV001
+00004 ******************************************************************C2INX004
+00005 * USE IN CONJUNCTION WITH COPY MEMBERS:                           C2INX004
+00006 *        C2INW004  - SELECT FOR RUN-HISTORY FILE                  C2INX004
+00007 *        C2INW005  - FILE DESCRIPTION FOR RUN-HISTORY FILE        C2INX004
+00008 *        C2INZ001  - WRITES A START RECORD TO RUN-HISTORY         C2INX004
+00009 *        C2INZ003  - WRITES AN END RECORD TO RUN-HISTORY          C2INX004
+00010 ******************************************************************C2INX004
+00011                                                                   C2INX004
+00012      SELECT RUN-HISTORY-FILE ASSIGN TO RUNHIST                    C2INX004
+00013          ORGANIZATION IS SEQUENTIAL.                              C2INX004
+00014                                                                   C2INX004
+00015 *****  ++INCLUDE  C2INW004  END  ******************************** C2INX004
+
\ No newline at end of file
