@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW033  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW033           USED BY: CCCW9150
+000070*------------------------------------------------------------
+000080* REASON-FOR-DISBURSEMENT BREAKDOWN REPORT RECORD
+000090* RECORD LENGTH = 60
+000100* ONE LINE PER CLCWW032 REASON CODE, TOTALING THE FINAL 1099
+000110* RECORDS WRITTEN UNDER THAT REASON FOR THE RUN, SO THE TAX
+000120* DEPARTMENT CAN REVIEW DISBURSEMENTS BY CATEGORY WITHOUT
+000130* EYEBALLING FREEFORM TEXT ON THE DETAIL FILE.
+000140******************************************************************
+000150*                      REVISIONS
+000160* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000170******************************************************************
+000180* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - REASON
+000190*                               CODE BREAKDOWN REPORT
+000200******************************************************************
+000210 
+000220  01  TEN99-REASON-BRK-RCD.
+000230      05  RB-REASON-CODE                PIC X(02).
+000240      05  RB-REASON-DESC                PIC X(30).
+000250      05  RB-RECORD-COUNT               PIC 9(09).
+000260      05  RB-DOLLAR-TOTAL               PIC S9(13)V99.
+000270      05  FILLER                        PIC X(04).
+000280 
+000290******************  END OF COPYLIB CLCWW033  *****************
