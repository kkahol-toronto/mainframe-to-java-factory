@@ -0,0 +1,59 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW027  ****************    
+000030*------------------------------------------------------------     
+000040*     BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)            
+000050*------------------------------------------------------------     
+000060* COPYLIB MEMBER NAME:  CLCWW027           USED BY: CCCW9100      
+000070*------------------------------------------------------------     
+000080* DAILY DISBURSEMENT REQUEST RECORD
+000090* RECORD LENGTH = 307
+000100* THIS FILE IS THE INPUT TO CCCW9100.  IT CARRIES ONE CHECK       
+000110* DISBURSEMENT REQUEST PER RECORD AS FED FROM THE BRANCH AND      
+000120* CENTRALIZED CHECKWRITING FRONT END.  CCCW9100 EDITS EACH        
+000130* REQUEST AND BUILDS THE TEN99-RCD (CLCWW013) DETAIL RECORD.      
+000140******************************************************************
+000150*                       REVISIONS                                 
+000160* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE             
+000170******************************************************************
+000180* 03/2012   001    R.FORTUNATE  NEW INCLUDE MEMBER
+000181* 08/2026   002    R.FORTUNATE  ADD DISB-RSN-CODE, REDUCE FILLER
+000182*                               FROM 09 TO 07
+000183* 08/2026   003    R.FORTUNATE  ADD DISB-EFF-DATE (YYMMDD) SO A
+000184*                               RUN CAN BE LIMITED TO A DATE
+000185*                               RANGE, REDUCE FILLER FROM 07 TO 01
+000186* 08/2026   004    R.FORTUNATE  ADD DISB-CURRENCY-CODE SO A
+000187*                               BRANCH DISBURSING IN A NON-USD
+000188*                               CURRENCY CAN BE CONVERTED TO USD
+000189*                               BEFORE IT IS REPORTED; DEFAULTS
+000190*                               TO USD.  FILLER REDUCED TO HOLD
+000191*                               THIS RECORD AT ITS DOCUMENTED
+000192*                               LENGTH OF 307 BYTES
+000193******************************************************************
+000200
+000210  01  DISB-REQ-RCD.
+000220      05  DISB-CO-BUS-CODE              PIC X(04).
+000230      05  DISB-FIN-LABEL-CODE           PIC 9(04).
+000240      05  DISB-ISSUING-BR-CODE          PIC X(03).
+000250      05  DISB-ONSITE-CHK-NUM           PIC X(08).
+000260      05  DISB-NAME                     PIC X(40).
+000270      05  DISB-ADDRESS-LINE1            PIC X(40).
+000280      05  DISB-ADDRESS-LINE2            PIC X(40).
+000290      05  DISB-CITY                     PIC X(28).
+000300      05  DISB-STATE                    PIC X(05).
+000310      05  DISB-ZIP                      PIC X(11).
+000320      05  DISB-COMPASS-ENT-CDE          PIC X(03).
+000330      05  DISB-RSN-FOR-DISB             PIC X(60).
+000335      05  DISB-RSN-CODE                 PIC X(02).
+000340      05  DISB-AMOUNT                   PIC S9(10)V99.
+000350      05  DISB-REQ-SEQ-NUM              PIC 9(09).
+000360      05  DISB-SSN-TAX-ID               PIC X(16).
+000370      05  DISB-PS-BUS-UNIT              PIC X(05).
+000380      05  DISB-PS-OPERATION-LOC         PIC X(04).
+000390      05  DISB-TAX-TYPE                 PIC X(01).
+000400      05  DISB-TIN-IND                  PIC X(01).
+000405      05  DISB-CORRECTED-VOID-IND       PIC X(01).
+000406      05  DISB-EFF-DATE                 PIC 9(06).
+000407      05  DISB-CURRENCY-CODE            PIC X(03) VALUE "USD".
+000410      05  FILLER                        PIC X(01).
+000420 
+000430******************  END OF COPYLIB CLCWW027  *****************    
