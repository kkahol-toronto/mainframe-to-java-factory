@@ -0,0 +1,34 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW043  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW043           USED BY: CCCW9150
+000070*------------------------------------------------------------
+000080* 1099 FILE-SEQUENCE CONTROL RECORD
+000090* RECORD LENGTH = 24
+000100* CARRIES THE PROCESSING DATE AND FILE-SEQUENCE NUMBER LAST
+000110* STAMPED ON TEN99-RECORD-HDR, READ AT THE START OF EVERY RUN
+000120* AND REWRITTEN AT WRAP-UP.  WHEN A RUN'S PROCESSING DATE
+000130* MATCHES TSC-LAST-RUN-DATE THE SEQUENCE NUMBER IS BUMPED
+000140* RATHER THAN RESET, SO A SAME-DAY RERUN OF CCCW9150 STAMPS A
+000150* DISTINCT TEN99-FILE-SEQ-HDR AND THE IRS TRANSMISSION STEP CAN
+000160* TELL THE REPROCESSED FILE APART FROM THE ORIGINAL.
+000170******************************************************************
+000180*                      REVISIONS
+000190* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000200******************************************************************
+000210* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - 1099 FILE-
+000220*                               SEQUENCE CONTROL RECORD
+000230******************************************************************
+000240
+000250  01  TEN99-SEQCTL-RCD.
+000260      05  TSC-LAST-RUN-DATE.
+000270          10  TSC-LAST-RUN-DATE-CEN     PIC X(02).
+000280          10  TSC-LAST-RUN-DATE-YR      PIC X(02).
+000290          10  TSC-LAST-RUN-DATE-MO      PIC X(02).
+000300          10  TSC-LAST-RUN-DATE-DA      PIC X(02).
+000310      05  TSC-LAST-FILE-SEQ             PIC 9(03).
+000320      05  FILLER                        PIC X(13).
+000330
+000340******************  END OF COPYLIB CLCWW043  *****************
