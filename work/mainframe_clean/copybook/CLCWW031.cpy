@@ -0,0 +1,62 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW031  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW031           USED BY: CCCW9150
+000070*------------------------------------------------------------
+000080* 1099 RECIPIENT-COPY PRINT EXTRACT RECORD
+000090* RECORD LENGTH = 304
+000100* ONE RECORD PER PAYEE WHOSE YEAR-TO-DATE TOTAL MET THE IRS
+000110* REPORTABLE MINIMUM, MAPPED ONTO THE STANDARD 1099-MISC/NEC
+000120* RECIPIENT-COPY BOX LAYOUT.  CONSUMED BY THE RECIPIENT MAILING
+000130* PRINT/MAIL-MERGE PROCESS SO PAYEE ADDRESSES DO NOT HAVE TO
+000140* BE RE-KEYED INTO A SEPARATE SYSTEM EVERY YEAR.
+000150* EVERY REPORTABLE DOLLAR IS BOXED BY THE CLCWW032 REASON CODE
+000151* TABLE'S BOX NUMBER; ONLY BOXES 1, 3, 6, AND 14 ARE CURRENTLY
+000152* POPULATED ON THE INBOUND FEED, SO THOSE ARE THE ONLY BOXES
+000153* CARRIED HERE.
+000170******************************************************************
+000180*                      REVISIONS
+000190* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000200******************************************************************
+000210* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - RECIPIENT
+000220*                               COPY PRINT EXTRACT
+000225* 08/2026   002    R.FORTUNATE  ADD RCP-LANGUAGE-IND SO THE
+000226*                               PRINT/MAIL-MERGE PROCESS CAN
+000227*                               SELECT THE SPANISH-LANGUAGE FORM
+000228*                               FOR PUERTO RICO AND OTHER
+000229*                               SPANISH-SPEAKING RECIPIENTS
+000231* 08/2026   003    R.FORTUNATE  ADD RCP-BOX-6-MEDICAL AND
+000232*                               RCP-BOX-14-GROSS-PROCEEDS - THE
+000233*                               REASON CODE TABLE ALREADY KEYS
+000234*                               CODES 06/14 TO THOSE BOXES BUT
+000235*                               THIS RECORD HAD NOWHERE TO PUT
+000236*                               THEM, SO THEY WERE PRINTING IN
+000237*                               BOX 3 WITH EVERYTHING ELSE
+000230******************************************************************
+000240
+000250  01  TEN99-RECIP-COPY-RCD.
+000260      05  RCP-TAX-YEAR                  PIC 9(04).
+000270      05  RCP-PAYER-NAME                PIC X(40).
+000280      05  RCP-PAYER-ADDRESS             PIC X(40).
+000290      05  RCP-RECIPIENT-TIN             PIC X(09).
+000300      05  RCP-RECIPIENT-NAME            PIC X(40).
+000310      05  RCP-RECIPIENT-ADDRESS-LINE1   PIC X(30).
+000320      05  RCP-RECIPIENT-ADDRESS-LINE2   PIC X(30).
+000330      05  RCP-RECIPIENT-CITY            PIC X(20).
+000340      05  RCP-RECIPIENT-STATE           PIC X(02).
+000350      05  RCP-RECIPIENT-ZIP             PIC X(10).
+000360      05  RCP-ACCOUNT-NUMBER            PIC X(10).
+000370      05  RCP-BOX-1-RENTS               PIC S9(10)V99.
+000380      05  RCP-BOX-3-OTHER-INCOME        PIC S9(10)V99.
+000390      05  RCP-BOX-4-FED-TAX-WITHHELD    PIC S9(10)V99.
+000395      05  RCP-BOX-6-MEDICAL             PIC S9(10)V99.
+000396      05  RCP-BOX-14-GROSS-PROCEEDS     PIC S9(10)V99.
+000400      05  RCP-CORRECTED-IND             PIC X(01).
+000405      05  RCP-LANGUAGE-IND              PIC X(01).
+000406          88  RCP-LANGUAGE-ENGLISH          VALUE "E".
+000407          88  RCP-LANGUAGE-SPANISH          VALUE "S".
+000410      05  FILLER                        PIC X(07).
+000420 
+000430******************  END OF COPYLIB CLCWW031  *****************
