@@ -0,0 +1,64 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW036  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW036           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* CHECKPOINT/RESTART RECORD
+000090* RECORD LENGTH = 119
+000100* WRITTEN EVERY WS-CKPT-INTERVAL DISBURSEMENT REQUESTS READ SO
+000110* A RERUN AFTER AN ABEND CAN SKIP PAST THE LAST COMMITTED DETAIL
+000120* RECORD INSTEAD OF REPROCESSING THE WHOLE RUN AND DOUBLING UP
+000130* TEN99-RCD ROWS IN THE STAGING FILE.  A COMPLETED RUN CLEARS
+000140* THIS FILE BACK TO EMPTY SO THE NEXT NORMAL RUN DOESN'T MISTAKE
+000150* IT FOR A RESTART.
+000160* EACH CHECKPOINT IS WRITTEN AS A GROUP: ONE CKPT-CONTROL-
+000170* RECORD (TYPE "C") CARRYING THE RUNNING COUNTERS, FOLLOWED BY
+000180* ONE CKPT-BRANCH-RECORD (TYPE "B") FOR EVERY ACTIVE ENTRY IN
+000190* WS-BRANCH-SUMMARY-TABLE AT THAT POINT.  ON RESTART, THE LAST
+000200* GROUP ON THE FILE (THE LAST TYPE "C" RECORD AND THE TYPE "B"
+000210* RECORDS BEHIND IT) IS WHAT IS RELOADED - EARLIER GROUPS ARE
+000220* SUPERSEDED SNAPSHOTS FROM EARLIER IN THE SAME RUN.
+000230******************************************************************
+000240*                      REVISIONS
+000250* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000260******************************************************************
+000270* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - CHECKPOINT/
+000280*                               RESTART RECORD
+000290* 08/2026   002    R.FORTUNATE  ADDED CKPT-RECORD-TYPE AND THE
+000300*                               FULL COUNTER/BRANCH-SUMMARY
+000310*                               LAYOUTS - A RESTART WAS ONLY
+000320*                               RESYNCING THE INPUT FILE
+000330*                               POSITION, LEAVING THE SYSOUT
+000340*                               COUNTS AND THE BRANCH SUMMARY
+000350*                               REPORT SHORT ON A RESTARTED RUN
+000360******************************************************************
+000370 
+000380  01  CHECKPOINT-RCD.
+000390      05  CKPT-RECORD-TYPE              PIC X(01).
+000400          88  CKPT-CONTROL-RECORD           VALUE "C".
+000410          88  CKPT-BRANCH-RECORD            VALUE "B".
+000420      05  CKPT-CONTROL-DATA.
+000430          10  CKPT-PROGRAM-ID               PIC X(08).
+000440          10  CKPT-RECORDS-READ             PIC 9(09).
+000450          10  CKPT-RECORDS-WRITTEN          PIC 9(09).
+000460          10  CKPT-RECORDS-REJECTED         PIC 9(09).
+000470          10  CKPT-RECORDS-HELD             PIC 9(09).
+000480          10  CKPT-RECORDS-WITHHELD         PIC 9(09).
+000490          10  CKPT-RSN-CODE-DEFAULTED       PIC 9(09).
+000500          10  CKPT-POSPAY-RCDS-WRITTEN      PIC 9(09).
+000510          10  CKPT-DUPLICATE-CHECKS         PIC 9(09).
+000520          10  CKPT-FX-CODE-DEFAULTED        PIC 9(09).
+000530          10  CKPT-FX-CONVERTED-CNT         PIC 9(09).
+000540          10  CKPT-ENTITY-CODE-REJECTS      PIC 9(09).
+000550          10  CKPT-LAST-ISSUING-BR-CODE     PIC X(03).
+000560          10  CKPT-LAST-ONSITE-CHK-NUM      PIC X(08).
+000570      05  CKPT-BRANCH-DATA REDEFINES CKPT-CONTROL-DATA.
+000580          10  CKPT-BR-SUM-BR-CODE          PIC X(03).
+000590          10  CKPT-BR-SUM-ENT-CDE          PIC X(03).
+000600          10  CKPT-BR-SUM-COUNT            PIC 9(09).
+000610          10  CKPT-BR-SUM-AMOUNT           PIC S9(11)V99.
+000620          10  FILLER                       PIC X(90).
+000630 
+000640******************  END OF COPYLIB CLCWW036  *****************
