@@ -0,0 +1,33 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW028  ****************
+000030*------------------------------------------------------------
+000040*     BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW028           USED BY: CCCW9100
+000070*                                                   CCCW9150
+000080*------------------------------------------------------------
+000090* 1099 SUSPENSE REPORT RECORD
+000100* RECORD LENGTH = 100
+000110* HOLDS ONE LINE PER TEN99-RCD THAT FAILED AN EDIT (TIN FORMAT,
+000120* NAME/TIN CROSS-REFERENCE, ETC.) AND WAS KEPT OUT OF THE 1099
+000130* STAGING/OUTPUT FILE.  KEYED BY ONSITE CHECK NUMBER AND
+000140* ISSUING BRANCH SO SUSPENSE ITEMS CAN BE TRACED BACK TO THE
+000150* ORIGINAL DISBURSEMENT.
+000160******************************************************************
+000170*                       REVISIONS
+000180* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000190******************************************************************
+000200* 03/2012   001    R.FORTUNATE  NEW INCLUDE MEMBER - TIN EDIT
+000210*                               SUSPENSE REPORT
+000220******************************************************************
+
+000230 01  TEN99-SUSPENSE-RCD.
+000240     05  TS-ONSITE-CHK-NUM             PIC X(08).
+000250     05  TS-ISSUING-BR-CODE            PIC X(03).
+000260     05  FILLER                        PIC X(02).
+000270     05  TS-SSN-TAX-ID                 PIC X(16).
+000280     05  FILLER                        PIC X(02).
+000290     05  TS-REJECT-REASON              PIC X(40).
+000300     05  FILLER                        PIC X(29).
+
+000310******************  END OF COPYLIB CLCWW028  *****************
