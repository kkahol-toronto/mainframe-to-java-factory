@@ -0,0 +1,39 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW039  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW039           USED BY: CCCW9150
+000070*------------------------------------------------------------
+000080* ENTERPRISE TAX-REPORTING PORTAL EXTRACT RECORD
+000090* RECORD LENGTH = 200
+000100* ONE RECORD PER FINAL 1099 DETAIL RECORD (TEN99-RCD, CLCWW013)
+000110* WRITTEN TO TEN99-OUTPUT-FILE, REFORMATTED ONTO THE FIELD
+000120* LAYOUT THE ENTERPRISE TAX-REPORTING PORTAL PICKS UP FOR
+000130* FILING SEASON, SO THAT GROUP NO LONGER HAS TO ASK FOR THE
+000140* B&CCW FLAT FILE TO BE HAND-CONVERTED INTO THEIR IMPORT FORMAT.
+000150******************************************************************
+000160*                      REVISIONS
+000170* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000180******************************************************************
+000190* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - TAX PORTAL
+000200*                               EXTRACT RECORD
+000210******************************************************************
+
+000220  01  TEN99-PORTAL-RCD.
+000230      05  PT-TAX-YEAR                   PIC 9(04).
+000240      05  PT-SSN-TAX-ID                 PIC X(16).
+000250      05  PT-NAME                       PIC X(40).
+000260      05  PT-ADDRESS-LINE1              PIC X(40).
+000270      05  PT-CITY                       PIC X(28).
+000280      05  PT-STATE                      PIC X(05).
+000290      05  PT-ZIP                        PIC X(11).
+000300      05  PT-COMPASS-ENT-CDE            PIC X(03).
+000310      05  PT-FIN-LABEL-CODE             PIC 9(04).
+000320      05  PT-DISB-AMT                   PIC S9(10)V99.
+000330      05  PT-TAX-TYPE                   PIC X(01).
+000340      05  PT-TIN-IND                    PIC X(01).
+000350      05  PT-CORRECTED-VOID-IND         PIC X(01).
+000360      05  FILLER                        PIC X(34).
+
+000370******************  END OF COPYLIB CLCWW039  *****************
