@@ -0,0 +1,37 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW042  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW042           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* COMPASS ENTITY CODE TABLE
+000090* VALIDATES TEN99-COMPASS-ENT-CDE-DATA AGAINST THE SET OF
+000100* ENTITY CODES COMPASS CURRENTLY CARRIES AS ACTIVE, SO A
+000110* TYPO'D OR RETIRED CODE IS CAUGHT AND HELD AT FILE-BUILD TIME
+000120* INSTEAD OF SURFACING LATER AS A REJECTED OR MISFILED 1099.
+000130* THIS TABLE IS MAINTAINED BY HAND AS COMPASS RETIRES OR ADDS
+000140* ENTITIES; IT IS NOT PULLED FROM A LIVE FEED.
+000150******************************************************************
+000160*                      REVISIONS
+000170* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000180******************************************************************
+000190* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - COMPASS
+000200*                               ENTITY CODE TABLE
+000210******************************************************************
+
+000220 01  WS-ENTITY-CODE-TABLE.
+000230     05  FILLER  PIC X(03) VALUE "001".
+000240     05  FILLER  PIC X(03) VALUE "002".
+000250     05  FILLER  PIC X(03) VALUE "010".
+000260     05  FILLER  PIC X(03) VALUE "011".
+000270     05  FILLER  PIC X(03) VALUE "020".
+000280     05  FILLER  PIC X(03) VALUE "030".
+
+000290 01  WS-ENTITY-CODE-TBL REDEFINES WS-ENTITY-CODE-TABLE.
+000300     05  WS-ENTITY-TBL-ENTRY            OCCURS 6 TIMES.
+000310         10  WS-ENTITY-TBL-CODE         PIC X(03).
+
+000320 77  WS-ENTITY-TBL-MAX                PIC 9(02) COMP VALUE 6.
+
+000330******************  END OF COPYLIB CLCWW042  *****************
