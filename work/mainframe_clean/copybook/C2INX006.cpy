@@ -0,0 +1,27 @@
+00001 ******************************************************************06/10/99
+00002 *  ++INCLUDE C2INW006                                             C2INX006
+00003 *    COMMON SQLCA LAYOUT FOR ABEND REPORTING                         LV001
+00004 ******************************************************************C2INX006
+00005 * STANDARD-SHAPE SQLCA, MAINTAINED HERE BECAUSE THIS SHOP HAS NO  C2INX006
+00006 * DB2 PRECOMPILE STEP.  A PROGRAM THAT GETS A REAL SQLCODE BACK   C2INX006
+00007 * FROM A DB2 CALL (NOW OR IN THE FUTURE) SHOULD MOVE ITS SQLCODE  C2INX006
+00008 * AND CONNECTION INFO INTO THIS LAYOUT BEFORE PERFORMING 9998-    C2INX006
+00009 * COREDUMP, SO THE ABEND ROUTINE CAN FILL IN SAR-DB-NAME AND      C2INX006
+00010 * SAR-TABLE-NAME WITHOUT RELYING ON THE CALLER TO SET THEM BY     C2INX006
+00011 * HAND.  USE IN CONJUNCTION WITH COPY MEMBER:                     C2INX006
+00012 *        C2INZ004  - COMMON ABEND ROUTINE (9998-COREDUMP)         C2INX006
+00013 ******************************************************************C2INX006
+00014                                                                   C2INX006
+00015  01  DB2-SQLCA.                                                   C2INX006
+00016      05  SQLCA-SQLCODE               PIC S9(09) COMP VALUE ZERO.  C2INX006
+00017          88  SQLCA-NO-ERROR               VALUE ZERO.             C2INX006
+00018      05  SQLCA-SQLERRM.                                           C2INX006
+00019          10  SQLCA-SQLERRML           PIC 9(04) COMP VALUE ZERO.  C2INX006
+00020          10  SQLCA-SQLERRMC           PIC X(70) VALUE SPACES.     C2INX006
+00021      05  SQLCA-SQLERRD                OCCURS 6 TIMES              C2INX006
+00022                                       PIC S9(09) COMP VALUE ZERO. C2INX006
+00023      05  SQLCA-DB-NAME                PIC X(11) VALUE SPACES.     C2INX006
+00024      05  SQLCA-TABLE-NAME             PIC X(20) VALUE SPACES.     C2INX006
+00025                                                                   C2INX006
+00026 *****  ++INCLUDE  C2INW006  END  ******************************** C2INX006
+
\ No newline at end of file
