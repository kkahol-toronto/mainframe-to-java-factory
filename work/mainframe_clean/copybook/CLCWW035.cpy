@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW035  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW035           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* BRANCH-LEVEL DAILY DISBURSEMENT SUMMARY REPORT RECORD
+000090* RECORD LENGTH = 60
+000100* HOLDS ONE LINE PER ISSUING BRANCH/COMPASS ENTITY CODE SEEN
+000110* DURING THE RUN, WITH THE TOTAL NUMBER OF CHECKS AND DOLLARS
+000120* ISSUED, SO BRANCH MANAGERS CAN REVIEW THEIR OWN DISBURSEMENT
+000130* ACTIVITY WITHOUT PULLING AND FILTERING THE RAW 1099 FILE.
+000140******************************************************************
+000150*                      REVISIONS
+000160* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000170******************************************************************
+000180* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - BRANCH
+000190*                               DISBURSEMENT SUMMARY REPORT
+000200******************************************************************
+000210 
+000220  01  TEN99-BRANCH-RCD.
+000230      05  BR-ISSUING-BR-CODE            PIC X(03).
+000240      05  BR-COMPASS-ENT-CDE            PIC X(03).
+000250      05  BR-CHECK-COUNT                PIC 9(09).
+000260      05  BR-DOLLAR-TOTAL               PIC S9(11)V99.
+000270      05  FILLER                        PIC X(32).
+000280 
+000290******************  END OF COPYLIB CLCWW035  *****************
