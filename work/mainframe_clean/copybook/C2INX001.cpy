@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*  ++INCLUDE C2INW001                                            *
+000030*    COMMON SELECT FOR SYSOUT DISPLAY FILE                       *
+000040******************************************************************
+000050* USE IN CONJUNCTION WITH COPY MEMBERS:                         *
+000060*        C2INW001  - SELECT FOR SYSOUT DISPLAY FILE              *
+000070*        C2INW002  - FILE DESCRIPTION FOR SYSOUT DISPLAY FILE    *
+000080*        C2INW003  - WORKING STORAGE SYSOUT RECORDS              *
+000090*        C2INP001  - INITIALIZE SYSOUT DISPLAY                   *
+000100*        C2INP002  - WRAP-UP SYSOUT DISPLAY                      *
+000110*        C2INP003  - SYSOUT DISPLAY FILE WRITE STATEMENT         *
+000120*        C2INP004  - ABNORMAL TERMINATION ROUTINE                *
+000130*        C2INP005  - CLOSE FILES                                 *
+000140******************************************************************
+000150
+000160     SELECT CC-E01W-DISPLAY-FILE  ASSIGN TO E01W
+000170         ORGANIZATION IS SEQUENTIAL.
+000180
+000190*****  ++INCLUDE  C2INW001  END  *********************************
