@@ -0,0 +1,37 @@
+00001 ******************************************************************06/10/99
+00002 *  ++INCLUDE C2INW005                                             C2INX005
+00003 *    COMMON FILE DESCRIPTION FOR THE RUN-HISTORY AUDIT FILE          LV001
+00004 ******************************************************************C2INX005
+00005 * PERMANENT, QUERYABLE RECORD OF EVERY PROGRAM START/END SO       C2INX005
+00006 * "WHEN DID THIS JOB LAST RUN" DOESN'T REQUIRE DIGGING            C2INX005
+00007 * THROUGH AGED-OFF JES SYSOUT.                                    C2INX005
+00008 * USE IN CONJUNCTION WITH COPY MEMBERS:                           C2INX005
+00009 *        C2INW004  - SELECT FOR RUN-HISTORY FILE                  C2INX005
+00010 *        C2INW005  - FILE DESCRIPTION FOR RUN-HISTORY FILE        C2INX005
+00011 *        C2INZ001  - WRITES A START RECORD TO RUN-HISTORY         C2INX005
+00012 *        C2INZ003  - WRITES AN END RECORD TO RUN-HISTORY          C2INX005
+00013 ******************************************************************C2INX005
+00014                                                                   C2INX005
+00015  FD  RUN-HISTORY-FILE                                             C2INX005
+00016      BLOCK CONTAINS 0 RECORDS                                     C2INX005
+00017      RECORDING MODE IS F                                          C2INX005
+00018      LABEL RECORDS ARE STANDARD                                   C2INX005
+00019      RECORD CONTAINS 40 CHARACTERS                                C2INX005
+00020      DATA RECORD IS RUN-HISTORY-RCD.                              C2INX005
+00021                                                                   C2INX005
+00022  01  RUN-HISTORY-RCD.                                             C2INX005
+00023      05  RHR-PROGRAM-ID              PIC X(08).                   C2INX005
+00024      05  RHR-EVENT                   PIC X(05).                   C2INX005
+00025      05  RHR-RUN-DATE.                                            C2INX005
+00026          10  RHR-RUN-DATE-MO          PIC X(02).                  C2INX005
+00027          10  RHR-RUN-DATE-DA          PIC X(02).                  C2INX005
+00028          10  RHR-RUN-DATE-CEN         PIC X(02).                  C2INX005
+00029          10  RHR-RUN-DATE-YR          PIC X(02).                  C2INX005
+00030      05  RHR-RUN-TIME.                                            C2INX005
+00031          10  RHR-RUN-TIME-HH          PIC X(02).                  C2INX005
+00032          10  RHR-RUN-TIME-MM          PIC X(02).                  C2INX005
+00033          10  RHR-RUN-TIME-SS          PIC X(02).                  C2INX005
+00034      05  FILLER                      PIC X(13).                   C2INX005
+00035                                                                   C2INX005
+00036 *****  ++INCLUDE  C2INW005  END  ******************************** C2INX005
+
\ No newline at end of file
