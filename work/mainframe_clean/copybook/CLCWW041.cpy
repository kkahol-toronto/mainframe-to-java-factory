@@ -0,0 +1,35 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW041  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW041           USED BY: CCCW9100
+000070*------------------------------------------------------------
+000080* 1099 HELD-RECORD FILE
+000090* RECORD LENGTH = 368
+000100* CARRIES ONE FULL TEN99-RCD (CLCWW013) DETAIL RECORD FOR EVERY
+000110* DISBURSEMENT CCCW9100 KEPT OUT OF THE 1099 STAGING FILE,
+000120* FLAGGED WITH THE REASON IT WAS HELD.  UNLIKE THE TEN99-SUSPENSE-
+000130* RCD (CLCWW028) SUMMARY LINE THIS WRITES TO THE SAME RUN,
+000140* TH-DETAIL-DATA CARRIES THE DETAIL RECORD BYTE-FOR-BYTE, SO ONCE
+000150* THE UNDERLYING PROBLEM IS CORRECTED THE RECORD CAN BE RELOADED
+000160* AND FED BACK INTO CCCW9100/CCCW9150 WITHOUT RE-KEYING THE
+000170* ORIGINAL DISBURSEMENT.
+000180******************************************************************
+000190*                       REVISIONS
+000200* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000210******************************************************************
+000220* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - 1099 HELD-
+000230*                               RECORD FILE
+000240******************************************************************
+
+000250 01  TEN99-HELD-RCD.
+000260     05  TH-HOLD-REASON                PIC X(40).
+000270     05  TH-HELD-DATE.
+000280         10  TH-HELD-DATE-CEN          PIC 9(02).
+000290         10  TH-HELD-DATE-YR           PIC 9(02).
+000300         10  TH-HELD-DATE-MO           PIC 9(02).
+000310         10  TH-HELD-DATE-DA           PIC 9(02).
+000320     05  TH-DETAIL-DATA                PIC X(320).
+
+000330******************  END OF COPYLIB CLCWW041  *****************
