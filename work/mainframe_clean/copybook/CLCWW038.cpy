@@ -0,0 +1,36 @@
+000010******************************************************************
+000020*****************  START OF COPYLIB CLCWW038  ****************
+000030*------------------------------------------------------------
+000040*    BRANCH & CENTRALIZED CHECKWRITING SYSTEM (B&CCW)
+000050*------------------------------------------------------------
+000060* COPYLIB MEMBER NAME:  CLCWW038           USED BY: CCCW9150
+000070*------------------------------------------------------------
+000080* 1099 PAYEE NETTING REPORT RECORD
+000090* RECORD LENGTH = 90
+000100* ONE LINE PER PAYEE PROCESSED BY CCCW9150, SHOWING GROSS
+000110* DISBURSED (THE SUM OF ONLY THE POSITIVE DISBURSEMENTS POSTED
+000120* FOR THE YEAR) ALONGSIDE THE NET REPORTABLE AMOUNT (THE YEAR-
+000130* TO-DATE TOTAL AFTER ANY NEGATIVE, REVERSED, OR VOIDED CHECKS
+000140* ARE NETTED IN), SO A REVERSAL CAN BE SEEN NETTING AGAINST THE
+000150* ORIGINAL DISBURSEMENT INSTEAD OF EITHER DOUBLE-COUNTING TOWARD
+000160* THE $600 THRESHOLD OR DROPPING OUT OF SIGHT.  WRITTEN FOR
+000170* EVERY PAYEE PROCESSED, NOT JUST THOSE THAT CLEARED THE
+000180* THRESHOLD, SINCE A NETTED REVERSAL IS OFTEN WHAT PUSHES A
+000190* PAYEE BELOW IT.
+000200******************************************************************
+000210*                      REVISIONS
+000220* DATE      LEVEL  AUTHOR       DESCRIPTION OF CHANGE
+000230******************************************************************
+000240* 08/2026   001    R.FORTUNATE  NEW INCLUDE MEMBER - PAYEE
+000250*                               NETTING REPORT
+000260******************************************************************
+
+000270  01  TEN99-NETTING-RCD.
+000280      05  NT-SSN-TAX-ID                 PIC X(16).
+000290      05  NT-NAME                       PIC X(40).
+000300      05  NT-GROSS-DISB-AMT             PIC S9(13)V99.
+000310      05  NT-NET-REPORTABLE-AMT         PIC S9(13)V99.
+000320      05  NT-REPORTED-IND               PIC X(01).
+000330      05  FILLER                        PIC X(03).
+
+000340******************  END OF COPYLIB CLCWW038  *****************
